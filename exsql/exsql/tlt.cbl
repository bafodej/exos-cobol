@@ -1,24 +1,87 @@
-      * ************************************************************************                                                                
-      * Programme cobol/ Psql executer le programme depuis le terminal                                                         
-      * qui permet d'accèder aux données ,d'afficher l'age max/min et le                                                                
-      * nombre d'individus par age                                                                 
-      *                                                                 
-      *                                                                 
-      *                                                                 
+      * ************************************************************************
+      * Programme cobol/ Psql executer le programme depuis le terminal
+      * qui permet d'accèder aux données ,d'afficher l'age max/min et le
+      * nombre d'individus par age
+      *
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Les identifiants de connexion (USERNAME/PASSWD/
+      *                 DBNAME) ne sont plus codes en dur : ils sont lus
+      *                 depuis les variables d'environnement TLT_DB_USER/
+      *                 TLT_DB_PASSWD/TLT_DB_NAME. Suppression du plafond
+      *                 de 32 entrees sur la repartition age/effectif : la
+      *                 boucle d'affichage s'arrete desormais sur le
+      *                 nombre reel de lignes rapportees par le curseur.
+      *                 La repartition age/effectif est aussi exportee
+      *                 dans tltage.lis. Le code pays et la tranche d'age
+      *                 de la migration ne sont plus codes en dur (parm
+      *                 ligne de commande, defaut FR/BE/35/40). Chaque
+      *                 mise a jour est verifiee (SQLCODE, nombre de
+      *                 lignes traitees dans SQLERRD(3)) et la transaction
+      *                 est validee par un COMMIT explicite, ou annulee
+      *                 par un ROLLBACK en cas d'erreur. Nouveau rapport
+      *                 de repartition par sexe et par langue parlee,
+      *                 exporte dans tltlang.lis.
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy), a
+      *                 l'image de promo.cbl/depart.cbl/assurer.cbl :
+      *                 un DEBUT au lancement, un FIN apres la mise a
+      *                 jour de la base, portant le nombre de lignes
+      *                 traitees par la derniere mise a jour
+      *                 (WS-ROWS-MAJ, zero au DEBUT). Une trace FIN est
+      *                 aussi ecrite depuis 1001-ERROR-RTN-START pour
+      *                 qu'un arret sur erreur SQL reste visible.
+      *    2026-08-09  F-CRAGE/F-CRLANG rechargeaient toujours la meme
+      *                 occurrence de AGE-TABLE/GENDER-LANG-TABLE au
+      *                 lieu de remplir une entree par ligne recue :
+      *                 FETCH cible desormais l'occurrence courante
+      *                 (WS-AGE-CNT + 1 / WS-GL-CNT + 1). La deuxieme
+      *                 UPDATE (libelle du pays) restait figee sur
+      *                 'Belgique'/'BE' alors que le code pays de
+      *                 destination est parametrable depuis 0200-GET-
+      *                 PARAMETERS-START : elle est desormais pilotee
+      *                 par WS-CODE-DEST, avec un petit repertoire
+      *                 (0400-RESOLVE-PAYS-DEST-START) pour retrouver
+      *                 le libelle du pays correspondant. FIC-AGE et
+      *                 FIC-LANG recoivent chacun leur propre FILE
+      *                 STATUS (WS-AGE-STATUS/WS-LANG-STATUS), comme
+      *                 le reste des SELECT de ce programme.
       **************************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tlt.
        AUTHOR. Bafodé.
 
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-AGE ASSIGN TO 'tltage.lis'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGE-STATUS.
+           SELECT FIC-LANG ASSIGN TO 'tltlang.lis'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LANG-STATUS.
+           SELECT FIC-BATCH ASSIGN TO 'batch.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FIC-AGE.
+       01 REC-FIC-AGE           PIC X(40).
+
+       FD FIC-LANG.
+       01 REC-FIC-LANG          PIC X(60).
+
+       FD FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
+
        WORKING-STORAGE SECTION.
-       
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
-       01  DBNAME               PIC X(20)    VALUE "nom".
-       01  USERNAME             PIC X(20)    VALUE "cobol".
-       01  PASSWD               PIC X(10)    VALUE SPACE.
+       01  DBNAME               PIC X(20).
+       01  USERNAME             PIC X(20).
+       01  PASSWD               PIC X(10).
 
        01  WS-IDX               PIC 99.
 
@@ -31,98 +94,297 @@
            05 WS-LAST-NAME      PIC X(50).
            05 WS-EMAIL          PIC X(50).
            05 WS-GENDER         PIC X(50).
-           05 WS-AGE            PIC 9(10).   
+           05 WS-AGE            PIC 9(10).
            05 WS-SPOKEN         PIC X(50).
            05 WS-COUNTRY        PIC X(50).
            05 WS-COUNTRY-CODE   PIC X(50).
-           05 WS-INFO-PHONE     PIC X(50).  
- 
+           05 WS-INFO-PHONE     PIC X(50).
+
        01  AGE-TABLE.
            05  WS-AGE-ENT OCCURS 100 TIMES.
                10  CNT          PIC 99.
                10  AGE          PIC 99.
-       
-         
+
+       01  WS-AGE-CNT           PIC 999       VALUE 0.
+
+       01  GENDER-LANG-TABLE.
+           05  WS-GL-ENT OCCURS 100 TIMES.
+               10  GL-GENDER    PIC X(10).
+               10  GL-SPOKEN    PIC X(20).
+               10  GL-CNT       PIC 99.
+
+       01  WS-GL-CNT             PIC 999      VALUE 0.
+
+      ***** Parametres de la migration de code pays (req. parametrable)
+       01  WS-CODE-SOURCE        PIC X(02)    VALUE "FR".
+       01  WS-CODE-DEST          PIC X(02)    VALUE "BE".
+       01  WS-PAYS-DEST          PIC X(20)    VALUE SPACES.
+       01  WS-AGE-MIN            PIC 99       VALUE 35.
+       01  WS-AGE-MAX            PIC 99       VALUE 40.
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
-           
+
+      ***** Zone de travail hors section DECLARE ************************
+      *    Parametres ligne de commande : code source, code destination,
+      *    age minimum et age maximum de la migration (ex: FR BE 35 40).
+      *    Absents, les valeurs par defaut FR/BE/35/40 sont conservees.
+       01  WS-CMD-LINE           PIC X(40)    VALUE SPACES.
+       01  WS-AGE-MIN-PARM       PIC X(02)    VALUE SPACES.
+       01  WS-AGE-MIN-NUM REDEFINES WS-AGE-MIN-PARM
+                                  PIC 99.
+       01  WS-AGE-MAX-PARM       PIC X(02)    VALUE SPACES.
+       01  WS-AGE-MAX-NUM REDEFINES WS-AGE-MAX-PARM
+                                  PIC 99.
+       01  WS-LIGNE-RAPPORT      PIC X(40).
+       01  WS-LIGNE-LANG         PIC X(60).
+       01  WS-ROWS-MAJ           PIC S9(9)    VALUE 0.
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+       01  WS-EVENEMENT-STAMP    PIC X(06).
+       01  WS-BATCH-STATUS       PIC X(02).
+
        PROCEDURE DIVISION.
-       EXEC SQL 
-           CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
-       END-EXEC. 
-            IF  SQLCODE NOT = ZERO 
-               PERFORM 1001-ERROR-RTN-START
-                   THRU 1001-ERROR-RTN-END
-           END-IF.
- 
+       0000-MAIN-START.
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+
+           PERFORM 0100-GET-CREDENTIALS-START
+               THRU 0100-GET-CREDENTIALS-END.
+           PERFORM 0200-GET-PARAMETERS-START
+               THRU 0200-GET-PARAMETERS-END.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+                IF  SQLCODE NOT = ZERO
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+               END-IF.
+
 
       ***** obtention de l'âge maximum                                  ********
 
-       EXEC SQL 
-           SELECT MAX(age) INTO :WS-AGE FROM databank
-       END-EXEC. 
+           EXEC SQL
+               SELECT MAX(age) INTO :WS-AGE FROM databank
+           END-EXEC.
+
 
-      
 
       ***** obtention de l'age minimum                                  ********
 
-       EXEC SQL 
-           SELECT MIN(age) INTO :WS-AGE FROM databank
-       END-EXEC.
+           EXEC SQL
+               SELECT MIN(age) INTO :WS-AGE FROM databank
+           END-EXEC.
+
 
-      
 
       ***** Obtention du  nombre d’individus par âge                    ********
 
-       
-       EXEC SQL
-           DECLARE CURSAGE CURSOR FOR
-           SELECT age , COUNT(*) AS Nbr
-           FROM databank GROUP BY 
-           age ORDER BY Nbr DESC
-       END-EXEC.
 
-       EXEC SQL OPEN CURSAGE END-EXEC.
-       
+           EXEC SQL
+               DECLARE CURSAGE CURSOR FOR
+               SELECT age , COUNT(*) AS Nbr
+               FROM databank GROUP BY
+               age ORDER BY Nbr DESC
+           END-EXEC.
+
+           EXEC SQL OPEN CURSAGE END-EXEC.
+           MOVE 0 TO WS-AGE-CNT.
            PERFORM F-CRAGE
-           UNTIL SQLCODE NOT = 0.
-      
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX = 32
-           DISPLAY "Age: ", AGE(WS-IDX), " Count: ", CNT(WS-IDX)
-           END-PERFORM.
-       EXEC SQL CLOSE CURSAGE END-EXEC.
-       
+               UNTIL SQLCODE NOT = 0.
+           EXEC SQL CLOSE CURSAGE END-EXEC.
+
+           PERFORM 7000-REPORT-AGE-START
+               THRU 7000-REPORT-AGE-END.
+
+           PERFORM 8000-REPORT-LANG-START
+               THRU 8000-REPORT-LANG-END.
+
            PERFORM UPDATE-TABLE.
-     
 
-           STOP RUN. 
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
 
+           STOP RUN.
+
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'tlt'                TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP   TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE WS-ROWS-MAJ TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
+
+      ***** Lecture des identifiants de connexion dans l'environnement **
+       0100-GET-CREDENTIALS-START.
+           ACCEPT USERNAME FROM ENVIRONMENT-VARIABLE "TLT_DB_USER".
+           ACCEPT PASSWD   FROM ENVIRONMENT-VARIABLE "TLT_DB_PASSWD".
+           ACCEPT DBNAME   FROM ENVIRONMENT-VARIABLE "TLT_DB_NAME".
+       0100-GET-CREDENTIALS-END.
+           EXIT.
+
+      ***** Lecture des parametres de migration (code source, code    **
+      ***** destination, tranche d'age) sur la ligne de commande,     **
+      ***** sinon conservation des valeurs par defaut FR/BE/35/40     **
+       0200-GET-PARAMETERS-START.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           IF WS-CMD-LINE NOT = SPACES
+               UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                   INTO WS-CODE-SOURCE WS-CODE-DEST
+                        WS-AGE-MIN-PARM WS-AGE-MAX-PARM
+               END-UNSTRING
+               IF WS-AGE-MIN-PARM NOT = SPACES
+                   MOVE WS-AGE-MIN-NUM TO WS-AGE-MIN
+               END-IF
+               IF WS-AGE-MAX-PARM NOT = SPACES
+                   MOVE WS-AGE-MAX-NUM TO WS-AGE-MAX
+               END-IF
+           END-IF.
+       0200-GET-PARAMETERS-END.
+           EXIT.
+
+      ***** Libelle du pays de destination correspondant a           **
+      ***** WS-CODE-DEST, pour que le libellage du pays suive lui    **
+      ***** aussi le parametre de migration au lieu de rester fige   **
+      ***** sur la Belgique.                                         **
+       0400-RESOLVE-PAYS-DEST-START.
+           EVALUATE WS-CODE-DEST
+               WHEN "FR"
+                   MOVE "France"    TO WS-PAYS-DEST
+               WHEN "BE"
+                   MOVE "Belgique"  TO WS-PAYS-DEST
+               WHEN "DE"
+                   MOVE "Allemagne" TO WS-PAYS-DEST
+               WHEN "ES"
+                   MOVE "Espagne"   TO WS-PAYS-DEST
+               WHEN "IT"
+                   MOVE "Italie"    TO WS-PAYS-DEST
+               WHEN OTHER
+                   MOVE WS-CODE-DEST TO WS-PAYS-DEST
+           END-EVALUATE.
+       0400-RESOLVE-PAYS-DEST-END.
+           EXIT.
 
        F-CRAGE.
        EXEC SQL
-       
-       FETCH CURSAGE INTO :WS-AGE-ENT
+
+       FETCH CURSAGE INTO :WS-AGE-ENT(WS-AGE-CNT + 1)
 
        END-EXEC.
-           
-       UPDATE-TABLE.  
-       
-      ***** Mise à jour du code pays pays  BE vers FR                   ********
+           IF SQLCODE = 0
+               ADD 1 TO WS-AGE-CNT
+           END-IF.
+
+      ***** Edition de la repartition age/effectif, a l'ecran et dans **
+      ***** le fichier tltage.lis (plus de plafond fixe a 32 lignes)  **
+       7000-REPORT-AGE-START.
+           OPEN OUTPUT FIC-AGE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-AGE-CNT
+               DISPLAY "Age: ", AGE(WS-IDX), " Count: ", CNT(WS-IDX)
+               MOVE SPACES TO WS-LIGNE-RAPPORT
+               STRING "Age: " DELIMITED BY SIZE
+                   AGE(WS-IDX) DELIMITED BY SIZE
+                   " Count: " DELIMITED BY SIZE
+                   CNT(WS-IDX) DELIMITED BY SIZE
+                   INTO WS-LIGNE-RAPPORT
+               END-STRING
+               MOVE WS-LIGNE-RAPPORT TO REC-FIC-AGE
+               WRITE REC-FIC-AGE
+           END-PERFORM.
+           CLOSE FIC-AGE.
+       7000-REPORT-AGE-END.
+           EXIT.
+
+      ***** Repartition des individus par sexe et par langue parlee,  **
+      ***** exportee dans tltlang.lis                                 **
+       8000-REPORT-LANG-START.
+           EXEC SQL
+               DECLARE CURSLANG CURSOR FOR
+               SELECT gender, spoken, COUNT(*) AS Nbr
+               FROM databank GROUP BY
+               gender, spoken ORDER BY Nbr DESC
+           END-EXEC.
+
+           EXEC SQL OPEN CURSLANG END-EXEC.
+           MOVE 0 TO WS-GL-CNT.
+           PERFORM F-CRLANG
+               UNTIL SQLCODE NOT = 0.
+           EXEC SQL CLOSE CURSLANG END-EXEC.
+
+           OPEN OUTPUT FIC-LANG.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-GL-CNT
+               DISPLAY "Gender: ", GL-GENDER(WS-IDX),
+                   " Spoken: ", GL-SPOKEN(WS-IDX),
+                   " Count: ", GL-CNT(WS-IDX)
+               MOVE SPACES TO WS-LIGNE-LANG
+               STRING "Gender: " DELIMITED BY SIZE
+                   GL-GENDER(WS-IDX) DELIMITED BY SIZE
+                   " Spoken: " DELIMITED BY SIZE
+                   GL-SPOKEN(WS-IDX) DELIMITED BY SIZE
+                   " Count: " DELIMITED BY SIZE
+                   GL-CNT(WS-IDX) DELIMITED BY SIZE
+                   INTO WS-LIGNE-LANG
+               END-STRING
+               MOVE WS-LIGNE-LANG TO REC-FIC-LANG
+               WRITE REC-FIC-LANG
+           END-PERFORM.
+           CLOSE FIC-LANG.
+       8000-REPORT-LANG-END.
+           EXIT.
+
+       F-CRLANG.
+       EXEC SQL
+           FETCH CURSLANG INTO :WS-GL-ENT(WS-GL-CNT + 1)
+       END-EXEC.
+           IF SQLCODE = 0
+               ADD 1 TO WS-GL-CNT
+           END-IF.
+
+       UPDATE-TABLE.
+
+      ***** Mise a jour du code pays, tranche d'age et codes         ********
+      ***** parametrables (WS-AGE-MIN/WS-AGE-MAX/WS-CODE-SOURCE/     ********
+      ***** WS-CODE-DEST), par defaut 35/40/FR/BE                    ********
 
        EXEC SQL
        UPDATE databank
-       SET country_code = 'BE'
-       WHERE age > 35 AND age < 40 AND country_code = 'FR'
+       SET country_code = :WS-CODE-DEST
+       WHERE age > :WS-AGE-MIN AND age < :WS-AGE-MAX
+             AND country_code = :WS-CODE-SOURCE
        END-EXEC.
-                                     
+           PERFORM 9000-CHECK-UPDATE-START
+               THRU 9000-CHECK-UPDATE-END.
+
+           PERFORM 0400-RESOLVE-PAYS-DEST-START
+               THRU 0400-RESOLVE-PAYS-DEST-END.
 
        EXEC SQL
        UPDATE databank
-       SET country = 'Belgique'
-       WHERE country-code = 'BE' 
+       SET country = :WS-PAYS-DEST
+       WHERE country_code = :WS-CODE-DEST
        END-EXEC.
+           PERFORM 9000-CHECK-UPDATE-START
+               THRU 9000-CHECK-UPDATE-END.
 
       *****  Mise en majuscule le pays et la langue                     ********
 
@@ -131,11 +393,30 @@
        SET country = UPPER(country),
            spoken  = UPPER(spoken)
        END-EXEC.
+           PERFORM 9000-CHECK-UPDATE-START
+               THRU 9000-CHECK-UPDATE-END.
 
+           EXEC SQL COMMIT END-EXEC.
 
 
+      ***** Verification du resultat d'une mise a jour : SQLCODE,    **
+      ***** et nombre de lignes traitees (SQLERRD(3)). Toute mise a  **
+      ***** jour en erreur annule la transaction en cours.           **
+       9000-CHECK-UPDATE-START.
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+           MOVE SQLERRD(3) TO WS-ROWS-MAJ.
+           DISPLAY "Lignes traitees : " WS-ROWS-MAJ.
+       9000-CHECK-UPDATE-END.
+           EXIT.
+
       *****     Gestion d'erreurs                                       ********
        1001-ERROR-RTN-START.
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE SPACE.
            EVALUATE SQLCODE
@@ -157,7 +438,10 @@
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE:" SPACE SQLSTATE
                  DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN. 
+           STOP RUN.
 
