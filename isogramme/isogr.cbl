@@ -1,39 +1,84 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Isogr.
 
+      ***** Historique des modifications *********************************
+      *    2026-08-09  La comparaison des lettres portait sur tout le
+      *                 champ (espaces de fin comprises), comparait
+      *                 chaque lettre a elle-meme et s'arretait a la
+      *                 premiere paire differente : tout mot etait donc
+      *                 mal diagnostique. Reecrite pour ne comparer que
+      *                 les lettres du mot saisi, deux a deux sans
+      *                 jamais comparer une position a elle-meme, sans
+      *                 tenir compte de la casse ni des voyelles
+      *                 accentuees (é/è/ê/ë, à/â/ä, etc. repliees sur
+      *                 leur lettre de base avant comparaison).
+      *    2026-08-09  La paire d'octets X"9F"/X"59" convertissait par
+      *                 erreur le "ß" allemand (UTF-8 C3 9F) en 'Y' ;
+      *                 retiree de la table, seules les voyelles
+      *                 accentuees francaises restent repliees.
+      **********************************************************************
+
         DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-MOT PIC X(20).
-       01  WS-MOT-S REDEFINES WS-MOT PIC X(20).
+       01  WS-MOT-NORM PIC X(20).
+       01  WS-LONGUEUR PIC 9(2) VALUE ZEROS.
        01  WS-Isogram PIC X VALUE 'O'.
        01  Index1 PIC 9(2) VALUE ZEROS.
        01  Index2 PIC 9(2) VALUE ZEROS.
+       01  WS-DEBUT2 PIC 9(2) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        AFICCHAGE-Message.
            DISPLAY "Enter a un mot : ".
            ACCEPT WS-MOT.
 
+      ***** Mise en forme : majuscules et lettres accentuees reduites **
+      ***** a leur lettre de base, pour une comparaison insensible a  **
+      ***** la casse et aux accents.                                  **
+       NORMALISATION-Mot.
+           MOVE WS-MOT TO WS-MOT-NORM.
+           INSPECT WS-MOT-NORM CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"8082848788" TO X"4141414345".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"898A8B8E8F" TO X"4545454949".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"94999B9C" TO X"4F555555".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"A0A2A4A7A8" TO X"4141414345".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"A9AAABAEAF" TO X"4545454949".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"B4B9BBBCBF" TO X"4F55555559".
+           INSPECT WS-MOT-NORM CONVERTING X"C3" TO X"00".
+
+           MOVE ZEROS TO WS-LONGUEUR.
+           INSPECT WS-MOT-NORM TALLYING WS-LONGUEUR
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
        VERIFICATION-Isogram.
+           MOVE 'O' TO WS-Isogram.
            PERFORM VARYING Index1 FROM 1 BY 1
-               UNTIL Index1 > LENGTH OF WS-MOT-S - 1
-               PERFORM VARYING Index2 FROM Index1 BY 1
-                   UNTIL Index2 > LENGTH OF WS-MOT-S
-                   IF WS-MOT-S(Index1:1) = WS-MOT-S(Index2:1)
+               UNTIL Index1 > WS-LONGUEUR OR WS-ISOGRAM = 'N'
+               ADD 1 TO Index1 GIVING WS-DEBUT2
+               PERFORM VARYING Index2 FROM WS-DEBUT2 BY 1
+                   UNTIL Index2 > WS-LONGUEUR OR WS-ISOGRAM = 'N'
+                   IF WS-MOT-NORM(Index1:1) NOT = X"00"
+                       AND WS-MOT-NORM(Index2:1) NOT = X"00"
+                       AND WS-MOT-NORM(Index1:1) = WS-MOT-NORM(Index2:1)
                        MOVE 'N' TO WS-Isogram
-                    ELSE MOVE 'O' TO WS-ISOGRAM 
-                       EXIT PERFORM
                    END-IF
                END-PERFORM
+           END-PERFORM.
 
-               
-
-           IF WS-ISOGRAM = 'N' DISPLAY "Le mot " WS-MOT "nest pas iso"
-
-           ELSE IF  WS-ISOGRAM ='O'
-           DISPLAY "Le mot" (WS-MOT) "est bien un isogramme"
-                   EXIT PERFORM
-               END-IF
+       AFFICHAGE-Resultat.
+           IF WS-ISOGRAM = 'N'
+               DISPLAY "Le mot " WS-MOT " n'est pas un isogramme"
+           ELSE
+               DISPLAY "Le mot " WS-MOT " est bien un isogramme"
+           END-IF.
 
-           END-PERFORM.
-         
\ No newline at end of file
+           STOP RUN.
