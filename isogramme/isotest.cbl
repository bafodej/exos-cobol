@@ -1,30 +1,202 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Isotest.
 
+      ***** Historique des modifications *********************************
+      *    2026-08-09  WS-Lettre-O etait un PIC 9(26) non subscriptable
+      *                 et son indexation "lettre - 'A' + 1" n'est pas
+      *                 une operation COBOL valide (et ne gerait de
+      *                 toute facon que les majuscules) : le programme
+      *                 ne compilait pas. Reecrit avec une vraie table
+      *                 de 26 compteurs, indexee par une recherche dans
+      *                 WS-ALPHABET, et une normalisation prealable du
+      *                 mot (majuscules, lettres accentuees ramenees a
+      *                 leur lettre de base) partagee avec isogr.cbl.
+      *                 Ajout d'un mode lot ('B', isotest.dat en entree,
+      *                 verdict de chaque mot ecrit dans isotest.lis) et
+      *                 d'un mode 'L' qui, pour un mot qui n'est pas lui
+      *                 meme un isogramme, cherche sa plus longue
+      *                 sous-chaine continue qui en soit un.
+      *    2026-08-09  Le mode 'L' affichait la sous-chaine decoupee
+      *                 dans WS-MOT-NORM (qui contient des octets de
+      *                 bourrage X"00" a la place des accents) au lieu
+      *                 de WS-MOT-TEST ; corrige pour afficher le
+      *                 texte original.
+      *    2026-08-09  Meme correction que isogr.cbl : la paire
+      *                 X"9F"/X"59" (qui convertissait a tort le "ß"
+      *                 allemand en 'Y') est retiree de la table de
+      *                 repli des accents.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-MOTS ASSIGN TO 'isotest.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIC-VERDICTS ASSIGN TO 'isotest.lis'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FIC-MOTS.
+       01 REC-FIC-MOTS           PIC X(20).
+
+       FD FIC-VERDICTS.
+       01 REC-FIC-VERDICTS       PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  WS-MOT-TEST PIC X(20).
-       01  WS-Lettre-O PIC 9(26) VALUE ZEROS.
+       01  WS-MOT-NORM PIC X(20).
+       01  WS-ALPHABET PIC X(26)
+               VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  WS-ALPHABET-TBL REDEFINES WS-ALPHABET.
+           05  WS-ALPHA-LETTRE PIC X OCCURS 26 TIMES
+                   INDEXED BY IDX-ALPHA.
+       01  WS-LETTRE-O-TBL.
+           05  WS-LETTRE-O PIC 9(2) OCCURS 26 TIMES.
        01  WS-Index PIC 9(2) VALUE ZEROS.
+       01  WS-POS-LETTRE PIC 9(2) VALUE ZEROS.
+       01  WS-LONGUEUR PIC 9(2) VALUE ZEROS.
        01  WS-Isogram PIC X VALUE 'O'.
 
+      *    Mode ligne de commande : absent/'I' interactif (un mot),
+      *    'B' traitement en lot, 'L' plus longue sous-chaine isogramme.
+       01  WS-MODE-PARM PIC X(01) VALUE SPACE.
+           88  WS-MODE-LOT      VALUE 'B' 'b'.
+           88  WS-MODE-SOUS-CH  VALUE 'L' 'l'.
+       01  WS-EOF-MOTS PIC X(01) VALUE 'N'.
+           88  WS-FIN-MOTS VALUE 'O'.
+       01  WS-LIGNE-VERDICT PIC X(60).
+
+      *    Recherche de la plus longue sous-chaine isogramme.
+       01  WS-SOUS-DEBUT    PIC 9(2) VALUE ZEROS.
+       01  WS-SOUS-FIN      PIC 9(2) VALUE ZEROS.
+       01  WS-SOUS-LONG     PIC 9(2) VALUE ZEROS.
+       01  WS-MEILLEUR-DEBUT PIC 9(2) VALUE ZEROS.
+       01  WS-MEILLEUR-LONG  PIC 9(2) VALUE ZEROS.
+
        PROCEDURE DIVISION.
+       0000-MAIN-START.
+           ACCEPT WS-MODE-PARM FROM COMMAND-LINE.
+           EVALUATE TRUE
+               WHEN WS-MODE-LOT
+                   PERFORM TRAITEMENT-LOT-START
+                       THRU TRAITEMENT-LOT-END
+               WHEN WS-MODE-SOUS-CH
+                   PERFORM Display-Message
+                   PERFORM RECHERCHE-SOUS-CHAINE-START
+                       THRU RECHERCHE-SOUS-CHAINE-END
+               WHEN OTHER
+                   PERFORM Display-Message
+                   PERFORM Perform-Check
+                   PERFORM VERIFICATION
+                   PERFORM AFFICHAGE-FIN
+           END-EVALUATE.
+           STOP RUN.
+
        Display-Message.
            DISPLAY "Entrer un mot a tester : ".
            ACCEPT WS-MOT-TEST.
 
+      ***** Traitement en lot : un verdict par mot de isotest.dat,   **
+      ***** ecrit dans isotest.lis                                   **
+       TRAITEMENT-LOT-START.
+           OPEN INPUT FIC-MOTS.
+           OPEN OUTPUT FIC-VERDICTS.
+           PERFORM LIRE-MOT-LOT.
+           PERFORM UNTIL WS-FIN-MOTS
+               PERFORM Perform-Check
+               PERFORM VERIFICATION
+               MOVE SPACES TO WS-LIGNE-VERDICT
+               IF WS-ISOGRAM = 'O'
+                   STRING WS-MOT-TEST DELIMITED BY SPACE
+                       " : isogramme" DELIMITED BY SIZE
+                       INTO WS-LIGNE-VERDICT
+                   END-STRING
+               ELSE
+                   STRING WS-MOT-TEST DELIMITED BY SPACE
+                       " : n'est pas un isogramme" DELIMITED BY SIZE
+                       INTO WS-LIGNE-VERDICT
+                   END-STRING
+               END-IF
+               MOVE WS-LIGNE-VERDICT TO REC-FIC-VERDICTS
+               WRITE REC-FIC-VERDICTS
+               PERFORM LIRE-MOT-LOT
+           END-PERFORM.
+           CLOSE FIC-MOTS.
+           CLOSE FIC-VERDICTS.
+       TRAITEMENT-LOT-END.
+           EXIT.
+
+       LIRE-MOT-LOT.
+           READ FIC-MOTS INTO WS-MOT-TEST
+               AT END MOVE 'O' TO WS-EOF-MOTS
+           END-READ.
+
+      ***** Normalisation (majuscules + accents) et comptage des     **
+      ***** occurrences de chaque lettre du mot entier dans          **
+      ***** WS-LETTRE-O, prealable a VERIFICATION                    **
+      ***** Majuscules et lettres accentuees ramenees a leur lettre  **
+      ***** de base (partage avec Perform-Check et la recherche de   **
+      ***** sous-chaine). Normalise dans WS-MOT-NORM, un champ a     **
+      ***** part : WS-MOT-TEST doit rester intact pour l'affichage   **
+      ***** et l'ecriture en fichier (l'octet de bourrage X"00" que  **
+      ***** la conversion des accents y introduit n'est pas valide   **
+      ***** dans un enregistrement LINE SEQUENTIAL).                 **
+       NORMALISER-MOT.
+           MOVE WS-MOT-TEST TO WS-MOT-NORM.
+           INSPECT WS-MOT-NORM CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"8082848788" TO X"4141414345".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"898A8B8E8F" TO X"4545454949".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"94999B9C" TO X"4F555555".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"A0A2A4A7A8" TO X"4141414345".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"A9AAABAEAF" TO X"4545454949".
+           INSPECT WS-MOT-NORM CONVERTING
+               X"B4B9BBBCBF" TO X"4F55555559".
+           INSPECT WS-MOT-NORM CONVERTING X"C3" TO X"00".
+
        Perform-Check.
-           PERFORM VARYING WS-INDEX FROM 1 BY 1
-               UNTIL WS-INDEX > LENGTH OF WS-MOT-TEST
-               IF (WS-MOT-TEST(WS-Index:1) NOT EQUAL SPACE)
-                   ADD WS-LETTRE-O((WS-MOT-TEST(WS-Index:1)) 
-                   - ('A') + 1) = 
-                       WS-LETTRE-O((WS-MOT-TEST(WS-Index:1))
-                        - ('A') + 1) + 1
+           PERFORM NORMALISER-MOT.
+
+           MOVE ZEROS TO WS-LONGUEUR.
+           INSPECT WS-MOT-NORM TALLYING WS-LONGUEUR
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           MOVE 1 TO WS-SOUS-DEBUT.
+           MOVE WS-LONGUEUR TO WS-SOUS-FIN.
+           PERFORM COMPTER-LETTRES-START
+               THRU COMPTER-LETTRES-END.
+
+      ***** Compte, dans WS-LETTRE-O, les occurrences de chaque      **
+      ***** lettre de WS-MOT-NORM entre WS-SOUS-DEBUT et WS-SOUS-FIN **
+       COMPTER-LETTRES-START.
+           MOVE ZEROS TO WS-LETTRE-O-TBL.
+           PERFORM VARYING WS-INDEX FROM WS-SOUS-DEBUT BY 1
+               UNTIL WS-INDEX > WS-SOUS-FIN
+               IF WS-MOT-NORM(WS-INDEX:1) NOT = X"00"
+                   SET IDX-ALPHA TO 1
+                   SEARCH WS-ALPHA-LETTRE
+                       AT END MOVE 0 TO WS-POS-LETTRE
+                       WHEN WS-ALPHA-LETTRE(IDX-ALPHA)
+                               = WS-MOT-NORM(WS-INDEX:1)
+                           MOVE IDX-ALPHA TO WS-POS-LETTRE
+                   END-SEARCH
+                   IF WS-POS-LETTRE > 0
+                       ADD 1 TO WS-LETTRE-O(WS-POS-LETTRE)
+                   END-IF
                END-IF
            END-PERFORM.
+       COMPTER-LETTRES-END.
+           EXIT.
 
        VERIFICATION.
+           MOVE 'O' TO WS-Isogram.
            PERFORM VARYING WS-Index FROM 1 BY 1
                UNTIL WS-Index > 26
                IF WS-LETTRE-O(WS-Index) > 1
@@ -34,9 +206,44 @@
 
        AFFICHAGE-FIN.
            IF WS-Isogram = 'O'
-               DISPLAY "LE mot "WS-MOT-TEST "est un isogram."
+               DISPLAY "LE mot " WS-MOT-TEST "est un isogram."
            ELSE
-               DISPLAY "Le mot "WS-MOT-TEST " n'est pas un isogram."
+               DISPLAY "Le mot " WS-MOT-TEST " n'est pas un isogram."
            END-IF.
 
-       STOP RUN.
+      ***** Plus longue sous-chaine continue de WS-MOT-TEST qui soit **
+      ***** elle-meme un isogramme (balayage de tous les couples     **
+      ***** debut/fin ; le mot entier est teste au passage)          **
+       RECHERCHE-SOUS-CHAINE-START.
+           PERFORM NORMALISER-MOT.
+
+           MOVE ZEROS TO WS-LONGUEUR.
+           INSPECT WS-MOT-NORM TALLYING WS-LONGUEUR
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           MOVE 0 TO WS-MEILLEUR-LONG.
+           MOVE 1 TO WS-MEILLEUR-DEBUT.
+           PERFORM VARYING WS-SOUS-DEBUT FROM 1 BY 1
+               UNTIL WS-SOUS-DEBUT > WS-LONGUEUR
+               PERFORM VARYING WS-SOUS-FIN FROM WS-SOUS-DEBUT BY 1
+                   UNTIL WS-SOUS-FIN > WS-LONGUEUR
+                   COMPUTE WS-SOUS-LONG =
+                       WS-SOUS-FIN - WS-SOUS-DEBUT + 1
+                   IF WS-SOUS-LONG > WS-MEILLEUR-LONG
+                       PERFORM COMPTER-LETTRES-START
+                           THRU COMPTER-LETTRES-END
+                       PERFORM VERIFICATION
+                       IF WS-ISOGRAM = 'O'
+                           MOVE WS-SOUS-DEBUT TO WS-MEILLEUR-DEBUT
+                           MOVE WS-SOUS-LONG TO WS-MEILLEUR-LONG
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "La plus longue sous-chaine isogramme de "
+               WS-MOT-TEST " est : "
+               WS-MOT-TEST(WS-MEILLEUR-DEBUT:WS-MEILLEUR-LONG)
+               " (longueur " WS-MEILLEUR-LONG ")".
+       RECHERCHE-SOUS-CHAINE-END.
+           EXIT.
