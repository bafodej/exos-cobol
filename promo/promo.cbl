@@ -1,12 +1,29 @@
-      ****************************************************************** 
-      *    Programme de lecture et traitement  de fichier 
+      ******************************************************************
+      *    Programme de lecture et traitement  de fichier
       *    affichage de rapport de sortie
-      ****************************************************************** 
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. promo.
        AUTHOR. BafodÃ©.
 
-      ****************************************************************** 
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Calcul de la moyenne ponderee de chaque eleve a
+      *                 partir de C-COEF (jusque-la lu mais jamais
+      *                 exploite). Correction au passage de l'index
+      *                 etudiant utilise lors du rattachement d'une
+      *                 note (STUDENT-LGTH pointait deja sur la case
+      *                 suivante, pas sur l'eleve courant).
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy).
+      *                 L'enregistrement est vide a blancs avant d'etre
+      *                 renseigne, sinon le FILLER separateur non
+      *                 initialise fait echouer le WRITE (statut 71).
+      *    2026-08-09  Le DEBUT/FIN de batch.log porte desormais aussi
+      *                 le nombre d'eleves traites (BL-NB-ENREG), a
+      *                 zero sur le DEBUT puisque rien n'a encore ete
+      *                 lu.
+      **********************************************************************
+      ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -26,9 +43,24 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-OUTPUT-STATUS.
 
-      ****************************************************************** 
+           SELECT F-CSV
+               ASSIGN TO 'promo.csv'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CSV-STATUS.
+
+           SELECT FIC-BATCH
+               ASSIGN TO 'batch.log'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD  FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
+
        FD  F-INPUT
            RECORD CONTAINS 2 TO 1000 CHARACTERS 
            RECORDING MODE IS V.
@@ -43,11 +75,22 @@
                  
 
        01  REC-COURSE.
-             05 R-C-KEY            PIC 9(02).       
-             05 R-C-LABEL          PIC X(21).       
-             05 R-C-COEF           PIC X(03).       
+             05 R-C-KEY            PIC 9(02).
+             05 R-C-LABEL          PIC X(21).
+             05 R-C-COEF           PIC X(03).
              05 R-C-GRADE          PIC X(05).
 
+       01  REC-CORRECTION.
+             05 R-CORR-KEY          PIC X(02).
+             05 R-CORR-STUDENT-KEY  PIC 9(02).
+             05 R-CORR-LABEL        PIC X(21).
+             05 R-CORR-GRADE        PIC X(05).
+
+       01  REC-EXEMPTION.
+             05 R-EXEMPT-KEY          PIC X(02).
+             05 R-EXEMPT-STUDENT-KEY  PIC 9(02).
+             05 R-EXEMPT-LABEL        PIC X(21).
+
         01 WS-TOTAL-NOTE PIC 9(2)V9(2).
         
 
@@ -56,22 +99,36 @@
            RECORDING MODE IS F.
        01  REC-F-OUTPUT        PIC X(2000).
 
+       FD  F-CSV
+           RECORD CONTAINS 2000 CHARACTERS
+           RECORDING MODE IS V.
+       01  REC-F-CSV           PIC X(2000).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  F-INPUT-STATUS      PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+           88 F-INPUT-STATUS-OK    VALUE '00'.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
        01  F-OUTPUT-STATUS     PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-CSV-STATUS        PIC X(02) VALUE SPACE.
+           88 F-CSV-STATUS-OK      VALUE '00'.
+           88 F-CSV-STATUS-EOF     VALUE '10'.
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+       01  WS-EVENEMENT-STAMP  PIC X(06).
+       01  WS-BATCH-STATUS     PIC X(02).
+
        01  DATA-STUDENT.
            03 STUDENT-LGTH     PIC 9(03) VALUE 1.
            03 STUDENT  
                OCCURS 1 TO 999 TIMES
                DEPENDING ON STUDENT-LGTH
                INDEXED BY IDX-STUDENT.
+                   05 S-KEY        PIC 9(02).
                    05 S-LASTNAME   PIC X(20).
                    05 S-FIRSTNAME  PIC X(20).
                    05 S-AGE        PIC 9(02).
@@ -84,16 +141,31 @@
                INDEXED BY IDX-COURSE. 
                    05 C-COEF       PIC 9V9.
                    05 C-LABEL      PIC X(25).
+                   05 C-MIN        PIC 99V99 VALUE 99,99.
+                   05 C-MAX        PIC 99V99 VALUE 0.
+                   05 C-SUM        PIC 9(5)V99 VALUE 0.
+                   05 C-CNT        PIC 9(5) VALUE 0.
+                   05 C-AVG        PIC 99V99 VALUE 0.
 
        01  DATA-GRADE.
            03 GRADE-LGTH      PIC 9(03) VALUE 1.
            03 GRADE
                OCCURS 1 TO 999 TIMES
                DEPENDING ON GRADE-LGTH
-               INDEXED BY IDX-GRADE. 
+               INDEXED BY IDX-GRADE.
+                   05 G-STUDENT-IDX    PIC 9(03).
+                   05 G-COURSE-IDX     PIC 9(03).
                    05 G-S-FULLNAME     PIC X(40).
                    05 G-C-LABEL        PIC X(25).
                    05 G-GRADE          PIC 99V99.
+                   05 G-EXEMPT         PIC X(01) VALUE 'N'.
+                       88 G-IS-EXEMPT  VALUE 'Y'.
+
+       01  WS-CUR-STUDENT-IDX PIC 9(03) VALUE 1.
+       01  WS-SUM-POINTS      PIC 9(5)V99 VALUE 0.
+       01  WS-SUM-COEF        PIC 9(3)V9  VALUE 0.
+       01  WS-CORR-STUD-IDX   PIC 9(03) VALUE 0.
+       01  WS-CORR-CRS-IDX    PIC 9(03) VALUE 0.
 
        01  WS-AFF-MAT     PIC 9(2).
        01  WS-AFF-MAT-IND PIC 9(2) VALUE 1.
@@ -107,14 +179,96 @@
            03 WS-PNT-NBR      PIC Z9.
            03 WS-PNT-GRADE    PIC Z9,99.
            03 WS-PNT-COEF     PIC 9,9.
-       
+           03 WS-PNT-STATUT   PIC X(07).
+
+      *    Parametres ligne de commande : seuil de reussite (ex: 01200
+      *    pour 12,00) puis, separe par un espace, le mode de tri du
+      *    bulletin ('A' alphabetique, 'M' par moyenne decroissante,
+      *    absent ou autre valeur : ordre d'arrivee du fichier).
+       01  WS-CMD-LINE            PIC X(20) VALUE SPACES.
+       01  WS-SEUIL-PARM          PIC X(05) VALUE SPACES.
+       01  WS-SEUIL-NUM REDEFINES WS-SEUIL-PARM
+                                   PIC 9(05).
+       01  WS-SEUIL-REUSSITE      PIC 9(03)V99 VALUE 010,00.
+       01  WS-TRI-PARM            PIC X(01) VALUE SPACE.
+           88  WS-TRI-ALPHA       VALUE 'A'.
+           88  WS-TRI-MOYENNE     VALUE 'M'.
+
+      *    Table d'ordre d'impression des bulletins : un index eleve
+      *    par entree, reordonnee par tri a bulles selon WS-TRI-PARM
+      *    sans toucher a DATA-STUDENT (dont les index sont partages
+      *    par les entrees GRADE via G-STUDENT-IDX).
+       01  WS-ORDER-LGTH           PIC 9(03) VALUE 1.
+       01  WS-ORDER-TBL.
+           03 WS-ORDER-ENTRY
+               OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-ORDER-LGTH
+               INDEXED BY IDX-ORDER IDX-ORDER2.
+                   05 WS-ORDER-STUD-IDX PIC 9(03).
+                   05 WS-ORDER-KEY      PIC X(40).
+                   05 WS-ORDER-AVG      PIC 9(2)V9(2).
+       01  WS-SORT-I               PIC 9(03).
+       01  WS-SORT-J               PIC 9(03).
+       01  WS-SORT-SWAPPED         PIC X(01) VALUE 'N'.
+           88  WS-SORT-DID-SWAP    VALUE 'Y'.
+       01  WS-ORDER-HOLD-IDX        PIC 9(03).
+       01  WS-ORDER-HOLD-KEY        PIC X(40).
+       01  WS-ORDER-HOLD-AVG        PIC 9(2)V9(2).
+
+      *    Export delimite (CSV) du bulletin. Separateur ';' car
+      *    DECIMAL-POINT IS COMMA utilise deja la virgule comme point
+      *    decimal dans les notes (convention tableur europeenne).
+       01  WS-CSV-LINE             PIC X(2000) VALUE SPACES.
+       01  WS-CSV-PTR              PIC 9(04) VALUE 1.
+
        PROCEDURE DIVISION.
       ***** Paragraphe pour lecture d'input.dat et ecriture de l'output
        0000-MAIN-START.
-           PERFORM 7000-READ-START THRU 7000-READ-END. 
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-SEUIL-PARM WS-TRI-PARM
+           END-UNSTRING.
+           IF WS-SEUIL-PARM NOT = SPACES
+               COMPUTE WS-SEUIL-REUSSITE = WS-SEUIL-NUM / 100
+           END-IF.
+
+           PERFORM 7000-READ-START THRU 7000-READ-END.
+           PERFORM 7060-COURSE-STATS-START THRU 7060-COURSE-STATS-END.
+           PERFORM 7070-SORT-ORDER-START THRU 7070-SORT-ORDER-END.
            PERFORM 7100-WRITE-START THRU 7100-WRITE-END.
+           PERFORM 7110-WRITE-CSV-START THRU 7110-WRITE-CSV-END.
+
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
        1000-MAIN-END.
            STOP RUN.
+
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'promo'             TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP  TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE STUDENT-LGTH TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
       ****************************************************************** 
        7000-READ-START.
            OPEN INPUT F-INPUT.          
@@ -131,18 +285,141 @@
                END-IF
                EVALUATE REC-F-INPUT-2
                    WHEN '01'
-                       PERFORM 8010-HANDLE-STUDENT-START 
+                       PERFORM 8010-HANDLE-STUDENT-START
                            THRU 8010-HANDLE-STUDENT-END
                    WHEN '02'
-                       PERFORM 8020-HANDLE-COURSE-START 
+                       PERFORM 8020-HANDLE-COURSE-START
                            THRU 8020-HANDLE-COURSE-END
                        PERFORM 8030-HANDLE-GRADE-START
                            THRU 8030-HANDLE-GRADE-END
+                   WHEN '03'
+                       PERFORM 8050-HANDLE-CORRECTION-START
+                           THRU 8050-HANDLE-CORRECTION-END
+                   WHEN '04'
+                       PERFORM 8070-HANDLE-EXEMPTION-START
+                           THRU 8070-HANDLE-EXEMPTION-END
            END-PERFORM.
 
        7000-READ-END.
            SET GRADE-LGTH COURSE-LGTH STUDENT-LGTH DOWN BY 1.
-           CLOSE F-INPUT.  
+           CLOSE F-INPUT.
+      ******************************************************************
+      *    Statistiques de classe (min/max/moyenne) par cours.
+       7060-COURSE-STATS-START.
+           PERFORM VARYING IDX-COURSE FROM 1 BY 1 UNTIL
+                   IDX-COURSE > COURSE-LGTH
+               MOVE 99,99 TO C-MIN(IDX-COURSE)
+               MOVE 0     TO C-MAX(IDX-COURSE)
+               MOVE 0     TO C-SUM(IDX-COURSE)
+               MOVE 0     TO C-CNT(IDX-COURSE)
+           END-PERFORM.
+
+           PERFORM VARYING IDX-GRADE FROM 1 BY 1 UNTIL
+                   IDX-GRADE > GRADE-LGTH
+               IF NOT G-IS-EXEMPT(IDX-GRADE)
+                   SET IDX-COURSE TO G-COURSE-IDX(IDX-GRADE)
+                   ADD 1 TO C-CNT(IDX-COURSE)
+                   ADD G-GRADE(IDX-GRADE) TO C-SUM(IDX-COURSE)
+                   IF G-GRADE(IDX-GRADE) < C-MIN(IDX-COURSE)
+                       MOVE G-GRADE(IDX-GRADE) TO C-MIN(IDX-COURSE)
+                   END-IF
+                   IF G-GRADE(IDX-GRADE) > C-MAX(IDX-COURSE)
+                       MOVE G-GRADE(IDX-GRADE) TO C-MAX(IDX-COURSE)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING IDX-COURSE FROM 1 BY 1 UNTIL
+                   IDX-COURSE > COURSE-LGTH
+               IF C-CNT(IDX-COURSE) > 0
+                   COMPUTE C-AVG(IDX-COURSE) ROUNDED =
+                       C-SUM(IDX-COURSE) / C-CNT(IDX-COURSE)
+               END-IF
+           END-PERFORM.
+       7060-COURSE-STATS-END.
+           EXIT.
+      ******************************************************************
+      *    Construit la table d'ordre d'impression du bulletin, par
+      *    defaut l'ordre d'arrivee, ou triee alphabetiquement
+      *    (nom/prenom) ou par moyenne decroissante selon WS-TRI-PARM.
+       7070-SORT-ORDER-START.
+           MOVE STUDENT-LGTH TO WS-ORDER-LGTH.
+           PERFORM VARYING IDX-STUDENT FROM 1 BY 1 UNTIL
+                   IDX-STUDENT > STUDENT-LGTH
+               SET IDX-ORDER TO IDX-STUDENT
+               MOVE IDX-STUDENT TO WS-ORDER-STUD-IDX(IDX-ORDER)
+               STRING
+                   S-LASTNAME(IDX-STUDENT)
+                   S-FIRSTNAME(IDX-STUDENT)
+                   DELIMITED BY SIZE
+                   INTO WS-ORDER-KEY(IDX-ORDER)
+               END-STRING
+               PERFORM 8040-COMPUTE-NOTE-START
+                   THRU 8040-COMPUTE-NOTE-END
+               MOVE WS-TOTAL-NOTE TO WS-ORDER-AVG(IDX-ORDER)
+           END-PERFORM.
+
+           IF WS-TRI-ALPHA OR WS-TRI-MOYENNE
+               SET WS-SORT-DID-SWAP TO TRUE
+               PERFORM 7071-SORT-PASS-START
+                   THRU 7071-SORT-PASS-END
+                   VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= STUDENT-LGTH
+                   OR NOT WS-SORT-DID-SWAP
+           END-IF.
+       7070-SORT-ORDER-END.
+           EXIT.
+
+      *    Une passe de tri a bulles sur WS-ORDER-TBL ; s'arrete des
+      *    qu'une passe ne produit plus d'echange.
+       7071-SORT-PASS-START.
+           MOVE 'N' TO WS-SORT-SWAPPED.
+           PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J >= (STUDENT-LGTH - WS-SORT-I + 1)
+               SET IDX-ORDER  TO WS-SORT-J
+               SET IDX-ORDER2 TO WS-SORT-J
+               SET IDX-ORDER2 UP BY 1
+               PERFORM 7072-COMPARE-SWAP-START
+                   THRU 7072-COMPARE-SWAP-END
+           END-PERFORM.
+       7071-SORT-PASS-END.
+           EXIT.
+
+      *    Compare les entrees IDX-ORDER/IDX-ORDER2 et les echange si
+      *    elles sont dans le mauvais ordre pour le tri demande.
+       7072-COMPARE-SWAP-START.
+           EVALUATE TRUE
+               WHEN WS-TRI-ALPHA
+                   IF WS-ORDER-KEY(IDX-ORDER) > WS-ORDER-KEY(IDX-ORDER2)
+                       PERFORM 7073-SWAP-ENTRIES-START
+                           THRU 7073-SWAP-ENTRIES-END
+                   END-IF
+               WHEN WS-TRI-MOYENNE
+                   IF WS-ORDER-AVG(IDX-ORDER) < WS-ORDER-AVG(IDX-ORDER2)
+                       PERFORM 7073-SWAP-ENTRIES-START
+                           THRU 7073-SWAP-ENTRIES-END
+                   END-IF
+           END-EVALUATE.
+       7072-COMPARE-SWAP-END.
+           EXIT.
+
+       7073-SWAP-ENTRIES-START.
+           MOVE WS-ORDER-STUD-IDX(IDX-ORDER) TO WS-ORDER-HOLD-IDX.
+           MOVE WS-ORDER-KEY(IDX-ORDER)      TO WS-ORDER-HOLD-KEY.
+           MOVE WS-ORDER-AVG(IDX-ORDER)      TO WS-ORDER-HOLD-AVG.
+
+           MOVE WS-ORDER-STUD-IDX(IDX-ORDER2)
+               TO WS-ORDER-STUD-IDX(IDX-ORDER).
+           MOVE WS-ORDER-KEY(IDX-ORDER2) TO WS-ORDER-KEY(IDX-ORDER).
+           MOVE WS-ORDER-AVG(IDX-ORDER2) TO WS-ORDER-AVG(IDX-ORDER).
+
+           MOVE WS-ORDER-HOLD-IDX TO WS-ORDER-STUD-IDX(IDX-ORDER2).
+           MOVE WS-ORDER-HOLD-KEY TO WS-ORDER-KEY(IDX-ORDER2).
+           MOVE WS-ORDER-HOLD-AVG TO WS-ORDER-AVG(IDX-ORDER2).
+
+           SET WS-SORT-DID-SWAP TO TRUE.
+       7073-SWAP-ENTRIES-END.
+           EXIT.
       ******************************************************************
        7100-WRITE-START.
            OPEN OUTPUT F-OUTPUT.
@@ -153,16 +430,27 @@
            PERFORM 9020-FOOTER-START   THRU 9020-FOOTER-END.
        7100-WRITE-END.
            CLOSE F-OUTPUT.
-      ******************************************************************  
+      ******************************************************************
+      *    Export delimite (CSV) du meme bulletin, pour le tableur du
+      *    secretariat.
+       7110-WRITE-CSV-START.
+           OPEN OUTPUT F-CSV.
+           PERFORM 9040-CSV-HEADER-START THRU 9040-CSV-HEADER-END.
+           PERFORM 9050-CSV-BODY-START   THRU 9050-CSV-BODY-END.
+       7110-WRITE-CSV-END.
+           CLOSE F-CSV.
+      ******************************************************************
        8010-HANDLE-STUDENT-START.
+           MOVE STUDENT-LGTH   TO WS-CUR-STUDENT-IDX.
+           MOVE R-S-KEY        TO S-KEY(STUDENT-LGTH).
            MOVE R-S-FIRSTNAME  TO S-FIRSTNAME(STUDENT-LGTH).
            MOVE R-S-LASTNAME   TO S-LASTNAME(STUDENT-LGTH).
            MOVE R-S-AGE        TO S-AGE(STUDENT-LGTH).
 
-           ADD 1 TO STUDENT-LGTH.           
+           ADD 1 TO STUDENT-LGTH.
        8010-HANDLE-STUDENT-END.
-          
-      *****************************************************************s* 
+
+      *****************************************************************s*
        8020-HANDLE-COURSE-START.
            INITIALIZE WS-BUFFER.
            SET IDX-COURSE TO 1.
@@ -171,30 +459,165 @@
                AT END
                    SET WS-VALUE-NOT-PRESENT TO TRUE
                WHEN C-LABEL(IDX-COURSE) = R-C-LABEL
-                   GO TO 8020-HANDLE-COURSE-END 
+                   GO TO 8020-HANDLE-COURSE-END
            END-SEARCH.
 
            IF WS-VALUE-NOT-PRESENT
-               SET COURSE-LGTH UP BY 1
                MOVE R-C-COEF   TO C-COEF(COURSE-LGTH)
                MOVE R-C-LABEL  TO C-LABEL(COURSE-LGTH)
-               
+               SET IDX-COURSE  TO COURSE-LGTH
+               SET COURSE-LGTH UP BY 1
            END-IF.
        8020-HANDLE-COURSE-END.
-      ****************************************************************** 
+      ******************************************************************
        8030-HANDLE-GRADE-START.
-           SET GRADE-LGTH UP BY 1.
-           STRING 
-               S-FIRSTNAME(STUDENT-LGTH ) 
-               S-LASTNAME(STUDENT-LGTH ) 
-               DELIMITED BY SIZE 
+           MOVE WS-CUR-STUDENT-IDX TO G-STUDENT-IDX(GRADE-LGTH).
+           MOVE IDX-COURSE         TO G-COURSE-IDX(GRADE-LGTH).
+           STRING
+               S-FIRSTNAME(WS-CUR-STUDENT-IDX)
+               S-LASTNAME(WS-CUR-STUDENT-IDX)
+               DELIMITED BY SIZE
            INTO G-S-FULLNAME(GRADE-LGTH).
 
            MOVE R-C-LABEL TO G-C-LABEL(GRADE-LGTH).
            MOVE R-C-GRADE TO G-GRADE(GRADE-LGTH).
+           SET GRADE-LGTH UP BY 1.
 
        8030-HANDLE-GRADE-END.
-      ****************************************************************** 
+      ******************************************************************
+      *    Moyenne ponderee d'un eleve (G-GRADE x C-COEF du cours),
+      *    calculee a la demande pour l'eleve IDX-STUDENT courant.
+       8040-COMPUTE-NOTE-START.
+           MOVE 0 TO WS-SUM-POINTS.
+           MOVE 0 TO WS-SUM-COEF.
+           PERFORM VARYING IDX-GRADE FROM 1 BY 1 UNTIL
+                   IDX-GRADE > GRADE-LGTH
+               IF G-STUDENT-IDX(IDX-GRADE) = IDX-STUDENT
+                AND NOT G-IS-EXEMPT(IDX-GRADE)
+                   ADD C-COEF(G-COURSE-IDX(IDX-GRADE)) TO WS-SUM-COEF
+                   COMPUTE WS-SUM-POINTS = WS-SUM-POINTS +
+                       (G-GRADE(IDX-GRADE) *
+                        C-COEF(G-COURSE-IDX(IDX-GRADE)))
+               END-IF
+           END-PERFORM.
+           IF WS-SUM-COEF > 0
+               COMPUTE WS-TOTAL-NOTE ROUNDED =
+                   WS-SUM-POINTS / WS-SUM-COEF
+           ELSE
+               MOVE 0 TO WS-TOTAL-NOTE
+           END-IF.
+       8040-COMPUTE-NOTE-END.
+      ******************************************************************
+      *    Correction d'une note existante ('03') : retrouve l'eleve
+      *    par sa cle et le cours par son libelle, puis met a jour (ou
+      *    ajoute, si l'eleve n'avait pas encore de note dans ce
+      *    cours) l'entree GRADE correspondante.
+       8050-HANDLE-CORRECTION-START.
+           MOVE 0 TO WS-CORR-STUD-IDX.
+           MOVE 0 TO WS-CORR-CRS-IDX.
+
+           SET IDX-STUDENT TO 1.
+           SEARCH STUDENT VARYING IDX-STUDENT
+               AT END
+                   CONTINUE
+               WHEN S-KEY(IDX-STUDENT) = R-CORR-STUDENT-KEY
+                   SET WS-CORR-STUD-IDX TO IDX-STUDENT
+           END-SEARCH.
+
+           SET IDX-COURSE TO 1.
+           SEARCH COURSE VARYING IDX-COURSE
+               AT END
+                   CONTINUE
+               WHEN C-LABEL(IDX-COURSE) = R-CORR-LABEL
+                   SET WS-CORR-CRS-IDX TO IDX-COURSE
+           END-SEARCH.
+
+           IF WS-CORR-STUD-IDX > 0 AND WS-CORR-CRS-IDX > 0
+               PERFORM 8051-APPLY-CORRECTION-START
+                   THRU 8051-APPLY-CORRECTION-END
+           ELSE
+               DISPLAY 'CORRECTION IGNOREE, ELEVE OU COURS INCONNU: '
+                   R-CORR-STUDENT-KEY ' / ' R-CORR-LABEL
+           END-IF.
+       8050-HANDLE-CORRECTION-END.
+           EXIT.
+
+       8051-APPLY-CORRECTION-START.
+           INITIALIZE WS-BUFFER.
+           SET IDX-GRADE TO 1.
+           SEARCH GRADE VARYING IDX-GRADE
+               AT END
+                   SET WS-VALUE-NOT-PRESENT TO TRUE
+               WHEN G-STUDENT-IDX(IDX-GRADE) = WS-CORR-STUD-IDX
+                AND G-COURSE-IDX(IDX-GRADE) = WS-CORR-CRS-IDX
+                   MOVE R-CORR-GRADE TO G-GRADE(IDX-GRADE)
+           END-SEARCH.
+
+           IF WS-VALUE-NOT-PRESENT
+               MOVE WS-CORR-STUD-IDX TO G-STUDENT-IDX(GRADE-LGTH)
+               MOVE WS-CORR-CRS-IDX  TO G-COURSE-IDX(GRADE-LGTH)
+               MOVE R-CORR-GRADE     TO G-GRADE(GRADE-LGTH)
+               SET GRADE-LGTH UP BY 1
+           END-IF.
+       8051-APPLY-CORRECTION-END.
+           EXIT.
+      ******************************************************************
+      *    Dispense/absence ('04') : retrouve l'eleve par sa cle et le
+      *    cours par son libelle, puis marque l'entree GRADE
+      *    correspondante comme dispensee (ajoutee a zero si l'eleve
+      *    n'avait pas encore de note dans ce cours) afin qu'elle soit
+      *    exclue de la moyenne et des statistiques de classe.
+       8070-HANDLE-EXEMPTION-START.
+           MOVE 0 TO WS-CORR-STUD-IDX.
+           MOVE 0 TO WS-CORR-CRS-IDX.
+
+           SET IDX-STUDENT TO 1.
+           SEARCH STUDENT VARYING IDX-STUDENT
+               AT END
+                   CONTINUE
+               WHEN S-KEY(IDX-STUDENT) = R-EXEMPT-STUDENT-KEY
+                   SET WS-CORR-STUD-IDX TO IDX-STUDENT
+           END-SEARCH.
+
+           SET IDX-COURSE TO 1.
+           SEARCH COURSE VARYING IDX-COURSE
+               AT END
+                   CONTINUE
+               WHEN C-LABEL(IDX-COURSE) = R-EXEMPT-LABEL
+                   SET WS-CORR-CRS-IDX TO IDX-COURSE
+           END-SEARCH.
+
+           IF WS-CORR-STUD-IDX > 0 AND WS-CORR-CRS-IDX > 0
+               PERFORM 8071-APPLY-EXEMPTION-START
+                   THRU 8071-APPLY-EXEMPTION-END
+           ELSE
+               DISPLAY 'DISPENSE IGNOREE, ELEVE OU COURS INCONNU: '
+                   R-EXEMPT-STUDENT-KEY ' / ' R-EXEMPT-LABEL
+           END-IF.
+       8070-HANDLE-EXEMPTION-END.
+           EXIT.
+
+       8071-APPLY-EXEMPTION-START.
+           INITIALIZE WS-BUFFER.
+           SET IDX-GRADE TO 1.
+           SEARCH GRADE VARYING IDX-GRADE
+               AT END
+                   SET WS-VALUE-NOT-PRESENT TO TRUE
+               WHEN G-STUDENT-IDX(IDX-GRADE) = WS-CORR-STUD-IDX
+                AND G-COURSE-IDX(IDX-GRADE) = WS-CORR-CRS-IDX
+                   SET G-IS-EXEMPT(IDX-GRADE) TO TRUE
+           END-SEARCH.
+
+           IF WS-VALUE-NOT-PRESENT
+               MOVE WS-CORR-STUD-IDX TO G-STUDENT-IDX(GRADE-LGTH)
+               MOVE WS-CORR-CRS-IDX  TO G-COURSE-IDX(GRADE-LGTH)
+               MOVE 0                TO G-GRADE(GRADE-LGTH)
+               SET G-IS-EXEMPT(GRADE-LGTH) TO TRUE
+               SET GRADE-LGTH UP BY 1
+           END-IF.
+       8071-APPLY-EXEMPTION-END.
+           EXIT.
+      ******************************************************************
        9010-HEADER-START.
            INITIALIZE REC-F-OUTPUT.
            MOVE ALL '*' TO REC-F-OUTPUT(1:200).
@@ -216,8 +639,13 @@
            MOVE ALL "-" TO REC-F-OUTPUT(11:11).
            MOVE "-" TO REC-F-OUTPUT(23:1).
            MOVE "LASTNAME" TO REC-F-OUTPUT(24:8),
-           MOVE ALL "-" TO REC-F-OUTPUT(32:13).   
-           
+           MOVE ALL "-" TO REC-F-OUTPUT(32:13).
+           MOVE "-" TO REC-F-OUTPUT(43:1).
+           MOVE "MOYENNE" TO REC-F-OUTPUT(44:7).
+           MOVE ALL "-" TO REC-F-OUTPUT(51:6).
+           MOVE "-" TO REC-F-OUTPUT(57:1).
+           MOVE "STATUT" TO REC-F-OUTPUT(58:6).
+
       *     MOVE "C1" TO REC-F-OUTPUT(50:3).
       *     MOVE "/" TO REC-F-OUTPUT(53:1).
       *     
@@ -255,26 +683,160 @@
            MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(50:2).
            WRITE REC-F-OUTPUT.
 
+           INITIALIZE REC-F-OUTPUT.
+           MOVE 'COURS'  TO REC-F-OUTPUT(1:25).
+           MOVE 'MIN'    TO REC-F-OUTPUT(30:5).
+           MOVE 'MAX'    TO REC-F-OUTPUT(38:5).
+           MOVE 'MOY'    TO REC-F-OUTPUT(46:5).
+           WRITE REC-F-OUTPUT.
+
+           PERFORM VARYING IDX-COURSE FROM 1 BY 1 UNTIL
+                   IDX-COURSE > COURSE-LGTH
+               INITIALIZE REC-F-OUTPUT
+               MOVE C-LABEL(IDX-COURSE)     TO REC-F-OUTPUT(1:25)
+               MOVE C-MIN(IDX-COURSE)       TO WS-PNT-GRADE
+               MOVE WS-PNT-GRADE            TO REC-F-OUTPUT(30:5)
+               MOVE C-MAX(IDX-COURSE)       TO WS-PNT-GRADE
+               MOVE WS-PNT-GRADE            TO REC-F-OUTPUT(38:5)
+               MOVE C-AVG(IDX-COURSE)       TO WS-PNT-GRADE
+               MOVE WS-PNT-GRADE            TO REC-F-OUTPUT(46:5)
+               WRITE REC-F-OUTPUT
+           END-PERFORM.
+
            INITIALIZE REC-F-OUTPUT.
            MOVE ALL '*' TO REC-F-OUTPUT(1:200).
            WRITE REC-F-OUTPUT IN F-OUTPUT.
        9020-FOOTER-END.
       ****************************************************************** 
        9030-BODY-START.
-           PERFORM VARYING IDX-STUDENT FROM 1 BY 1 UNTIL 
-            IDX-STUDENT > STUDENT-LGTH
+           PERFORM VARYING IDX-ORDER FROM 1 BY 1 UNTIL
+            IDX-ORDER > STUDENT-LGTH
+               SET IDX-STUDENT TO WS-ORDER-STUD-IDX(IDX-ORDER)
+               INITIALIZE REC-F-OUTPUT
                MOVE S-FIRSTNAME(IDX-STUDENT) TO REC-F-OUTPUT(1:40)
                MOVE S-LASTNAME(IDX-STUDENT) TO REC-F-OUTPUT(21:20)
                MOVE S-AGE(IDX-STUDENT) TO REC-F-OUTPUT(41:2)
 
+               PERFORM 8040-COMPUTE-NOTE-START
+                   THRU 8040-COMPUTE-NOTE-END
+               MOVE WS-TOTAL-NOTE TO WS-PNT-GRADE
+               MOVE WS-PNT-GRADE TO REC-F-OUTPUT(44:5)
+
+               IF WS-TOTAL-NOTE >= WS-SEUIL-REUSSITE
+                   MOVE 'ADMIS'   TO WS-PNT-STATUT
+               ELSE
+                   MOVE 'AJOURNE' TO WS-PNT-STATUT
+               END-IF
+               MOVE WS-PNT-STATUT TO REC-F-OUTPUT(58:7)
+
                WRITE REC-F-OUTPUT
            END-PERFORM.
             EXIT.
        9030-BODY-END.
 
-      
-       
-           
-           
-       
-      ****************************************************************** 
+      ******************************************************************
+      *    En-tete du CSV : une colonne par cours, dans l'ordre de
+      *    DATA-COURSE, encadree des colonnes identite/moyenne/statut.
+       9040-CSV-HEADER-START.
+           MOVE SPACES TO WS-CSV-LINE.
+           MOVE 1 TO WS-CSV-PTR.
+           STRING 'KEY;LASTNAME;FIRSTNAME;AGE;' DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+
+           PERFORM VARYING IDX-COURSE FROM 1 BY 1 UNTIL
+                   IDX-COURSE > COURSE-LGTH
+               STRING
+                   FUNCTION TRIM(C-LABEL(IDX-COURSE)) DELIMITED BY SIZE
+                   ';'                                DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+           END-PERFORM.
+
+           STRING 'MOYENNE;STATUT' DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-PTR
+           END-STRING.
+
+           MOVE WS-CSV-LINE TO REC-F-CSV.
+           WRITE REC-F-CSV.
+       9040-CSV-HEADER-END.
+           EXIT.
+
+      *    Une ligne par eleve, dans le meme ordre d'impression que le
+      *    bulletin (cf. WS-ORDER-TBL / req. tri).
+       9050-CSV-BODY-START.
+           PERFORM VARYING IDX-ORDER FROM 1 BY 1 UNTIL
+                   IDX-ORDER > STUDENT-LGTH
+               SET IDX-STUDENT TO WS-ORDER-STUD-IDX(IDX-ORDER)
+               MOVE SPACES TO WS-CSV-LINE
+               MOVE 1 TO WS-CSV-PTR
+               STRING
+                   S-KEY(IDX-STUDENT)       DELIMITED BY SIZE
+                   ';'                      DELIMITED BY SIZE
+                   FUNCTION TRIM(S-LASTNAME(IDX-STUDENT))
+                                            DELIMITED BY SIZE
+                   ';'                      DELIMITED BY SIZE
+                   FUNCTION TRIM(S-FIRSTNAME(IDX-STUDENT))
+                                            DELIMITED BY SIZE
+                   ';'                      DELIMITED BY SIZE
+                   S-AGE(IDX-STUDENT)       DELIMITED BY SIZE
+                   ';'                      DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+
+               PERFORM VARYING IDX-COURSE FROM 1 BY 1 UNTIL
+                       IDX-COURSE > COURSE-LGTH
+                   PERFORM 8080-CSV-LOOKUP-GRADE-START
+                       THRU 8080-CSV-LOOKUP-GRADE-END
+                   STRING
+                       WS-PNT-GRADE DELIMITED BY SIZE
+                       ';'          DELIMITED BY SIZE
+                       INTO WS-CSV-LINE
+                       WITH POINTER WS-CSV-PTR
+                   END-STRING
+               END-PERFORM
+
+               PERFORM 8040-COMPUTE-NOTE-START
+                   THRU 8040-COMPUTE-NOTE-END
+               MOVE WS-TOTAL-NOTE TO WS-PNT-GRADE
+               IF WS-TOTAL-NOTE >= WS-SEUIL-REUSSITE
+                   MOVE 'ADMIS'   TO WS-PNT-STATUT
+               ELSE
+                   MOVE 'AJOURNE' TO WS-PNT-STATUT
+               END-IF
+
+               STRING
+                   WS-PNT-GRADE                    DELIMITED BY SIZE
+                   ';'                              DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PNT-STATUT)    DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+                   WITH POINTER WS-CSV-PTR
+               END-STRING
+
+               MOVE WS-CSV-LINE TO REC-F-CSV
+               WRITE REC-F-CSV
+           END-PERFORM.
+       9050-CSV-BODY-END.
+           EXIT.
+
+      *    Note de l'eleve IDX-STUDENT pour le cours IDX-COURSE
+      *    courant, laissee a zero si l'eleve n'a pas de note dans ce
+      *    cours ou en est dispense (cf. G-IS-EXEMPT).
+       8080-CSV-LOOKUP-GRADE-START.
+           INITIALIZE WS-PNT-GRADE.
+           SET IDX-GRADE TO 1.
+           SEARCH GRADE VARYING IDX-GRADE
+               AT END
+                   CONTINUE
+               WHEN G-STUDENT-IDX(IDX-GRADE) = IDX-STUDENT
+                AND G-COURSE-IDX(IDX-GRADE) = IDX-COURSE
+                AND NOT G-IS-EXEMPT(IDX-GRADE)
+                   MOVE G-GRADE(IDX-GRADE) TO WS-PNT-GRADE
+           END-SEARCH.
+       8080-CSV-LOOKUP-GRADE-END.
+           EXIT.
+      ******************************************************************
