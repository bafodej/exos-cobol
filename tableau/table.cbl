@@ -2,54 +2,200 @@
        PROGRAM-ID.  table.
        AUTHOR. Bafode.
 
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Le programme ne compilait pas (PERFORM VARYING
+      *                 sans END-PERFORM correctement ferme, references
+      *                 WS-PERSO/WS-TBL melangees et lignes de donnees
+      *                 orphelines dans le corps de la boucle). Reecrit
+      *                 avec un veritable 2100-PRINT-LINE-START par
+      *                 personne. Au passage, WS-CODE/WS-NOM etaient
+      *                 declares sur 12/13 caracteres alors que les dix
+      *                 lignes TEST-DATA (28 caracteres utiles sur 33)
+      *                 decoupaient en realite ID(4)/CODE(10)/NOM(10)/
+      *                 POINT(4) : corrige pour que les champs tombent
+      *                 sur les bonnes colonnes.
+      *    2026-08-09  Ajout d'un tri a bulles par score decroissant
+      *                 (WS-POINT) avant l'affichage, pour que le
+      *                 listing sorte comme un classement plutot que
+      *                 dans l'ordre de declaration des donnees.
+      *    2026-08-09  TEST-DATA etait dix lignes FILLER codees en dur
+      *                 que WS-TBL redefinissait : le classement ne
+      *                 pouvait jamais depasser ces dix personnes. Le
+      *                 tableau est maintenant une table a occurrence
+      *                 variable remplie en lisant roster.dat.
+      *    2026-08-09  Ajout d'un mode recherche : un code passe en
+      *                 parametre de ligne de commande affiche
+      *                 uniquement la personne correspondante (SEARCH
+      *                 sur WS-CODE, a l'image de la recherche de cours
+      *                 dans promo.cbl) au lieu du classement complet.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-ROSTER ASSIGN TO 'roster.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  FIC-ROSTER
+           RECORD CONTAINS 28 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-ROSTER.
+           05  REC-ID              PIC 9(4).
+           05  REC-CODE            PIC X(10).
+           05  REC-NOM             PIC X(10).
+           05  REC-POINT           PIC 9(4).
 
-       01  TEST-DATA.
-           03 FILLER   PIC X(33) VALUE "0001HOKKAI    TARO      0400".
-           03 FILLER   PIC X(33) VALUE "0002AOMORI    JIRO      0350".
-           03 FILLER   PIC X(33) VALUE "0003AKITA     SABURO    0300".
-           03 FILLER   PIC X(33) VALUE "0004IWATE     SHIRO     0900".
-           03 FILLER   PIC X(33) VALUE "0005MIYAGI    GORO      0200".
-           03 FILLER   PIC X(33) VALUE "0006FUKUSHIMA RIKURO    0150".
-           03 FILLER   PIC X(33) VALUE "0007TOCHIGI   SHICHIRO  0100".
-           03 FILLER   PIC X(33) VALUE "0008IBARAKI   HACHIRO   1050".
-           03 FILLER   PIC X(33) VALUE "0009GUMMA     KURO      0200".
-           03 FILLER   PIC X(33) VALUE "0010SAITAMA   JURO      0350".
+       WORKING-STORAGE SECTION.
+       01  WS-ROSTER-STATUS        PIC X(02).
+           88  WS-ROSTER-OK        VALUE '00'.
+           88  WS-ROSTER-END       VALUE '10'.
 
-       01  WS-TBL REDEFINES TEST-DATA.
-            03 WS-PERSO OCCURS 10 TIMES.
-               05 WS-ID         PIC 9(4).
-               05 WS-CODE       PIC X(12).
-               05 WS-NOM        PIC X(13).
-               05 WS-POINT      PIC 9(4).
+       01  WS-PERSO-LGTH           PIC 9(03) VALUE 0.
+       01  WS-TBL.
+           03  WS-PERSO OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-PERSO-LGTH
+               INDEXED BY IDX-PERSO IDX-PERSO2.
+               05  WS-ID           PIC 9(4).
+               05  WS-CODE         PIC X(10).
+               05  WS-NOM          PIC X(10).
+               05  WS-POINT        PIC 9(4).
 
+       01  WS-SORT-SWAPPED         PIC X(01) VALUE 'N'.
+           88  WS-SORT-DID-SWAP    VALUE 'O'.
+       01  WS-SORT-TEMP.
+           05  WS-SORT-TEMP-ID     PIC 9(4).
+           05  WS-SORT-TEMP-CODE   PIC X(10).
+           05  WS-SORT-TEMP-NOM    PIC X(10).
+           05  WS-SORT-TEMP-POINT  PIC 9(4).
 
-       01  I                  PIC 99 VALUE 1.
+       01  WS-CMD-LINE             PIC X(20) VALUE SPACES.
+       01  WS-LOOKUP-CODE          PIC X(10) VALUE SPACES.
+       01  WS-TROUVE               PIC X(01) VALUE 'N'.
+           88  WS-TROUVE-OUI       VALUE 'O'.
 
        PROCEDURE DIVISION.
-           
-           PERFORM  VARYING I FROM 1 BY 1 UNTIL I > 10
-           
+       0000-MAIN-START.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-LOOKUP-CODE
+           END-UNSTRING.
 
-           DISPLAY "Resultat:" SPACE I SPACE ':'
-           DISPLAY SPACE SPACE SPACE SPACE 'ID'
-              SPACE WS-ID OF WS-TBL (I) 
-           DISPLAY SPACE SPACE SPACE SPACE 'NOM' 
-            SPACE WS-NOM OF WS-TBL (I) 
-            DISPLAY SPACE SPACE SPACE SPACE 'SCORE' 
-            SPACE WS-POINT OF WS-TBL (I) 
-      
-           
-
-                  WS-ID     OF   WS-PERSO(I)
-                  WS-CODE   OF   WS-PERSO(I)
-                  WS-NOM    OF   WS-PERSO(I)
-                  WS-POINT  OF   WS-PERSO(I)
-           
-           END-PERFORM.
-           
+           PERFORM 1000-LOAD-ROSTER-START
+               THRU 1000-LOAD-ROSTER-END.
+           PERFORM 2000-SORT-ROSTER-START
+               THRU 2000-SORT-ROSTER-END.
+
+           IF WS-LOOKUP-CODE NOT = SPACES
+               PERFORM 3000-LOOKUP-START
+                   THRU 3000-LOOKUP-END
+           ELSE
+               PERFORM 4000-DISPLAY-ALL-START
+                   THRU 4000-DISPLAY-ALL-END
+           END-IF.
+       0000-MAIN-END.
            STOP RUN.
-           
 
+      ***** Remplissage de WS-TBL a partir de roster.dat *****************
+       1000-LOAD-ROSTER-START.
+           OPEN INPUT FIC-ROSTER.
+           PERFORM 1010-LOAD-LINE-START
+               THRU 1010-LOAD-LINE-END
+               UNTIL WS-ROSTER-END.
+           CLOSE FIC-ROSTER.
+       1000-LOAD-ROSTER-END.
+           EXIT.
+
+       1010-LOAD-LINE-START.
+           READ FIC-ROSTER
+               AT END
+                   SET WS-ROSTER-END TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-PERSO-LGTH
+                   MOVE REC-ID     TO WS-ID(WS-PERSO-LGTH)
+                   MOVE REC-CODE   TO WS-CODE(WS-PERSO-LGTH)
+                   MOVE REC-NOM    TO WS-NOM(WS-PERSO-LGTH)
+                   MOVE REC-POINT  TO WS-POINT(WS-PERSO-LGTH)
+           END-READ.
+       1010-LOAD-LINE-END.
+           EXIT.
+
+      ***** Tri a bulles de WS-PERSO par WS-POINT decroissant ************
+       2000-SORT-ROSTER-START.
+           IF WS-PERSO-LGTH > 1
+               SET WS-SORT-DID-SWAP TO TRUE
+               PERFORM 2010-SORT-PASS-START
+                   THRU 2010-SORT-PASS-END
+                   VARYING IDX-PERSO FROM 1 BY 1
+                   UNTIL IDX-PERSO >= WS-PERSO-LGTH
+                   OR NOT WS-SORT-DID-SWAP
+           END-IF.
+       2000-SORT-ROSTER-END.
+           EXIT.
 
+       2010-SORT-PASS-START.
+           MOVE 'N' TO WS-SORT-SWAPPED.
+           PERFORM VARYING IDX-PERSO2 FROM 1 BY 1
+                   UNTIL IDX-PERSO2 >= (WS-PERSO-LGTH - IDX-PERSO + 1)
+               IF WS-POINT(IDX-PERSO2) < WS-POINT(IDX-PERSO2 + 1)
+                   PERFORM 2020-SWAP-ENTRIES-START
+                       THRU 2020-SWAP-ENTRIES-END
+               END-IF
+           END-PERFORM.
+       2010-SORT-PASS-END.
+           EXIT.
+
+       2020-SWAP-ENTRIES-START.
+           MOVE WS-PERSO(IDX-PERSO2)     TO WS-SORT-TEMP.
+           MOVE WS-PERSO(IDX-PERSO2 + 1) TO WS-PERSO(IDX-PERSO2).
+           MOVE WS-SORT-TEMP              TO WS-PERSO(IDX-PERSO2 + 1).
+           SET WS-SORT-DID-SWAP TO TRUE.
+       2020-SWAP-ENTRIES-END.
+           EXIT.
+
+      ***** Recherche d'une personne par code (WS-LOOKUP-CODE) ***********
+       3000-LOOKUP-START.
+           MOVE 'N' TO WS-TROUVE.
+           SET IDX-PERSO TO 1.
+           SEARCH WS-PERSO VARYING IDX-PERSO
+               AT END
+                   CONTINUE
+               WHEN WS-CODE(IDX-PERSO) = WS-LOOKUP-CODE
+                   SET WS-TROUVE-OUI TO TRUE
+           END-SEARCH.
+
+           IF WS-TROUVE-OUI
+               PERFORM 2100-PRINT-LINE-START
+                   THRU 2100-PRINT-LINE-END
+           ELSE
+               DISPLAY 'CODE INCONNU: ' WS-LOOKUP-CODE
+           END-IF.
+       3000-LOOKUP-END.
+           EXIT.
+
+      ***** Affichage du classement complet, deja trie par score *********
+       4000-DISPLAY-ALL-START.
+           PERFORM VARYING IDX-PERSO FROM 1 BY 1
+                   UNTIL IDX-PERSO > WS-PERSO-LGTH
+               PERFORM 2100-PRINT-LINE-START
+                   THRU 2100-PRINT-LINE-END
+           END-PERFORM.
+       4000-DISPLAY-ALL-END.
+           EXIT.
+
+      ***** Une ligne de classement pour la personne a IDX-PERSO *********
+       2100-PRINT-LINE-START.
+           DISPLAY "Resultat:" SPACE IDX-PERSO SPACE ':'.
+           DISPLAY SPACE SPACE SPACE SPACE 'ID'
+               SPACE WS-ID(IDX-PERSO).
+           DISPLAY SPACE SPACE SPACE SPACE 'CODE'
+               SPACE WS-CODE(IDX-PERSO).
+           DISPLAY SPACE SPACE SPACE SPACE 'NOM'
+               SPACE WS-NOM(IDX-PERSO).
+           DISPLAY SPACE SPACE SPACE SPACE 'SCORE'
+               SPACE WS-POINT(IDX-PERSO).
+       2100-PRINT-LINE-END.
+           EXIT.
