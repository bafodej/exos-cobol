@@ -2,7 +2,30 @@
        PROGRAM-ID. assurer.
        AUTHOR. Bafode.
 
-       
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Remplacement de l'affichage des lignes 3 et 7
+      *                 (valeurs de test) par un veritable listing
+      *                 d'audit de toutes les polices du fichier.
+      *    2026-08-09  Controle du code retour des OPEN/READ au lieu de
+      *                 ne reagir qu'a la fin de fichier : tout code
+      *                 anormal est trace et interrompt le traitement.
+      *    2026-08-09  Reprise sur incident : un numero de contrat passe
+      *                 en parametre permet de relancer l'audit a partir
+      *                 de ce contrat au lieu de tout reauditer depuis
+      *                 le debut du fichier.
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy).
+      *                 L'enregistrement est vide a blancs avant d'etre
+      *                 renseigne, sinon le FILLER separateur non
+      *                 initialise fait echouer le WRITE (statut 71).
+      *    2026-08-09  Le DEBUT/FIN de batch.log porte desormais aussi
+      *                 le nombre de polices traitees (BL-NB-ENREG,
+      *                 alimente par WS-CPT), a zero sur le DEBUT. La
+      *                 trace FIN d'une interruption anormale (incident
+      *                 8000) rapporte donc le nombre de polices deja
+      *                 auditees au moment de l'arret.
+      **********************************************************************
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
@@ -11,98 +34,274 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FIC-ASSU ASSIGN TO 'assurances.dat'
-           ORGANIZATION IS LINE SEQUENTIAL 
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT FIC-RAPPORT ASSIGN TO 'assuraud.lis'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-RAPPORT-STATUS.
+
+           SELECT FIC-BATCH ASSIGN TO 'batch.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  FIC-ASSU
-           RECORD CONTAINS 121 CHARACTERS
-           RECORDING MODE IS F.   
-
-        01 REC-ASSU.
-              06     WS-ID-CLIENT         PIC X(8).
-              06     FILLER               PIC X.
-              06     WS-TYPE-ASSU         PIC X(13).
-              06     FILLER               PIC X.
-              06     WS-IRP               PIC X(14).
-              06     FILLER               PIC X.
-              06     WS-REGIME            PIC X(50).
-              06     FILLER               PIC X.
-              06     WS-STATUT            PIC X(8).
-              06     FILLER               PIC X.
-              06     WS-NUM-CONTRAT       PIC X(8).
-              06     FILLER               PIC X.
-              06     WS-NUM-CLIENT        PIC X(8).
-              06     FILLER               PIC X.
-              06     WS-MONTANT-PAYE      PIC X(10). 
-
-           
+           RECORD CONTAINS 135 CHARACTERS
+           RECORDING MODE IS F.
+
+           COPY 'FASSU.cpy'.
+
+       FD  FIC-RAPPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+        01 REC-RAPPORT                    PIC X(132).
+
+       FD  FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
+
        WORKING-STORAGE SECTION.
       ***** Variables compteur  et File-Status *******************
-        01           WS-CPT               PIC 9(2) VALUE 1.     
+        01           WS-CPT               PIC 9(5) VALUE 0.
         01           WS-FILE-STATUS       PIC X(2).
             88       WS-STATE-OK          VALUE 00.
             88       WS-STATE-END         VALUE 10.
-                   
-           
+        01           WS-RAPPORT-STATUS    PIC X(2).
+            88       WS-RAPPORT-OK        VALUE 00.
+
+      ***** Libelle du dernier code retour controle, pour le message ****
+        01           WS-STATUT-LIBELLE    PIC X(40).
+
+      ***** Parametre de reprise : numero de contrat de redemarrage *****
+        01           WS-RESTART-CONTRAT   PIC X(8) VALUE SPACES.
+        01           WS-NB-SAUTEES        PIC 9(7) VALUE 0.
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+        01           WS-EVENEMENT-STAMP   PIC X(6).
+        01           WS-BATCH-STATUS      PIC X(2).
+
        PROCEDURE DIVISION.
- 
-       
-      ***** Overture et  lecture ficher du fichier*******
-           OPEN INPUT FIC-ASSU
-           PERFORM  UNTIL WS-STATE-END
-             
-      ***** Lecture du fichier 
-             READ FIC-ASSU INTO REC-ASSU
-      ***** Indication fin de fichier       
-               AT END
-                      MOVE '10' TO WS-FILE-STATUS
-                     
-      ***** Incrémentation du compteur si non fin de fichier                 
-                   NOT AT END
-                    ADD 1 TO WS-CPT
-
-           
-      ***** Afichage des ligne 3 et 7     
-               EVALUATE TRUE
-                   WHEN  WS-CPT = 3
-                     DISPLAY "ID-client" WS-ID-CLIENT,
-                             "Nom:" WS-TYPE-ASSU,
-                             "IRP:" WS-IRP,
-                             "REGIME" WS-REGIME,
-                             "Statut" WS-STATUT,
-                             "NUM CONTRAT" WS-NUM-CONTRAT,
-                             "NUM client" WS-NUM-CLIENT,
-                             "Montant payé" WS-MONTANT-PAYE
-
-                            
-
-                  WHEN WS-CPT = 7
-                     DISPLAY "ID-client" WS-ID-CLIENT,
-                             "Nom:" WS-TYPE-ASSU,
-                             "IRP:" WS-IRP,
-                             "REGIME" WS-REGIME,
-                             "Statut" WS-STATUT,
-                             "NUMERO Contrat" WS-NUM-CONTRAT,
-                             "NUM client" WS-NUM-CLIENT,
-                             "Montant Payé" WS-MONTANT-PAYE
-
-                    WHEN OTHER CONTINUE
-              END-EVALUATE
-           END-PERFORM.
 
+       0000-MAIN-START.
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
 
+           PERFORM 1000-INIT-START    THRU 1000-INIT-END.
+           PERFORM 2000-AUDIT-START   THRU 2000-AUDIT-END
+               UNTIL WS-STATE-END.
+           PERFORM 9000-TERM-START    THRU 9000-TERM-END.
 
-           CLOSE FIC-ASSU.
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+       0000-MAIN-END.
            STOP RUN.
 
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'assurer'            TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP   TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE WS-CPT TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
+
+      ***** Ouverture des fichiers et entete du listing d'audit *********
+       1000-INIT-START.
+           ACCEPT WS-RESTART-CONTRAT FROM COMMAND-LINE.
+
+           OPEN INPUT  FIC-ASSU.
+           IF NOT WS-STATE-OK
+               PERFORM 8000-VERIFIE-STATUT-START
+                   THRU 8000-VERIFIE-STATUT-END
+           END-IF.
 
-           
-           
+           OPEN OUTPUT FIC-RAPPORT.
 
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'LISTING D''AUDIT DES POLICES D''ASSURANCE'
+               DELIMITED BY SIZE INTO REC-RAPPORT.
+           WRITE REC-RAPPORT.
 
-      
-      
\ No newline at end of file
+           IF WS-RESTART-CONTRAT NOT = SPACES
+               MOVE SPACES TO REC-RAPPORT
+               STRING 'REPRISE A PARTIR DU CONTRAT: '
+                   DELIMITED BY SIZE
+                   WS-RESTART-CONTRAT DELIMITED BY SIZE
+                   INTO REC-RAPPORT
+               END-STRING
+               WRITE REC-RAPPORT
+               PERFORM 1100-SKIP-RESTART-START
+                   THRU 1100-SKIP-RESTART-END
+                   UNTIL WS-STATE-END
+                   OR WS-NUM-CONTRAT = WS-RESTART-CONTRAT
+               IF WS-STATE-OK AND WS-NUM-CONTRAT = WS-RESTART-CONTRAT
+                   ADD 1 TO WS-CPT
+                   PERFORM 2100-AUDIT-LINE-START
+                       THRU 2100-AUDIT-LINE-END
+               END-IF
+           END-IF.
+
+           MOVE ALL '-' TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+       1000-INIT-END.
+           EXIT.
+
+      ***** Saut des polices anterieures au contrat de reprise **********
+       1100-SKIP-RESTART-START.
+           READ FIC-ASSU INTO REC-ASSU
+               AT END
+                   MOVE '10' TO WS-FILE-STATUS
+               NOT AT END
+                   IF WS-STATE-OK
+                       ADD 1 TO WS-NB-SAUTEES
+                   ELSE
+                       PERFORM 8000-VERIFIE-STATUT-START
+                           THRU 8000-VERIFIE-STATUT-END
+                   END-IF
+           END-READ.
+       1100-SKIP-RESTART-END.
+           EXIT.
+
+      ***** Lecture et ecriture d'une ligne d'audit par police *********
+       2000-AUDIT-START.
+           READ FIC-ASSU INTO REC-ASSU
+               AT END
+                   MOVE '10' TO WS-FILE-STATUS
+               NOT AT END
+                   IF WS-STATE-OK
+                       ADD 1 TO WS-CPT
+                       PERFORM 2100-AUDIT-LINE-START
+                           THRU 2100-AUDIT-LINE-END
+                   ELSE
+                       PERFORM 8000-VERIFIE-STATUT-START
+                           THRU 8000-VERIFIE-STATUT-END
+                   END-IF
+           END-READ.
+       2000-AUDIT-END.
+           EXIT.
+
+       2100-AUDIT-LINE-START.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING
+               'CLIENT:'        DELIMITED BY SIZE
+               WS-ID-CLIENT     DELIMITED BY SIZE
+               ' TYPE:'         DELIMITED BY SIZE
+               WS-TYPE-ASSU     DELIMITED BY SIZE
+               ' IRP:'          DELIMITED BY SIZE
+               WS-IRP           DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           MOVE SPACES TO REC-RAPPORT.
+           STRING
+               'REGIME:'        DELIMITED BY SIZE
+               WS-REGIME        DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           MOVE SPACES TO REC-RAPPORT.
+           STRING
+               'STATUT:'        DELIMITED BY SIZE
+               WS-STATUT        DELIMITED BY SIZE
+               ' CONTRAT:'      DELIMITED BY SIZE
+               WS-NUM-CONTRAT   DELIMITED BY SIZE
+               ' NUM-CLIENT:'   DELIMITED BY SIZE
+               WS-NUM-CLIENT    DELIMITED BY SIZE
+               ' MONTANT PAYE:' DELIMITED BY SIZE
+               WS-MONTANT-PAYE  DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           MOVE ALL '-' TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+
+           DISPLAY "ID-client"     WS-ID-CLIENT
+                   " Nom:"        WS-TYPE-ASSU
+                   " IRP:"        WS-IRP
+                   " REGIME"      WS-REGIME
+                   " Statut"      WS-STATUT
+                   " NUM CONTRAT" WS-NUM-CONTRAT
+                   " NUM client"  WS-NUM-CLIENT
+                   " Montant paye" WS-MONTANT-PAYE.
+       2100-AUDIT-LINE-END.
+           EXIT.
+
+      ***** Fermeture des fichiers et total des polices auditees *******
+       9000-TERM-START.
+           IF WS-RESTART-CONTRAT NOT = SPACES
+               MOVE SPACES TO REC-RAPPORT
+               STRING 'NOMBRE DE POLICES SAUTEES (REPRISE): '
+                   DELIMITED BY SIZE
+                   WS-NB-SAUTEES DELIMITED BY SIZE
+                   INTO REC-RAPPORT
+               END-STRING
+               WRITE REC-RAPPORT
+           END-IF.
+
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'NOMBRE DE POLICES AUDITEES: ' DELIMITED BY SIZE
+               WS-CPT DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           CLOSE FIC-ASSU.
+           CLOSE FIC-RAPPORT.
+       9000-TERM-END.
+           EXIT.
+
+      ***** Traduction d'un code retour anormal et arret du traitement **
+       8000-VERIFIE-STATUT-START.
+           EVALUATE WS-FILE-STATUS
+               WHEN '04'
+                   MOVE 'ENREGISTREMENT TROP COURT OU TROP LONG'
+                       TO WS-STATUT-LIBELLE
+               WHEN '30'
+                   MOVE 'ERREUR PERMANENTE D''ENTREE/SORTIE'
+                       TO WS-STATUT-LIBELLE
+               WHEN '35'
+                   MOVE 'FICHIER INEXISTANT'
+                       TO WS-STATUT-LIBELLE
+               WHEN '37'
+                   MOVE 'OUVERTURE IMPOSSIBLE SUR CE SUPPORT'
+                       TO WS-STATUT-LIBELLE
+               WHEN '39'
+                   MOVE 'ATTRIBUTS DU FICHIER NON CONFORMES'
+                       TO WS-STATUT-LIBELLE
+               WHEN OTHER
+                   MOVE 'CODE RETOUR NON PREVU'
+                       TO WS-STATUT-LIBELLE
+           END-EVALUATE.
+           DISPLAY 'ERREUR FIC-ASSU STATUT=' WS-FILE-STATUS
+               ' - ' WS-STATUT-LIBELLE.
+           CLOSE FIC-ASSU.
+           CLOSE FIC-RAPPORT.
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+           STOP RUN.
+       8000-VERIFIE-STATUT-END.
+           EXIT.
