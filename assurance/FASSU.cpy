@@ -0,0 +1,26 @@
+      ***** FASSU.cpy *****************************************************
+      *    Enregistrement du fichier des polices d'assurance
+      *    (assurances.dat), 135 caracteres, partage par tous les
+      *    programmes de la suite assurance.
+      *
+      *    2026-08-09  Ajout de WS-DATE-ECHEANCE (AAAAMMJJ) pour permettre
+      *                 les alertes de renouvellement.
+      **********************************************************************
+       01 REC-ASSU.
+              06     WS-ID-CLIENT         PIC X(8).
+              06     FILLER               PIC X.
+              06     WS-TYPE-ASSU         PIC X(13).
+              06     FILLER               PIC X.
+              06     WS-IRP               PIC X(14).
+              06     FILLER               PIC X.
+              06     WS-REGIME            PIC X(50).
+              06     FILLER               PIC X.
+              06     WS-STATUT            PIC X(8).
+              06     FILLER               PIC X.
+              06     WS-NUM-CONTRAT       PIC X(8).
+              06     FILLER               PIC X.
+              06     WS-NUM-CLIENT        PIC X(8).
+              06     FILLER               PIC X.
+              06     WS-MONTANT-PAYE      PIC 9(8)V99.
+              06     FILLER               PIC X.
+              06     WS-DATE-ECHEANCE     PIC 9(8).
