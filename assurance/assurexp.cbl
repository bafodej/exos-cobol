@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. assurexp.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation. Alertes d'echeance/renouvellement des
+      *                 contrats dont WS-DATE-ECHEANCE tombe dans les
+      *                 WS-DELAI-ALERTE prochains jours.
+      *    2026-08-09  WS-DATE-LIMITE calculee via la routine partagee
+      *                 DATEUTIL.cpy (9650-AJOUTE-JOURS) au lieu de
+      *                 recalculer INTEGER-OF-DATE/DATE-OF-INTEGER ici.
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy), a
+      *                 l'image d'assurer.cbl.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-ASSU ASSIGN TO 'assurances.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-ASSU-STATUS.
+
+           SELECT FIC-ALERTE ASSIGN TO 'assurexp.lis'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-ALERTE-STATUS.
+
+           SELECT FIC-BATCH ASSIGN TO 'batch.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-ASSU
+           RECORD CONTAINS 135 CHARACTERS
+           RECORDING MODE IS F.
+
+           COPY 'FASSU.cpy'.
+
+       FD  FIC-ALERTE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+        01 REC-ALERTE                     PIC X(132).
+
+       FD  FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
+
+       WORKING-STORAGE SECTION.
+        01  WS-ASSU-STATUS                PIC X(2).
+            88  WS-ASSU-OK                VALUE 00.
+            88  WS-ASSU-END               VALUE 10.
+        01  WS-ALERTE-STATUS              PIC X(2).
+            88  WS-ALERTE-OK              VALUE 00.
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+        01  WS-EVENEMENT-STAMP            PIC X(6).
+        01  WS-BATCH-STATUS               PIC X(2).
+
+      ***** Fenetre d'alerte : nombre de jours avant echeance **********
+        01  WS-DELAI-ALERTE               PIC 9(3) VALUE 30.
+
+        01  WS-DATE-JOUR                  PIC 9(8).
+        01  WS-DATE-LIMITE                PIC 9(8).
+        01  WS-NB-ALERTES                 PIC 9(7) VALUE 0.
+        01  WS-NB-CONTRATS                PIC 9(7) VALUE 0.
+
+           COPY 'DATEUTIL-WS.cpy'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-START.
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+
+           PERFORM 1000-INIT-START   THRU 1000-INIT-END.
+           PERFORM 2000-SCAN-START   THRU 2000-SCAN-END
+               UNTIL WS-ASSU-END.
+           PERFORM 9000-TERM-START   THRU 9000-TERM-END.
+
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'assurexp'           TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP   TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE WS-NB-CONTRATS TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
+
+      ***** Determination de la date du jour et de la date limite ******
+       1000-INIT-START.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           MOVE WS-DATE-JOUR    TO DU-DATE-1.
+           MOVE WS-DELAI-ALERTE TO DU-NB-JOURS.
+           PERFORM 9650-AJOUTE-JOURS-START THRU 9650-AJOUTE-JOURS-END.
+           MOVE DU-DATE-RESULTAT TO WS-DATE-LIMITE.
+
+           OPEN INPUT  FIC-ASSU.
+           OPEN OUTPUT FIC-ALERTE.
+
+           MOVE SPACES TO REC-ALERTE.
+           STRING 'CONTRATS A ECHEANCE DANS LES ' DELIMITED BY SIZE
+               WS-DELAI-ALERTE DELIMITED BY SIZE
+               ' JOURS' DELIMITED BY SIZE
+               INTO REC-ALERTE
+           END-STRING.
+           WRITE REC-ALERTE.
+       1000-INIT-END.
+           EXIT.
+
+      ***** Parcours du fichier et detection des echeances proches *****
+       2000-SCAN-START.
+           READ FIC-ASSU INTO REC-ASSU
+               AT END
+                   MOVE '10' TO WS-ASSU-STATUS
+               NOT AT END
+                   ADD 1 TO WS-NB-CONTRATS
+                   PERFORM 2100-CHECK-DUE-START
+                       THRU 2100-CHECK-DUE-END
+           END-READ.
+       2000-SCAN-END.
+           EXIT.
+
+       2100-CHECK-DUE-START.
+           IF WS-DATE-ECHEANCE NOT < WS-DATE-JOUR
+               AND WS-DATE-ECHEANCE NOT > WS-DATE-LIMITE
+               ADD 1 TO WS-NB-ALERTES
+               MOVE SPACES TO REC-ALERTE
+               STRING
+                   'CONTRAT:'       DELIMITED BY SIZE
+                   WS-NUM-CONTRAT   DELIMITED BY SIZE
+                   ' CLIENT:'       DELIMITED BY SIZE
+                   WS-NUM-CLIENT    DELIMITED BY SIZE
+                   ' IRP:'          DELIMITED BY SIZE
+                   WS-IRP           DELIMITED BY SIZE
+                   ' REGIME:'       DELIMITED BY SIZE
+                   WS-REGIME        DELIMITED BY SIZE
+                   ' ECHEANCE:'     DELIMITED BY SIZE
+                   WS-DATE-ECHEANCE DELIMITED BY SIZE
+                   INTO REC-ALERTE
+               END-STRING
+               WRITE REC-ALERTE
+           END-IF.
+       2100-CHECK-DUE-END.
+           EXIT.
+
+       9000-TERM-START.
+           CLOSE FIC-ASSU.
+           CLOSE FIC-ALERTE.
+           DISPLAY 'CONTRATS EXAMINES : ' WS-NB-CONTRATS.
+           DISPLAY 'ALERTES GENEREES  : ' WS-NB-ALERTES.
+       9000-TERM-END.
+           EXIT.
+
+           COPY 'DATEUTIL.cpy'.
