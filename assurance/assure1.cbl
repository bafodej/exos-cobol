@@ -2,7 +2,19 @@
        PROGRAM-ID.  assure.
        AUTHOR. Bafode.
 
-       
+      ***** Historique des modifications *********************************
+      *    2026-08-09  WS-MONTANT-PAYE passe en numerique (PIC 9(8)V99)
+      *                 et correction d'un EVALUATE dont le sujet et les
+      *                 conditions WHEN etaient de types incompatibles.
+      *    2026-08-09  La boucle de lecture est desormais pilotee par le
+      *                 code retour du fichier (fin de fichier reelle)
+      *                 et tout code anormal est trace et arrete le
+      *                 traitement, au lieu d'etre ignore silencieusement.
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy), a
+      *                 l'image d'assurer.cbl.
+      **********************************************************************
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       * SPECIAL-NAMES.
@@ -11,80 +23,144 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FIC-ASSU ASSIGN TO 'assurances.dat'
-           ORGANIZATION IS LINE SEQUENTIAL 
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT FIC-BATCH ASSIGN TO 'batch.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  FIC-ASSU
-           RECORD CONTAINS 121 CHARACTERS
-           RECORDING MODE IS F.   
-        01 REC-ASSU .
-                 10  WS-ID-CLIENT         PIC X(8).
-                 10  FILLER               PIC X.
-                 10  WS-TYPE-ASSU         PIC X(13).
-                 10  FILLER               PIC X.
-                 10  WS-IRP               PIC X(14).
-                 10  FILLER               PIC X.
-                 10  WS-REGIME            PIC X(50).
-                 10  FILLER               PIC X.
-                 10  WS-STATUT            PIC X(8).
-                 10  FILLER               PIC X.
-                 10  WS-NUM-CONTRAT       PIC X(8).
-                 10  FILLER               PIC X.
-                 10  WS-NUM-CLIENT        PIC X(8).
-                 10  FILLER               PIC X.
-                 10  WS-MONTANT-PAYE      PIC X(10). 
-
-           
+           RECORD CONTAINS 135 CHARACTERS
+           RECORDING MODE IS F.
+           COPY 'FASSU.cpy'.
+
+       FD  FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
+
+
        WORKING-STORAGE SECTION.
-        01           WS-CPT               PIC 9(2).     
+        01           WS-CPT               PIC 9(5) VALUE 0.
         01           WS-FILE-STATUS       PIC X(2).
-            88       WS-STATE-START       VALUE 00.
-            88       WS-STATE-END         VALUE 29.
-                   
-           
+            88       WS-STATE-OK          VALUE 00.
+            88       WS-STATE-END         VALUE 10.
+        01           WS-STATUT-LIBELLE    PIC X(40).
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+        01           WS-EVENEMENT-STAMP   PIC X(6).
+        01           WS-BATCH-STATUS      PIC X(2).
+
+
        PROCEDURE DIVISION.
- 
-       
-      *****  Lecture ficher ********************************************
-           OPEN INPUT  FIC-ASSU.
-      *    OUTPUT FIC-RAPPORT-ASSU.
-           perform  varying WS-CPT FROM 1 BY 1 UNTIL WS-STATE-END
-           
-           READ FIC-ASSU
-               EVALUATE REC-ASSU
-                   WHEN  WS-CPT = 3 move WS-CPT to REC-ASSU
-                     DISPLAY REC-ASSU
-                  WHEN WS-CPT = 7 move WS-CPT to REC-ASSU
-                     DISPLAY REC-ASSU 
-           END-EVALUATE
-           END-PERFORM.   
-           CLOSE FIC-ASSU.
-               STOP RUN.           
-         
 
+       0000-MAIN-START.
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+
+           PERFORM 1000-INIT-START   THRU 1000-INIT-END.
+           PERFORM 2000-LECTURE-START THRU 2000-LECTURE-END
+               UNTIL WS-STATE-END.
+           PERFORM 9000-TERM-START   THRU 9000-TERM-END.
 
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+       0000-MAIN-END.
+           STOP RUN.
 
-           
-      ******************************************************************     
-      *     perform varying I FROM 1 BY 1 UNTIL I > 2
-      *     display WS-TYPE-ASSU(I)
-      *     end-perform.
-      *     MOVE WS-ENREG TO WS-ASSU.
-      *     DISPLAY WS-ID-CLIENT space ASSU-NAME.
-      ******************************************************************
-      *     perform varying I from 1 by 1 until I > 3
-      *     display ENREG
-      *     end-perform
-      ******************************************************************
-      *     DISPLAY ENREG.
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'assure1'           TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP   TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE WS-CPT TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
 
-           
-           
+      ***** Ouverture du fichier ******************************************
+       1000-INIT-START.
+           OPEN INPUT FIC-ASSU.
+           IF NOT WS-STATE-OK
+               PERFORM 8000-VERIFIE-STATUT-START
+                   THRU 8000-VERIFIE-STATUT-END
+           END-IF.
+       1000-INIT-END.
+           EXIT.
 
+      ***** Lecture et affichage des polices numero 3 et 7 **************
+       2000-LECTURE-START.
+           READ FIC-ASSU
+               AT END
+                   MOVE '10' TO WS-FILE-STATUS
+               NOT AT END
+                   IF WS-STATE-OK
+                       ADD 1 TO WS-CPT
+                       EVALUATE TRUE
+                           WHEN WS-CPT = 3
+                               DISPLAY REC-ASSU
+                           WHEN WS-CPT = 7
+                               DISPLAY REC-ASSU
+                       END-EVALUATE
+                   ELSE
+                       PERFORM 8000-VERIFIE-STATUT-START
+                           THRU 8000-VERIFIE-STATUT-END
+                   END-IF
+           END-READ.
+       2000-LECTURE-END.
+           EXIT.
+
+       9000-TERM-START.
+           CLOSE FIC-ASSU.
+       9000-TERM-END.
+           EXIT.
 
-      
-      
\ No newline at end of file
+      ***** Traduction d'un code retour anormal et arret du traitement **
+       8000-VERIFIE-STATUT-START.
+           EVALUATE WS-FILE-STATUS
+               WHEN '04'
+                   MOVE 'ENREGISTREMENT TROP COURT OU TROP LONG'
+                       TO WS-STATUT-LIBELLE
+               WHEN '30'
+                   MOVE 'ERREUR PERMANENTE D''ENTREE/SORTIE'
+                       TO WS-STATUT-LIBELLE
+               WHEN '35'
+                   MOVE 'FICHIER INEXISTANT'
+                       TO WS-STATUT-LIBELLE
+               WHEN '37'
+                   MOVE 'OUVERTURE IMPOSSIBLE SUR CE SUPPORT'
+                       TO WS-STATUT-LIBELLE
+               WHEN '39'
+                   MOVE 'ATTRIBUTS DU FICHIER NON CONFORMES'
+                       TO WS-STATUT-LIBELLE
+               WHEN OTHER
+                   MOVE 'CODE RETOUR NON PREVU'
+                       TO WS-STATUT-LIBELLE
+           END-EVALUATE.
+           DISPLAY 'ERREUR FIC-ASSU STATUT=' WS-FILE-STATUS
+               ' - ' WS-STATUT-LIBELLE.
+           CLOSE FIC-ASSU.
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+           STOP RUN.
+       8000-VERIFIE-STATUT-END.
+           EXIT.
