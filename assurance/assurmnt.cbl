@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. assurmnt.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation. Mise a jour du fichier maitre des
+      *                 polices (assurances.dat) a partir d'un fichier
+      *                 de mouvements (assumaj.dat) : ajout, modification
+      *                 et suppression logique, au lieu d'editer le
+      *                 fichier a la main.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-ASSU ASSIGN TO 'assurances.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-ASSU-STATUS.
+
+           SELECT FIC-MAJ ASSIGN TO 'assumaj.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-MAJ-STATUS.
+
+           SELECT FIC-NOUVEAU ASSIGN TO 'assurances.new'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-NOUVEAU-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-ASSU
+           RECORD CONTAINS 135 CHARACTERS
+           RECORDING MODE IS F.
+
+           COPY 'FASSU.cpy'.
+
+      ***** Fichier des mouvements : A-jout, M-odification, D-suppression
+       FD  FIC-MAJ
+           RECORD CONTAINS 137 CHARACTERS
+           RECORDING MODE IS F.
+        01 REC-MAJ.
+              06     MAJ-ACTION           PIC X.
+                     88 MAJ-AJOUT         VALUE 'A'.
+                     88 MAJ-MODIF         VALUE 'M'.
+                     88 MAJ-SUPPR         VALUE 'D'.
+              06     FILLER               PIC X.
+              06     MAJ-ID-CLIENT        PIC X(8).
+              06     FILLER               PIC X.
+              06     MAJ-TYPE-ASSU        PIC X(13).
+              06     FILLER               PIC X.
+              06     MAJ-IRP              PIC X(14).
+              06     FILLER               PIC X.
+              06     MAJ-REGIME           PIC X(50).
+              06     FILLER               PIC X.
+              06     MAJ-STATUT           PIC X(8).
+              06     FILLER               PIC X.
+              06     MAJ-NUM-CONTRAT      PIC X(8).
+              06     FILLER               PIC X.
+              06     MAJ-NUM-CLIENT       PIC X(8).
+              06     FILLER               PIC X.
+              06     MAJ-MONTANT-PAYE     PIC 9(8)V99.
+              06     FILLER               PIC X.
+              06     MAJ-DATE-ECHEANCE    PIC 9(8).
+
+       FD  FIC-NOUVEAU
+           RECORD CONTAINS 135 CHARACTERS
+           RECORDING MODE IS F.
+        01 REC-NOUVEAU                    PIC X(135).
+        01 REC-NOUVEAU-VUE REDEFINES REC-NOUVEAU.
+              06     FILLER               PIC X(89).
+              06     VUE-STATUT           PIC X(8).
+              06     FILLER               PIC X(38).
+
+       WORKING-STORAGE SECTION.
+        01  WS-ASSU-STATUS                PIC X(2).
+            88  WS-ASSU-OK                VALUE 00.
+            88  WS-ASSU-END               VALUE 10.
+        01  WS-MAJ-STATUS                 PIC X(2).
+            88  WS-MAJ-OK                 VALUE 00.
+            88  WS-MAJ-END                VALUE 10.
+        01  WS-NOUVEAU-STATUS             PIC X(2).
+            88  WS-NOUVEAU-OK             VALUE 00.
+
+      ***** Table des mouvements, chargee en memoire et recherchee par
+      *     numero de contrat.
+        01  DATA-MVT.
+            05  MVT-LGTH                  PIC 9(5) VALUE 0.
+            05  MVT-TBL
+                OCCURS 1 TO 20000 TIMES
+                DEPENDING ON MVT-LGTH
+                INDEXED BY IDX-MVT.
+                10  MVT-ACTION            PIC X.
+                10  MVT-TRAITE            PIC X VALUE 'N'.
+                    88 MVT-EST-TRAITE     VALUE 'O'.
+                10  MVT-REC               PIC X(137).
+
+        01  WS-NB-LUS                     PIC 9(7) VALUE 0.
+        01  WS-NB-MODIF                   PIC 9(7) VALUE 0.
+        01  WS-NB-SUPPR                   PIC 9(7) VALUE 0.
+        01  WS-NB-AJOUT                   PIC 9(7) VALUE 0.
+        01  WS-NB-INCHANGE                PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-START.
+           PERFORM 1000-LOAD-MVT-START    THRU 1000-LOAD-MVT-END.
+           PERFORM 2000-APPLY-START       THRU 2000-APPLY-END.
+           PERFORM 3000-APPEND-NEW-START  THRU 3000-APPEND-NEW-END.
+           PERFORM 9000-TERM-START        THRU 9000-TERM-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ***** Chargement des mouvements en table memoire ******************
+       1000-LOAD-MVT-START.
+           OPEN INPUT FIC-MAJ.
+           PERFORM 1100-LOAD-MVT-LOOP-START
+               THRU 1100-LOAD-MVT-LOOP-END
+               UNTIL WS-MAJ-END.
+           CLOSE FIC-MAJ.
+       1000-LOAD-MVT-END.
+           EXIT.
+
+       1100-LOAD-MVT-LOOP-START.
+           READ FIC-MAJ INTO REC-MAJ
+               AT END
+                   MOVE '10' TO WS-MAJ-STATUS
+               NOT AT END
+                   SET MVT-LGTH UP BY 1
+                   SET IDX-MVT TO MVT-LGTH
+                   MOVE MAJ-ACTION TO MVT-ACTION(IDX-MVT)
+                   MOVE 'N'        TO MVT-TRAITE(IDX-MVT)
+                   MOVE REC-MAJ    TO MVT-REC(IDX-MVT)
+           END-READ.
+       1100-LOAD-MVT-LOOP-END.
+           EXIT.
+
+      ***** Application des mouvements sur le fichier maitre ***********
+       2000-APPLY-START.
+           OPEN INPUT  FIC-ASSU.
+           OPEN OUTPUT FIC-NOUVEAU.
+
+           PERFORM 2100-APPLY-LOOP-START
+               THRU 2100-APPLY-LOOP-END
+               UNTIL WS-ASSU-END.
+
+           CLOSE FIC-ASSU.
+       2000-APPLY-END.
+           EXIT.
+
+       2100-APPLY-LOOP-START.
+           READ FIC-ASSU INTO REC-ASSU
+               AT END
+                   MOVE '10' TO WS-ASSU-STATUS
+               NOT AT END
+                   ADD 1 TO WS-NB-LUS
+                   PERFORM 2110-FIND-MVT-START
+                       THRU 2110-FIND-MVT-END
+           END-READ.
+       2100-APPLY-LOOP-END.
+           EXIT.
+
+      ***** Recherche d'un mouvement M ou D pour le contrat courant ****
+       2110-FIND-MVT-START.
+           SET IDX-MVT TO 1.
+           SEARCH MVT-TBL
+               AT END
+                   ADD 1 TO WS-NB-INCHANGE
+                   MOVE REC-ASSU TO REC-NOUVEAU
+                   WRITE REC-NOUVEAU
+               WHEN MVT-REC(IDX-MVT)(101:8) = WS-NUM-CONTRAT
+                   AND NOT MVT-EST-TRAITE(IDX-MVT)
+                   PERFORM 2120-APPLY-MVT-START
+                       THRU 2120-APPLY-MVT-END
+           END-SEARCH.
+       2110-FIND-MVT-END.
+           EXIT.
+
+       2120-APPLY-MVT-START.
+           SET MVT-EST-TRAITE(IDX-MVT) TO TRUE.
+           EVALUATE MVT-ACTION(IDX-MVT)
+               WHEN 'M'
+                   ADD 1 TO WS-NB-MODIF
+                   MOVE MVT-REC(IDX-MVT)(3:135) TO REC-NOUVEAU
+                   WRITE REC-NOUVEAU
+               WHEN 'D'
+                   ADD 1 TO WS-NB-SUPPR
+                   MOVE REC-ASSU TO REC-NOUVEAU
+                   MOVE 'SUPPRIME' TO VUE-STATUT
+                   WRITE REC-NOUVEAU
+               WHEN OTHER
+                   MOVE REC-ASSU TO REC-NOUVEAU
+                   WRITE REC-NOUVEAU
+           END-EVALUATE.
+       2120-APPLY-MVT-END.
+           EXIT.
+
+      ***** Ecriture des nouveaux contrats (mouvements 'A' non trouves) *
+       3000-APPEND-NEW-START.
+           PERFORM VARYING IDX-MVT FROM 1 BY 1 UNTIL IDX-MVT > MVT-LGTH
+               IF MVT-ACTION(IDX-MVT) = 'A'
+                   AND NOT MVT-EST-TRAITE(IDX-MVT)
+                   ADD 1 TO WS-NB-AJOUT
+                   MOVE MVT-REC(IDX-MVT)(3:135) TO REC-NOUVEAU
+                   WRITE REC-NOUVEAU
+                   SET MVT-EST-TRAITE(IDX-MVT) TO TRUE
+               END-IF
+           END-PERFORM.
+
+           CLOSE FIC-NOUVEAU.
+       3000-APPEND-NEW-END.
+           EXIT.
+
+       9000-TERM-START.
+           DISPLAY 'POLICES LUES        : ' WS-NB-LUS.
+           DISPLAY 'POLICES MODIFIEES   : ' WS-NB-MODIF.
+           DISPLAY 'POLICES SUPPRIMEES  : ' WS-NB-SUPPR.
+           DISPLAY 'POLICES AJOUTEES    : ' WS-NB-AJOUT.
+           DISPLAY 'POLICES INCHANGEES  : ' WS-NB-INCHANGE.
+           DISPLAY 'NOUVEAU FICHIER     : assurances.new'.
+       9000-TERM-END.
+           EXIT.
