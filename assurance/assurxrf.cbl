@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. assurxrf.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation. Rapprochement des contrats d'assurance
+      *                 (WS-NUM-CLIENT) avec le fichier maitre des
+      *                 clients ; les contrats orphelins sont listes
+      *                 dans un rapport d'exceptions.
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy), a
+      *                 l'image d'assurer.cbl.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-ASSU ASSIGN TO 'assurances.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-ASSU-STATUS.
+
+           SELECT FIC-CLIENT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-CLIENT-STATUS.
+
+           SELECT FIC-EXCEPT ASSIGN TO 'assurxrf.lis'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT FIC-BATCH ASSIGN TO 'batch.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-ASSU
+           RECORD CONTAINS 135 CHARACTERS
+           RECORDING MODE IS F.
+
+           COPY 'FASSU.cpy'.
+
+       FD  FIC-CLIENT
+           RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+           COPY 'FCLIENT.cpy'.
+
+       FD  FIC-EXCEPT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+        01 REC-EXCEPT                     PIC X(132).
+
+       FD  FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
+
+       WORKING-STORAGE SECTION.
+        01  WS-ASSU-STATUS                PIC X(2).
+            88  WS-ASSU-OK                VALUE 00.
+            88  WS-ASSU-END               VALUE 10.
+        01  WS-CLIENT-STATUS              PIC X(2).
+            88  WS-CLIENT-OK              VALUE 00.
+            88  WS-CLIENT-END             VALUE 10.
+        01  WS-EXCEPT-STATUS              PIC X(2).
+            88  WS-EXCEPT-OK              VALUE 00.
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+        01  WS-EVENEMENT-STAMP            PIC X(6).
+        01  WS-BATCH-STATUS               PIC X(2).
+
+      ***** Table des clients du fichier maitre, chargee en memoire *****
+        01  DATA-CLIENT.
+            05  CLIENT-LGTH               PIC 9(5) VALUE 0.
+            05  CLIENT-TBL
+                OCCURS 1 TO 20000 TIMES
+                DEPENDING ON CLIENT-LGTH
+                INDEXED BY IDX-CLIENT.
+                10  TBL-CODE-CLT          PIC X(8).
+
+        01  WS-NB-EXCEPTIONS              PIC 9(7) VALUE 0.
+        01  WS-NB-CONTRATS                PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-START.
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+
+           PERFORM 1000-LOAD-CLIENT-START  THRU 1000-LOAD-CLIENT-END.
+           PERFORM 2000-CHECK-START        THRU 2000-CHECK-END.
+           PERFORM 9000-TERM-START         THRU 9000-TERM-END.
+
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'assurxrf'           TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP   TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE WS-NB-CONTRATS TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
+
+      ***** Chargement du fichier client en table memoire ***************
+       1000-LOAD-CLIENT-START.
+           OPEN INPUT FIC-CLIENT.
+           PERFORM 1100-LOAD-CLIENT-LOOP-START
+               THRU 1100-LOAD-CLIENT-LOOP-END
+               UNTIL WS-CLIENT-END.
+           CLOSE FIC-CLIENT.
+       1000-LOAD-CLIENT-END.
+           EXIT.
+
+       1100-LOAD-CLIENT-LOOP-START.
+           READ FIC-CLIENT
+               AT END
+                   MOVE '10' TO WS-CLIENT-STATUS
+               NOT AT END
+                   SET CLIENT-LGTH UP BY 1
+                   SET IDX-CLIENT TO CLIENT-LGTH
+                   MOVE CODE-CLT TO TBL-CODE-CLT(IDX-CLIENT)
+           END-READ.
+       1100-LOAD-CLIENT-LOOP-END.
+           EXIT.
+
+      ***** Lecture des contrats et recherche du client correspondant ***
+       2000-CHECK-START.
+           OPEN INPUT  FIC-ASSU.
+           OPEN OUTPUT FIC-EXCEPT.
+
+           MOVE SPACES TO REC-EXCEPT.
+           STRING 'CONTRATS SANS CLIENT CORRESPONDANT' DELIMITED BY SIZE
+               INTO REC-EXCEPT.
+           WRITE REC-EXCEPT.
+
+           PERFORM 2100-CHECK-LOOP-START
+               THRU 2100-CHECK-LOOP-END
+               UNTIL WS-ASSU-END.
+
+           CLOSE FIC-ASSU.
+           CLOSE FIC-EXCEPT.
+       2000-CHECK-END.
+           EXIT.
+
+       2100-CHECK-LOOP-START.
+           READ FIC-ASSU INTO REC-ASSU
+               AT END
+                   MOVE '10' TO WS-ASSU-STATUS
+               NOT AT END
+                   ADD 1 TO WS-NB-CONTRATS
+                   PERFORM 2110-LOOKUP-START
+                       THRU 2110-LOOKUP-END
+           END-READ.
+       2100-CHECK-LOOP-END.
+           EXIT.
+
+       2110-LOOKUP-START.
+           SET IDX-CLIENT TO 1.
+           SEARCH CLIENT-TBL
+               AT END
+                   ADD 1 TO WS-NB-EXCEPTIONS
+                   MOVE SPACES TO REC-EXCEPT
+                   STRING
+                       'CONTRAT:'      DELIMITED BY SIZE
+                       WS-NUM-CONTRAT  DELIMITED BY SIZE
+                       ' NUM-CLIENT INCONNU:' DELIMITED BY SIZE
+                       WS-NUM-CLIENT   DELIMITED BY SIZE
+                       INTO REC-EXCEPT
+                   END-STRING
+                   WRITE REC-EXCEPT
+               WHEN TBL-CODE-CLT(IDX-CLIENT) = WS-NUM-CLIENT
+                   CONTINUE
+           END-SEARCH.
+       2110-LOOKUP-END.
+           EXIT.
+
+       9000-TERM-START.
+           DISPLAY 'CONTRATS CONTROLES  : ' WS-NB-CONTRATS.
+           DISPLAY 'EXCEPTIONS DETECTEES: ' WS-NB-EXCEPTIONS.
+       9000-TERM-END.
+           EXIT.
