@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. assurep.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation. Rapport de synthese des polices
+      *                 regroupees par WS-STATUT avec total des montants
+      *                 payes par statut et total general.
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy), a
+      *                 l'image d'assurer.cbl.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-ASSU ASSIGN TO 'assurances.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FIC-RAPPORT ASSIGN TO 'assursta.lis'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-RAPPORT-STATUS.
+
+           SELECT FIC-BATCH ASSIGN TO 'batch.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-ASSU
+           RECORD CONTAINS 135 CHARACTERS
+           RECORDING MODE IS F.
+
+           COPY 'FASSU.cpy'.
+
+       FD  FIC-RAPPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+        01 REC-RAPPORT                    PIC X(132).
+
+       FD  FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
+
+       WORKING-STORAGE SECTION.
+        01           WS-FILE-STATUS       PIC X(2).
+            88       WS-STATE-OK          VALUE 00.
+            88       WS-STATE-END         VALUE 10.
+        01           WS-RAPPORT-STATUS    PIC X(2).
+            88       WS-RAPPORT-OK        VALUE 00.
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+        01           WS-EVENEMENT-STAMP   PIC X(6).
+        01           WS-BATCH-STATUS      PIC X(2).
+
+      ***** Table des statuts rencontres, avec compteur et montant *****
+        01  WS-NB-STATUT                  PIC 9(3) VALUE 0.
+        01  WS-TABLE-STATUT.
+            05  WS-STATUT-ENT OCCURS 50 TIMES
+                INDEXED BY IDX-STATUT.
+                10  WS-ST-CODE            PIC X(8).
+                10  WS-ST-NBR             PIC 9(7).
+                10  WS-ST-MONTANT         PIC 9(9)V99.
+
+        01  WS-MONTANT-NUM                PIC 9(8)V99.
+        01  WS-TOTAL-GENERAL              PIC 9(10)V99 VALUE 0.
+        01  WS-TOTAL-POLICES              PIC 9(7)     VALUE 0.
+
+        01  WS-EDIT-LIGNE.
+            05  WS-EDIT-STATUT            PIC X(8).
+            05  FILLER                    PIC X(3).
+            05  WS-EDIT-NBR               PIC ZZZZZZ9.
+            05  FILLER                    PIC X(3).
+            05  WS-EDIT-MONTANT           PIC Z(9)9,99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-START.
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+
+           PERFORM 1000-INIT-START     THRU 1000-INIT-END.
+           PERFORM 2000-READ-START     THRU 2000-READ-END
+               UNTIL WS-STATE-END.
+           PERFORM 3000-REPORT-START   THRU 3000-REPORT-END.
+           PERFORM 9000-TERM-START     THRU 9000-TERM-END.
+
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'assurep'            TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP   TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE WS-TOTAL-POLICES TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
+
+       1000-INIT-START.
+           OPEN INPUT  FIC-ASSU.
+           OPEN OUTPUT FIC-RAPPORT.
+       1000-INIT-END.
+           EXIT.
+
+      ***** Lecture du fichier et cumul par statut **********************
+       2000-READ-START.
+           READ FIC-ASSU INTO REC-ASSU
+               AT END
+                   MOVE '10' TO WS-FILE-STATUS
+               NOT AT END
+                   PERFORM 2100-ACCUMULATE-START
+                       THRU 2100-ACCUMULATE-END
+           END-READ.
+       2000-READ-END.
+           EXIT.
+
+       2100-ACCUMULATE-START.
+           MOVE WS-MONTANT-PAYE TO WS-MONTANT-NUM.
+
+           SET IDX-STATUT TO 1.
+           SEARCH WS-STATUT-ENT
+               AT END
+                   PERFORM 2110-NEW-STATUT-START
+                       THRU 2110-NEW-STATUT-END
+               WHEN WS-ST-CODE(IDX-STATUT) = WS-STATUT
+                   ADD 1             TO WS-ST-NBR(IDX-STATUT)
+                   ADD WS-MONTANT-NUM TO WS-ST-MONTANT(IDX-STATUT)
+           END-SEARCH.
+
+           ADD 1               TO WS-TOTAL-POLICES.
+           ADD WS-MONTANT-NUM  TO WS-TOTAL-GENERAL.
+       2100-ACCUMULATE-END.
+           EXIT.
+
+       2110-NEW-STATUT-START.
+           ADD 1 TO WS-NB-STATUT.
+           SET IDX-STATUT TO WS-NB-STATUT.
+           MOVE WS-STATUT      TO WS-ST-CODE(IDX-STATUT).
+           MOVE 1              TO WS-ST-NBR(IDX-STATUT).
+           MOVE WS-MONTANT-NUM TO WS-ST-MONTANT(IDX-STATUT).
+       2110-NEW-STATUT-END.
+           EXIT.
+
+      ***** Impression du rapport de synthese ***************************
+       3000-REPORT-START.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'RAPPORT DE SYNTHESE DES POLICES PAR STATUT'
+               DELIMITED BY SIZE INTO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+
+           MOVE ALL '-' TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+
+           PERFORM VARYING IDX-STATUT FROM 1 BY 1
+               UNTIL IDX-STATUT > WS-NB-STATUT
+               MOVE WS-ST-CODE(IDX-STATUT)    TO WS-EDIT-STATUT
+               MOVE WS-ST-NBR(IDX-STATUT)     TO WS-EDIT-NBR
+               MOVE WS-ST-MONTANT(IDX-STATUT) TO WS-EDIT-MONTANT
+               MOVE SPACES TO REC-RAPPORT
+               MOVE WS-EDIT-LIGNE TO REC-RAPPORT
+               WRITE REC-RAPPORT
+           END-PERFORM.
+
+           MOVE ALL '-' TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+
+           MOVE SPACES TO REC-RAPPORT.
+           MOVE 'TOTAL ' TO WS-EDIT-STATUT.
+           MOVE WS-TOTAL-POLICES TO WS-EDIT-NBR.
+           MOVE WS-TOTAL-GENERAL TO WS-EDIT-MONTANT.
+           MOVE WS-EDIT-LIGNE TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+       3000-REPORT-END.
+           EXIT.
+
+       9000-TERM-START.
+           CLOSE FIC-ASSU.
+           CLOSE FIC-RAPPORT.
+       9000-TERM-END.
+           EXIT.
