@@ -0,0 +1,12 @@
+      ***** Champs de travail de la routine partagee de calcul de ********
+      ***** dates (DATEUTIL.cpy)                                   *****
+      *    2026-08-09  Les dates sont au format AAAAMMJJ. DU-DATE-1 et
+      *                 DU-DATE-2 sont les entrees de 9600-JOURS-ENTRE,
+      *                 DU-DATE-1 et DU-NB-JOURS celles de 9650-AJOUTE-
+      *                 JOURS ; chaque routine depose son resultat dans
+      *                 DU-NB-JOURS ou DU-DATE-RESULTAT.
+      **********************************************************************
+       01  DU-DATE-1          PIC 9(8).
+       01  DU-DATE-2          PIC 9(8).
+       01  DU-NB-JOURS        PIC S9(6).
+       01  DU-DATE-RESULTAT   PIC 9(8).
