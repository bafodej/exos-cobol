@@ -1,5 +1,28 @@
       ***** Affichage de la date du jour *******************************
-       
+      *    2026-08-09  WS-HEURE-ACTUEL et WS-FUSEAU n'etaient jamais
+      *                 alimentees (seule la date etait extraite de
+      *                 FUNCTION CURRENT-DATE) : l'heure et le fuseau
+      *                 affiches restaient a zero. La fonction renvoie
+      *                 aussi l'heure en positions 9 a 14 et le fuseau
+      *                 (signe + decalage) en positions 17 a 21.
+      *    2026-08-09  Transforme en petit utilitaire de dates : en
+      *                 plus de l'affichage par defaut, un parametre
+      *                 'E AAAAMMJJ AAAAMMJJ' affiche l'ecart en jours
+      *                 entre deux dates et un parametre
+      *                 'A AAAAMMJJ nnnnn' affiche une date decalee de
+      *                 n jours. Les deux routines (9600-JOURS-ENTRE et
+      *                 9650-AJOUTE-JOURS) vivent dans le copybook
+      *                 partage DATEUTIL.cpy pour que d'autres
+      *                 programmes puissent les reutiliser sans
+      *                 reecrire leur propre calcul de calendrier ;
+      *                 assurexp.cbl s'en sert deja pour sa date
+      *                 limite de renouvellement. Le controle de duree
+      *                 de trajet TRAIN3 ne date pas : il compare des
+      *                 heures HH/MM sur une meme journee (avec
+      *                 franchissement de minuit), pas des dates
+      *                 AAAAMMJJ, et n'a donc pas besoin de ce
+      *                 copybook.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  datedj.
        AUTHOR. Bafode.
@@ -22,8 +45,68 @@
            05 FILLER PIC X VALUE ':'.
            05 WS-FORMAT-HEURE PIC X(10).
 
-           
+       01  WS-FUSEAU-SIGNE    PIC X(01).
+       01  WS-FUSEAU-VALEUR   PIC 9(04).
+
+       01  WS-CMD-LINE        PIC X(40) VALUE SPACES.
+       01  WS-MODE-PARM       PIC X(01).
+       01  WS-PARM-1          PIC X(08).
+       01  WS-PARM-2          PIC X(08).
+
+       COPY 'DATEUTIL-WS.cpy'.
+
        PROCEDURE DIVISION.
-           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATE-DU-JOUR.
+       0000-MAIN-START.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-MODE-PARM WS-PARM-1 WS-PARM-2
+           END-UNSTRING.
+
+           EVALUATE WS-MODE-PARM
+               WHEN 'E'
+                   PERFORM 1000-JOURS-ENTRE-CMD-START
+                       THRU 1000-JOURS-ENTRE-CMD-END
+               WHEN 'A'
+                   PERFORM 1100-AJOUTE-JOURS-CMD-START
+                       THRU 1100-AJOUTE-JOURS-CMD-END
+               WHEN OTHER
+                   PERFORM 1200-AFFICHE-DATE-JOUR-START
+                       THRU 1200-AFFICHE-DATE-JOUR-END
+           END-EVALUATE.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ***** 'E AAAAMMJJ AAAAMMJJ' : ecart en jours entre deux dates ******
+       1000-JOURS-ENTRE-CMD-START.
+           MOVE WS-PARM-1 TO DU-DATE-1.
+           MOVE WS-PARM-2 TO DU-DATE-2.
+           PERFORM 9600-JOURS-ENTRE-START THRU 9600-JOURS-ENTRE-END.
+           DISPLAY DU-NB-JOURS.
+       1000-JOURS-ENTRE-CMD-END.
+           EXIT.
+
+      ***** 'A AAAAMMJJ nnnnn' : date decalee de n jours (n signe) *******
+       1100-AJOUTE-JOURS-CMD-START.
+           MOVE WS-PARM-1 TO DU-DATE-1.
+           MOVE WS-PARM-2 TO DU-NB-JOURS.
+           PERFORM 9650-AJOUTE-JOURS-START THRU 9650-AJOUTE-JOURS-END.
+           DISPLAY DU-DATE-RESULTAT.
+       1100-AJOUTE-JOURS-CMD-END.
+           EXIT.
+
+      ***** Sans parametre : affichage de la date et l'heure du jour ****
+       1200-AFFICHE-DATE-JOUR-START.
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-DATE-DU-JOUR.
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO WS-HEURE-ACTUEL.
+           MOVE FUNCTION CURRENT-DATE (17:1) TO WS-FUSEAU-SIGNE.
+           MOVE FUNCTION CURRENT-DATE (18:4) TO WS-FUSEAU-VALEUR.
+           IF WS-FUSEAU-SIGNE = '-'
+               COMPUTE WS-FUSEAU = WS-FUSEAU-VALEUR * -1
+           ELSE
+               MOVE WS-FUSEAU-VALEUR TO WS-FUSEAU
+           END-IF.
            DISPLAY WS-FORMAT.
-           
\ No newline at end of file
+       1200-AFFICHE-DATE-JOUR-END.
+           EXIT.
+
+       COPY 'DATEUTIL.cpy'.
