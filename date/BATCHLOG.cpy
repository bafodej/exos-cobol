@@ -0,0 +1,21 @@
+      ***** Enregistrement du controle de lancement des traitements *****
+      *    2026-08-09  Structure d'une ligne du journal de controle
+      *                 batch.log : un enregistrement par evenement
+      *                 DEBUT/FIN de chaque traitement de nuit.
+      *    2026-08-09  Ajout de BL-NB-ENREG (nombre d'enregistrements
+      *                 traites). Renseigne a zero sur le DEBUT (rien
+      *                 n'a encore ete lu) et au nombre reel sur le
+      *                 FIN, pour qu'on puisse distinguer le matin un
+      *                 traitement termine sans rien traiter d'un
+      *                 traitement qui a vraiment avance.
+      **********************************************************************
+       01  REC-BATCHLOG.
+           05  BL-PROGRAMME       PIC X(08).
+           05  FILLER             PIC X(01).
+           05  BL-EVENEMENT       PIC X(06).
+           05  FILLER             PIC X(01).
+           05  BL-DATE            PIC 9(08).
+           05  FILLER             PIC X(01).
+           05  BL-HEURE           PIC 9(06).
+           05  FILLER             PIC X(01).
+           05  BL-NB-ENREG        PIC 9(07).
