@@ -0,0 +1,29 @@
+      ***** Routine partagee de calcul de dates (AAAAMMJJ) ***************
+      *    2026-08-09  A copier dans la PROCEDURE DIVISION de tout
+      *                 programme ayant besoin de comparer ou de
+      *                 decaler des dates, plutot que de reecrire son
+      *                 propre calcul de calendrier. Alimenter les
+      *                 champs de DATEUTIL-WS.cpy puis PERFORM le
+      *                 paragraphe voulu :
+      *                   9600-JOURS-ENTRE  : DU-DATE-1, DU-DATE-2 en
+      *                     entree -> DU-NB-JOURS (DU-DATE-2 - DU-DATE-1,
+      *                     negatif si DU-DATE-2 est anterieure).
+      *                   9650-AJOUTE-JOURS : DU-DATE-1, DU-NB-JOURS en
+      *                     entree -> DU-DATE-RESULTAT (DU-NB-JOURS peut
+      *                     etre negatif pour reculer dans le temps).
+      **********************************************************************
+
+      ***** Ecart en jours entre DU-DATE-1 et DU-DATE-2 ******************
+       9600-JOURS-ENTRE-START.
+           COMPUTE DU-NB-JOURS =
+               FUNCTION INTEGER-OF-DATE(DU-DATE-2)
+             - FUNCTION INTEGER-OF-DATE(DU-DATE-1).
+       9600-JOURS-ENTRE-END.
+           EXIT.
+
+      ***** DU-DATE-1 decalee de DU-NB-JOURS jours ***********************
+       9650-AJOUTE-JOURS-START.
+           COMPUTE DU-DATE-RESULTAT = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(DU-DATE-1) + DU-NB-JOURS).
+       9650-AJOUTE-JOURS-END.
+           EXIT.
