@@ -0,0 +1,11 @@
+      ***** FDEPT.cpy ******************************************************
+      *    Enregistrement du fichier des departements francais
+      *    (fr-liste-dept.txt), 33 caracteres, partage par depart.cbl
+      *    et tout programme ayant besoin de valider ou de libeller
+      *    un code departement/agence.
+      *
+      *    2026-08-09  Creation.
+      **********************************************************************
+       01  F-DEPT.
+           05  CODE-DEPT      PIC X(3).
+           05  LIBELLE-DEPT   PIC X(30).
