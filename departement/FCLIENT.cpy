@@ -0,0 +1,17 @@
+      ***** FCLIENT.cpy ***************************************************
+      *    Enregistrement du fichier client (fichierclient.txt), 72
+      *    caracteres, partage par depart.cbl, aff.cbl et tout programme
+      *    ayant besoin de consulter le fichier maitre des clients.
+      *
+      *    2026-08-09  Construit desormais a partir du gabarit commun
+      *                 FPERS.cpy, partage avec FEMPLOYE.cpy, au lieu
+      *                 d'une copie inline du layout.
+      **********************************************************************
+           COPY 'FPERS.cpy' REPLACING
+               ==PERS-RECORD==  BY ==F-CLIENT==
+               ==PERS-ID==      BY ==CODE-CLT==
+               ==PERS-NOM==     BY ==NOM-CLT==
+               ==PERS-PRENOM== BY ==PRENOM-CLT==
+               ==PERS-POSTE==   BY ==METIER-CLT==
+               ==PERS-SALAIRE== BY ==SALAIRE-CLT==
+               ==PERS-AGENCE==  BY ==AGENCE-CLT==.
