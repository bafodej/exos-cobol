@@ -0,0 +1,14 @@
+      ***** FPERS.cpy ******************************************************
+      *    Gabarit commun d'un enregistrement "personne" (client ou
+      *    employe), 72 caracteres. Ce copybook n'est jamais utilise
+      *    directement : il est toujours inclus via COPY ... REPLACING
+      *    pour produire un enregistrement nomme et typage, comme le
+      *    font FCLIENT.cpy et FEMPLOYE.cpy.
+      **********************************************************************
+       01  PERS-RECORD.
+           05  PERS-ID        PIC X(8).
+           05  PERS-NOM       PIC X(20).
+           05  PERS-PRENOM    PIC X(20).
+           05  PERS-POSTE     PIC X(14).
+           05  PERS-SALAIRE   PIC X(7).
+           05  PERS-AGENCE    PIC X(3).
