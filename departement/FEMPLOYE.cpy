@@ -0,0 +1,17 @@
+      ***** FEMPLOYE.cpy ***************************************************
+      *    Vue "employe" du meme gabarit personne (72 caracteres) que
+      *    FCLIENT.cpy, construite a partir de FPERS.cpy. Remplace
+      *    l'ancienne astuce "COPY FCLIENT REPLACING ==R:CLIENT:== BY
+      *    ==EMPLOYE==" de depart.cbl, qui ne definissait en realite
+      *    aucun champ EMPLOYE-* distinct.
+      *
+      *    2026-08-09  Creation.
+      **********************************************************************
+           COPY 'FPERS.cpy' REPLACING
+               ==PERS-RECORD==  BY ==F-EMPLOYE==
+               ==PERS-ID==      BY ==EMPLOYE-ID==
+               ==PERS-NOM==     BY ==EMPLOYE-NOM==
+               ==PERS-PRENOM== BY ==EMPLOYE-PRENOM==
+               ==PERS-POSTE==   BY ==EMPLOYE-POSTE==
+               ==PERS-SALAIRE== BY ==EMPLOYE-SALAIRE==
+               ==PERS-AGENCE==  BY ==EMPLOYE-AGENCE==.
