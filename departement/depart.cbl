@@ -1,7 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  depart.
        AUTHOR. Bafode.
-       
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Remplacement des deux boucles PERFORM VARYING
+      *                 bornees par des litteraux magiques (20 et 101),
+      *                 qui ne produisaient aucune sortie, par un
+      *                 veritable listing du personnel pilote par la
+      *                 fin de fichier reelle sur fichierclient.txt.
+      *                 L'enregistrement EMPLOYE n'est plus une
+      *                 redefinition inline mais vient du copybook
+      *                 partage FEMPLOYE.cpy.
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy).
+      *                 L'enregistrement est vide a blancs avant d'etre
+      *                 renseigne, sinon le FILLER separateur non
+      *                 initialise fait echouer le WRITE (statut 71).
+      *    2026-08-09  Le DEBUT/FIN de batch.log porte desormais aussi
+      *                 le nombre de clients traites (BL-NB-ENREG,
+      *                 alimente par WS-CPT), a zero sur le DEBUT.
+      **********************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -10,75 +28,161 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FIC-DEPT ASSIGN TO 'fr-liste-dept.txt'
-           ORGANIZATION IS LINE SEQUENTIAL 
-           ACCESS MODE  IS SEQUENTIAL.
+           SELECT FIC-CLIENT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-CLIENT-STATUS.
 
+           SELECT FIC-RAPPORT ASSIGN TO 'depart.lis'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-RAPPORT-STATUS.
 
-           SELECT FIC-CLIENT ASSIGN TO 'fichierclient.txt'
+           SELECT FIC-BATCH ASSIGN TO 'batch.log'
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
+       FD  FIC-CLIENT
+           RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+           COPY 'FEMPLOYE.cpy'.
 
+       FD  FIC-RAPPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+        01 REC-RAPPORT                    PIC X(132).
 
-           COPY 'FCLIENT.cpy'.
-           COPY 'FDEPT.cpy'.
-      *    copy 'FSORTIE.cpy'.
-                
-           copy FCLIENT REPLACING ==R:CLIENT:==BY ==EMPLOYE==.
+       FD  FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
 
-        
        WORKING-STORAGE SECTION.
+        01           WS-CPT               PIC 9(5) VALUE 0.
+        01           WS-CLIENT-STATUS     PIC X(2).
+            88       WS-CLIENT-OK         VALUE 00.
+            88       WS-CLIENT-END        VALUE 10.
+        01           WS-RAPPORT-STATUS    PIC X(2).
+            88       WS-RAPPORT-OK        VALUE 00.
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+        01           WS-EVENEMENT-STAMP   PIC X(6).
+        01           WS-BATCH-STATUS      PIC X(2).
 
-        01           I                  PIC 99 VALUE 00.
-        01           WS-FILE-STATUS     PIC XX.
-            88       WS-STATE-OK               VALUE 00.
-            88       WS-STATE-END-C            VALUE 20.
-            88       WS-STATE-END-D            VALUE 101.
-
-        01 EMPLOYE PIC x(72).
-        01 WS-TAB-EMPLOYE REDEFINES EMPLOYE.
-           03 EMPLOYE-ID      PIC X(8).
-           03 EMPLOYE-NOM     PIC X(20).
-           03 EMPLOYE-PRENOM  PIC X(20).
-           03 EMPLOYE-POSTE   PIC X(14).
-           03 EMPLOYE-SALAIRE PIC X(7).
-           03 EMPLOYE-AGENCE  PIC X(3).
-      *  01 REC-DEPART PIC X(52).
-            
-           
-
-        01 F-CLIENT.
-           05 CODE-CLT    PIC X(8).
-           05 NOM-CLT     PIC x(20).
-           05 PRENOM-CLT  PIC X(20).
-           05 METIER-CLT  PIC X(14).
-           05 SALAIRE-CLT PIC X(11).
-      *    COPY FCLISORTIE.
        PROCEDURE DIVISION.
-      * Lecture-fichier-client.
-      ***** Lecture du fichier client ****************************** 
-           OPEN INPUT FIC-CLIENT.
-           perform  varying I FROM 1 BY 1 
-           UNTIL 20
-           READ FIC-CLIENT
-           END-PERFORM.
-           CLOSE FIC-CLIENT.
-           STOP RUN.
 
+       0000-MAIN-START.
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
 
+           PERFORM 1000-INIT-START    THRU 1000-INIT-END.
+           PERFORM 2000-ROSTER-START  THRU 2000-ROSTER-END
+               UNTIL WS-CLIENT-END.
+           PERFORM 9000-TERM-START    THRU 9000-TERM-END.
 
-      * Lecture-fichier-departement.     
-      ***** Lecture du fichier departement *************************
-           OPEN INPUT FIC-DEPT.
-           perform  varying I FROM 1 BY 1 
-           UNTIL 101
-           READ FIC-DEPT
-           END-PERFORM.
-           CLOSE FIC-DEPT.
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+       0000-MAIN-END.
            STOP RUN.
-           
 
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'depart'             TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP   TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE WS-CPT TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
+
+      ***** Ouverture des fichiers et entete du listing du personnel ****
+       1000-INIT-START.
+           OPEN INPUT  FIC-CLIENT.
+           OPEN OUTPUT FIC-RAPPORT.
+
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'LISTING DU PERSONNEL (FICHIERCLIENT.TXT)'
+               DELIMITED BY SIZE INTO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+
+           MOVE ALL '-' TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+       1000-INIT-END.
+           EXIT.
+
+      ***** Lecture et ecriture d'une ligne par employe/client **********
+       2000-ROSTER-START.
+           READ FIC-CLIENT INTO F-EMPLOYE
+               AT END
+                   MOVE '10' TO WS-CLIENT-STATUS
+               NOT AT END
+                   ADD 1 TO WS-CPT
+                   PERFORM 2100-ROSTER-LINE-START
+                       THRU 2100-ROSTER-LINE-END
+           END-READ.
+       2000-ROSTER-END.
+           EXIT.
+
+       2100-ROSTER-LINE-START.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING
+               'ID:'            DELIMITED BY SIZE
+               EMPLOYE-ID       DELIMITED BY SIZE
+               ' NOM:'          DELIMITED BY SIZE
+               EMPLOYE-NOM      DELIMITED BY SIZE
+               ' PRENOM:'       DELIMITED BY SIZE
+               EMPLOYE-PRENOM   DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           MOVE SPACES TO REC-RAPPORT.
+           STRING
+               'POSTE:'         DELIMITED BY SIZE
+               EMPLOYE-POSTE    DELIMITED BY SIZE
+               ' SALAIRE:'      DELIMITED BY SIZE
+               EMPLOYE-SALAIRE  DELIMITED BY SIZE
+               ' AGENCE:'       DELIMITED BY SIZE
+               EMPLOYE-AGENCE   DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           DISPLAY 'ID:'      EMPLOYE-ID
+                   ' NOM:'    EMPLOYE-NOM
+                   ' PRENOM:' EMPLOYE-PRENOM
+                   ' POSTE:'  EMPLOYE-POSTE
+                   ' SALAIRE:' EMPLOYE-SALAIRE
+                   ' AGENCE:' EMPLOYE-AGENCE.
+       2100-ROSTER-LINE-END.
+           EXIT.
+
+      ***** Fermeture des fichiers et total du personnel liste **********
+       9000-TERM-START.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'NOMBRE DE PERSONNES LISTEES: ' DELIMITED BY SIZE
+               WS-CPT DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           CLOSE FIC-CLIENT.
+           CLOSE FIC-RAPPORT.
+       9000-TERM-END.
+           EXIT.
