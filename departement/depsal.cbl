@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. depsal.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation. Controle de EMPLOYE-SALAIRE (PIC X
+      *                 dans le fichier, donc non protege par le
+      *                 COBOL) avant que ce champ ne soit exploite dans
+      *                 un rapport ou un total.
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy), a
+      *                 l'image de depart.cbl.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-CLIENT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-CLIENT-STATUS.
+
+           SELECT FIC-EXCEPT ASSIGN TO 'depsal.lis'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT FIC-BATCH ASSIGN TO 'batch.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-CLIENT
+           RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+           COPY 'FEMPLOYE.cpy'.
+
+       FD  FIC-EXCEPT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+        01 REC-EXCEPT                     PIC X(132).
+
+       FD  FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
+
+       WORKING-STORAGE SECTION.
+        01           WS-CLIENT-STATUS     PIC X(2).
+            88       WS-CLIENT-OK         VALUE 00.
+            88       WS-CLIENT-END        VALUE 10.
+        01           WS-EXCEPT-STATUS     PIC X(2).
+            88       WS-EXCEPT-OK         VALUE 00.
+
+        01           WS-MOTIF             PIC X(30).
+        01           WS-NB-LUS            PIC 9(7) VALUE 0.
+        01           WS-NB-REJETS         PIC 9(7) VALUE 0.
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+        01           WS-EVENEMENT-STAMP   PIC X(6).
+        01           WS-BATCH-STATUS      PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-START.
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+
+           PERFORM 1000-INIT-START   THRU 1000-INIT-END.
+           PERFORM 2000-CONTROLE-START THRU 2000-CONTROLE-END
+               UNTIL WS-CLIENT-END.
+           PERFORM 9000-TERM-START   THRU 9000-TERM-END.
+
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'depsal'             TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP   TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE WS-NB-LUS TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
+
+       1000-INIT-START.
+           OPEN INPUT  FIC-CLIENT.
+           OPEN OUTPUT FIC-EXCEPT.
+
+           MOVE SPACES TO REC-EXCEPT.
+           STRING 'SALAIRES REJETES (NON NUMERIQUES OU NEGATIFS)'
+               DELIMITED BY SIZE INTO REC-EXCEPT.
+           WRITE REC-EXCEPT.
+       1000-INIT-END.
+           EXIT.
+
+      ***** Lecture et controle de chaque salaire du fichier ***********
+       2000-CONTROLE-START.
+           READ FIC-CLIENT INTO F-EMPLOYE
+               AT END
+                   MOVE '10' TO WS-CLIENT-STATUS
+               NOT AT END
+                   ADD 1 TO WS-NB-LUS
+                   PERFORM 2100-CHECK-SALAIRE-START
+                       THRU 2100-CHECK-SALAIRE-END
+           END-READ.
+       2000-CONTROLE-END.
+           EXIT.
+
+       2100-CHECK-SALAIRE-START.
+           MOVE SPACES TO WS-MOTIF.
+           IF EMPLOYE-SALAIRE(1:1) = '-'
+               MOVE 'SALAIRE NEGATIF' TO WS-MOTIF
+           ELSE
+               IF EMPLOYE-SALAIRE IS NOT NUMERIC
+                   MOVE 'SALAIRE NON NUMERIQUE' TO WS-MOTIF
+               END-IF
+           END-IF.
+
+           IF WS-MOTIF NOT = SPACES
+               ADD 1 TO WS-NB-REJETS
+               MOVE SPACES TO REC-EXCEPT
+               STRING
+                   'ID:'            DELIMITED BY SIZE
+                   EMPLOYE-ID       DELIMITED BY SIZE
+                   ' SALAIRE:'      DELIMITED BY SIZE
+                   EMPLOYE-SALAIRE  DELIMITED BY SIZE
+                   ' MOTIF:'        DELIMITED BY SIZE
+                   WS-MOTIF         DELIMITED BY SIZE
+                   INTO REC-EXCEPT
+               END-STRING
+               WRITE REC-EXCEPT
+           END-IF.
+       2100-CHECK-SALAIRE-END.
+           EXIT.
+
+       9000-TERM-START.
+           CLOSE FIC-CLIENT.
+           CLOSE FIC-EXCEPT.
+           DISPLAY 'ENREGISTREMENTS LUS : ' WS-NB-LUS.
+           DISPLAY 'SALAIRES REJETES    : ' WS-NB-REJETS.
+       9000-TERM-END.
+           EXIT.
