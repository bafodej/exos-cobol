@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. depagv.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation. Controle que EMPLOYE-AGENCE sur chaque
+      *                 enregistrement de fichierclient.txt correspond
+      *                 bien a un code reel du fichier des departements
+      *                 (fr-liste-dept.txt), au lieu de laisser passer
+      *                 silencieusement un code agence errone.
+      *    2026-08-09  Ajout de l'entete de controle DEBUT/FIN dans le
+      *                 journal partage batch.log (BATCHLOG.cpy), a
+      *                 l'image de depart.cbl.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-CLIENT ASSIGN TO 'fichierclient.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-CLIENT-STATUS.
+
+           SELECT FIC-DEPT ASSIGN TO 'fr-liste-dept.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT FIC-EXCEPT ASSIGN TO 'depagv.lis'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT FIC-BATCH ASSIGN TO 'batch.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-CLIENT
+           RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+           COPY 'FEMPLOYE.cpy'.
+
+       FD  FIC-DEPT
+           RECORD CONTAINS 33 CHARACTERS
+           RECORDING MODE IS F.
+           COPY 'FDEPT.cpy'.
+
+       FD  FIC-EXCEPT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+        01 REC-EXCEPT                     PIC X(132).
+
+       FD  FIC-BATCH.
+           COPY 'BATCHLOG.cpy'.
+
+       WORKING-STORAGE SECTION.
+        01           WS-CLIENT-STATUS     PIC X(2).
+            88       WS-CLIENT-OK         VALUE 00.
+            88       WS-CLIENT-END        VALUE 10.
+        01           WS-DEPT-STATUS       PIC X(2).
+            88       WS-DEPT-OK           VALUE 00.
+            88       WS-DEPT-END          VALUE 10.
+        01           WS-EXCEPT-STATUS     PIC X(2).
+            88       WS-EXCEPT-OK         VALUE 00.
+
+      ***** Evenement a tracer dans le journal de controle batch.log ****
+        01           WS-EVENEMENT-STAMP   PIC X(6).
+        01           WS-BATCH-STATUS      PIC X(2).
+
+      ***** Table des codes departement connus, chargee en memoire *****
+        01  DATA-DEPT.
+            05  DEPT-LGTH                 PIC 9(5) VALUE 0.
+            05  DEPT-TBL
+                OCCURS 1 TO 200 TIMES
+                DEPENDING ON DEPT-LGTH
+                INDEXED BY IDX-DEPT.
+                10  TBL-CODE-DEPT         PIC X(3).
+
+        01  WS-NB-LUS                     PIC 9(7) VALUE 0.
+        01  WS-NB-REJETS                  PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-START.
+           MOVE 'DEBUT' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+
+           PERFORM 1000-LOAD-DEPT-START  THRU 1000-LOAD-DEPT-END.
+           PERFORM 2000-CONTROLE-START   THRU 2000-CONTROLE-END.
+           PERFORM 9000-TERM-START       THRU 9000-TERM-END.
+
+           MOVE 'FIN' TO WS-EVENEMENT-STAMP.
+           PERFORM 9500-STAMP-CONTROLE-START
+               THRU 9500-STAMP-CONTROLE-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ***** Trace d'un evenement DEBUT/FIN dans batch.log, partagee  **
+      ***** par tous les traitements de nuit                         **
+       9500-STAMP-CONTROLE-START.
+           OPEN EXTEND FIC-BATCH.
+           IF WS-BATCH-STATUS = '35'
+               OPEN OUTPUT FIC-BATCH
+           END-IF.
+           MOVE SPACES TO REC-BATCHLOG.
+           MOVE 'depagv'             TO BL-PROGRAMME.
+           MOVE WS-EVENEMENT-STAMP   TO BL-EVENEMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BL-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO BL-HEURE.
+           IF WS-EVENEMENT-STAMP = 'DEBUT'
+               MOVE 0 TO BL-NB-ENREG
+           ELSE
+               MOVE WS-NB-LUS TO BL-NB-ENREG
+           END-IF.
+           WRITE REC-BATCHLOG.
+           CLOSE FIC-BATCH.
+       9500-STAMP-CONTROLE-END.
+           EXIT.
+
+      ***** Chargement des codes departement valides en table memoire **
+       1000-LOAD-DEPT-START.
+           OPEN INPUT FIC-DEPT.
+           PERFORM 1100-LOAD-DEPT-LOOP-START
+               THRU 1100-LOAD-DEPT-LOOP-END
+               UNTIL WS-DEPT-END.
+           CLOSE FIC-DEPT.
+       1000-LOAD-DEPT-END.
+           EXIT.
+
+       1100-LOAD-DEPT-LOOP-START.
+           READ FIC-DEPT INTO F-DEPT
+               AT END
+                   MOVE '10' TO WS-DEPT-STATUS
+               NOT AT END
+                   SET DEPT-LGTH UP BY 1
+                   SET IDX-DEPT TO DEPT-LGTH
+                   MOVE CODE-DEPT TO TBL-CODE-DEPT(IDX-DEPT)
+           END-READ.
+       1100-LOAD-DEPT-LOOP-END.
+           EXIT.
+
+      ***** Lecture du personnel et controle du code agence ************
+       2000-CONTROLE-START.
+           OPEN INPUT  FIC-CLIENT.
+           OPEN OUTPUT FIC-EXCEPT.
+
+           MOVE SPACES TO REC-EXCEPT.
+           STRING 'CODES AGENCE SANS DEPARTEMENT CORRESPONDANT'
+               DELIMITED BY SIZE INTO REC-EXCEPT.
+           WRITE REC-EXCEPT.
+
+           PERFORM 2100-CONTROLE-LOOP-START
+               THRU 2100-CONTROLE-LOOP-END
+               UNTIL WS-CLIENT-END.
+
+           CLOSE FIC-CLIENT.
+           CLOSE FIC-EXCEPT.
+       2000-CONTROLE-END.
+           EXIT.
+
+       2100-CONTROLE-LOOP-START.
+           READ FIC-CLIENT INTO F-EMPLOYE
+               AT END
+                   MOVE '10' TO WS-CLIENT-STATUS
+               NOT AT END
+                   ADD 1 TO WS-NB-LUS
+                   PERFORM 2110-LOOKUP-START
+                       THRU 2110-LOOKUP-END
+           END-READ.
+       2100-CONTROLE-LOOP-END.
+           EXIT.
+
+       2110-LOOKUP-START.
+           SET IDX-DEPT TO 1.
+           SEARCH DEPT-TBL
+               AT END
+                   ADD 1 TO WS-NB-REJETS
+                   MOVE SPACES TO REC-EXCEPT
+                   STRING
+                       'ID:'           DELIMITED BY SIZE
+                       EMPLOYE-ID      DELIMITED BY SIZE
+                       ' AGENCE INCONNUE:' DELIMITED BY SIZE
+                       EMPLOYE-AGENCE  DELIMITED BY SIZE
+                       INTO REC-EXCEPT
+                   END-STRING
+                   WRITE REC-EXCEPT
+               WHEN TBL-CODE-DEPT(IDX-DEPT) = EMPLOYE-AGENCE
+                   CONTINUE
+           END-SEARCH.
+       2110-LOOKUP-END.
+           EXIT.
+
+       9000-TERM-START.
+           DISPLAY 'ENREGISTREMENTS LUS : ' WS-NB-LUS.
+           DISPLAY 'AGENCES INVALIDES   : ' WS-NB-REJETS.
+       9000-TERM-END.
+           EXIT.
