@@ -1,13 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATRICE.
 
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Ajout des operateurs "%" (NUM1 pourcentage de
+      *                 NUM2) et "r" (racine carree de NUM1, NUM2 non
+      *                 utilise). RESULTAT elargi et mis en decimales
+      *                 pour ces deux nouveaux operateurs.
+      *    2026-08-09  Ajout d'une trace de chaque calcul dans le
+      *                 journal partage calculs.log (CALCLOG.cpy).
+      *    2026-08-09  OPEN EXTEND echouait (statut 35) tant que
+      *                 calculs.log n'existait pas encore : le journal
+      *                 est maintenant cree par un OPEN OUTPUT la toute
+      *                 premiere fois.
+      *    2026-08-09  Le FILLER separateur de REC-CALCLOG n'etait
+      *                 jamais initialise avant le WRITE et contenait
+      *                 un caractere non imprimable, ce qui faisait
+      *                 echouer le WRITE (statut 71) : l'enregistrement
+      *                 est maintenant vide a blancs avant d'etre
+      *                 renseigne.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-LOG ASSIGN TO 'calculs.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FIC-LOG.
+           COPY CALCLOG.
+
        WORKING-STORAGE SECTION.
         01 NUM1            PIC 9(5).
         01 NUM2            PIC 9(5).
-        01 RESULTAT        PIC 9(7).
+        01 RESULTAT        PIC 9(7)V99.
         01 OPERATEUR       PIC X(1).
-       
+        01 WS-LOG-STATUS   PIC X(2).
+
        PROCEDURE DIVISION.
        DEBUT.
            DISPLAY "Bienvenue dans la calculatrice COBOL."
@@ -20,12 +51,33 @@
             WHEN "-" PERFORM SOUSTRACTION
             WHEN "*" PERFORM MULTIPLICATION
             WHEN "/" PERFORM DIVISIOON
+            WHEN "%" PERFORM POURCENTAGE
+            WHEN "r" PERFORM RACINE-CARREE
             WHEN OTHER DISPLAY "Opérateur non valide."
             END-EVALUATE
 
            DISPLAY "Le résultat est : " RESULTAT
+           PERFORM JOURNAL-CALCUL
            STOP RUN.
 
+      ***** Trace du calcul dans le journal partage calculs.log *****
+       JOURNAL-CALCUL.
+           OPEN EXTEND FIC-LOG.
+           IF WS-LOG-STATUS = '35'
+               OPEN OUTPUT FIC-LOG
+           END-IF.
+           MOVE SPACES TO REC-CALCLOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOG-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOG-HEURE.
+           MOVE "calc4"    TO LOG-PROGRAMME.
+           MOVE NUM1       TO LOG-OPERANDE1.
+           MOVE OPERATEUR  TO LOG-OPERATEUR.
+           MOVE NUM2       TO LOG-OPERANDE2.
+           MOVE RESULTAT   TO LOG-RESULTAT.
+           WRITE REC-CALCLOG.
+           CLOSE FIC-LOG.
+           EXIT.
+
        ADDITION.
            COMPUTE RESULTAT = NUM1 + NUM2.
            EXIT.
@@ -40,8 +92,18 @@
 
        DIVISIOON.
            IF NUM2 NOT = 0
-            COMPUTE RESULTAT = NUM1 / NUM2
+            COMPUTE RESULTAT ROUNDED = NUM1 / NUM2
            ELSE
             DISPLAY "Division par zéro impossible."
             END-IF.
             EXIT.
+
+      ***** NUM1 pourcentage de NUM2 (ex : 20 % de 50 = 10) *****
+       POURCENTAGE.
+           COMPUTE RESULTAT ROUNDED = (NUM1 * NUM2) / 100.
+           EXIT.
+
+      ***** Racine carree de NUM1 (NUM2 n'est pas utilise) *****
+       RACINE-CARREE.
+           COMPUTE RESULTAT ROUNDED = FUNCTION SQRT(NUM1).
+           EXIT.
