@@ -0,0 +1,23 @@
+      ***** CALCLOG.cpy ****************************************************
+      *    Enregistrement du journal des calculs (calculs.log), 60
+      *    caracteres, partage par calc1, calc2 et calc4 : chaque
+      *    programme y ajoute une ligne par calcul effectue.
+      *
+      *    2026-08-09  Creation, pour tracer au fil de l'eau la date,
+      *                 l'heure, le programme, les operandes, l'operateur
+      *                 et le resultat de chaque calcul.
+      **********************************************************************
+       01 REC-CALCLOG.
+              06     LOG-DATE             PIC 9(8).
+              06     FILLER               PIC X.
+              06     LOG-HEURE            PIC 9(6).
+              06     FILLER               PIC X.
+              06     LOG-PROGRAMME        PIC X(8).
+              06     FILLER               PIC X.
+              06     LOG-OPERANDE1        PIC S9(8)V99.
+              06     FILLER               PIC X.
+              06     LOG-OPERATEUR        PIC X(1).
+              06     FILLER               PIC X.
+              06     LOG-OPERANDE2        PIC S9(8)V99.
+              06     FILLER               PIC X.
+              06     LOG-RESULTAT         PIC S9(8)V99.
