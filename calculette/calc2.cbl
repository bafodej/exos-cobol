@@ -2,44 +2,151 @@
        PROGRAM-ID.  calc2.
        AUTHOR. Bafode.
 
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Le fichier ne compilait plus (groupe WORKING-
+      *                 STORAGE sans points, SUBSTRACT au lieu de
+      *                 SUBTRACT, comparateurs "==", IF/END-IF et
+      *                 EVALUATE/END-EVALUATE mal imbriques). Corrige
+      *                 l'enchainement "autre calcul (O/N)" pour qu'il
+      *                 reboucle correctement, et ajoute un support
+      *                 memoire (MR : rappel, MC : effacer, M+ : ajouter
+      *                 le resultat) qui manquait completement.
+      *    2026-08-09  Ajout d'une trace de chaque calcul dans le
+      *                 journal partage calculs.log (CALCLOG.cpy).
+      *    2026-08-09  OPEN EXTEND echouait (statut 35) tant que
+      *                 calculs.log n'existait pas encore : le journal
+      *                 est maintenant cree par un OPEN OUTPUT la toute
+      *                 premiere fois.
+      *    2026-08-09  Le FILLER separateur de REC-CALCLOG n'etait
+      *                 jamais initialise avant le WRITE et contenait
+      *                 un caractere non imprimable, ce qui faisait
+      *                 echouer le WRITE (statut 71) : l'enregistrement
+      *                 est maintenant vide a blancs avant d'etre
+      *                 renseigne.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-LOG ASSIGN TO 'calculs.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FIC-LOG.
+           COPY CALCLOG.
+
        WORKING-STORAGE SECTION.
-        01  calc2
-           05 WS-NB1           PIC 999.
-           05 WS-NB2           PIC 999.
-           05 WS-OPERS         PIC X(1).
-           05 WS-RESULT        PIC S9999.
-           05 WS-RESULT-STOCKE PIC S9999.
-           05 WS-CALC-ENCOURS  PIC X(30).
-           05 WS-CONTINU       PIC X VALUE ('y,n').
-
-       PROCEDURE DIVISION.   
-           DISPLAY  "Entrez un nombe"        NO ADVANCING ACCEPT 
-           WS-NB1.
-           DISPLAY  "Entrez un opérateur"    NO ADVANCING ACCEPT 
-           WS-OPERS.
-           DISPLAY  "Entrez un autre nombre" NO ADVANCING ACCEPT 
-           WS-NB2.
-      ***************** choix opération***************************** 
-       le-calcule.
-           EVALUATE WS-OPERS.
-             WHEN "+" ADD       WS-NB1 to WS-NB2.
-             WHEN "-" SUBSTRACT WS-NB1 FROM WS-NB2.
-             WHEN "*" MULTIPLY  WS-NB1 BY WS-NB2 GIVING WS-RESULT.
-             WHEN "/" DIVIDE    WS-NB1 BY WS-NB2 GIVING WS-RESULT.
-             WHEN OTHER DISPLAY "opérateur non reconnu.
-
-      ************* continuer a calculer **************************
-           DISPLAY "effectuer ce calcul (O or N ?)".
-              IF WS-CONTINU  == ('O') THEN DISPLAY WS-RESULT.
-              IF WS-CONTINU == ('N') THEN 
-           SET   WS-RESULT to WS-RESULT-STOCKE.
-
-           PERFORM le-calcule UNTIL WS-CONTINU == ('y')
+        01  WS-DONNEES.
+            05 WS-NB1           PIC S9(3).
+            05 WS-NB2           PIC S9(3).
+            05 WS-OPERS         PIC X(01).
+            05 WS-RESULT        PIC S9(4).
+            05 WS-RESULT-STOCKE PIC S9(4) VALUE 0.
+            05 WS-MEM-FUNC      PIC X(02).
+            05 WS-CONTINU       PIC X(01) VALUE 'O'.
+                88 WS-CONTINU-OUI  VALUE 'O' 'o'.
+                88 WS-CONTINU-NON  VALUE 'N' 'n'.
+        01  WS-LOG-STATUS       PIC X(02).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           PERFORM UNTIL WS-CONTINU-NON
+               PERFORM 1000-GET-OPERANDS-START
+                   THRU 1000-GET-OPERANDS-END
+               PERFORM 2000-CALCULATE-START
+                   THRU 2000-CALCULATE-END
+               DISPLAY "Le resultat est : " WS-RESULT
+               PERFORM 3000-MEMORY-START
+                   THRU 3000-MEMORY-END
+               PERFORM 4000-JOURNAL-START
+                   THRU 4000-JOURNAL-END
+
+               DISPLAY "Effectuer un autre calcul (O/N) ?"
+               ACCEPT WS-CONTINU
            END-PERFORM.
-           END IF.
+           STOP RUN.
+
+      ***** Saisie des operandes, avec rappel memoire optionnel *****
+       1000-GET-OPERANDS-START.
+           MOVE SPACES TO WS-MEM-FUNC.
+           DISPLAY "Fonction memoire (MR rappel, MC effacer, "
+               "ou vide) :"
+           ACCEPT WS-MEM-FUNC.
+
+           EVALUATE WS-MEM-FUNC
+               WHEN "MR"
+                   MOVE WS-RESULT-STOCKE TO WS-NB1
+                   DISPLAY "Memoire rappelee : " WS-NB1
+               WHEN "MC"
+                   MOVE 0 TO WS-RESULT-STOCKE
+                   DISPLAY "Memoire effacee."
+               WHEN OTHER
+                   CONTINUE
            END-EVALUATE.
 
+           IF WS-MEM-FUNC NOT = "MR"
+               DISPLAY "Entrez un nombre"
+               ACCEPT WS-NB1
+           END-IF.
+
+           DISPLAY "Entrez un operateur (+, -, *, /)"
+           ACCEPT WS-OPERS.
+           DISPLAY "Entrez un autre nombre"
+           ACCEPT WS-NB2.
+       1000-GET-OPERANDS-END.
+           EXIT.
+
+      ***** Execution du calcul selon l'operateur choisi *****
+       2000-CALCULATE-START.
+           EVALUATE WS-OPERS
+               WHEN "+"
+                   ADD WS-NB1 TO WS-NB2 GIVING WS-RESULT
+               WHEN "-"
+                   SUBTRACT WS-NB2 FROM WS-NB1 GIVING WS-RESULT
+               WHEN "*"
+                   MULTIPLY WS-NB1 BY WS-NB2 GIVING WS-RESULT
+               WHEN "/"
+                   IF WS-NB2 NOT = 0
+                       DIVIDE WS-NB1 BY WS-NB2 GIVING WS-RESULT
+                   ELSE
+                       DISPLAY "Division par zero impossible."
+                       MOVE 0 TO WS-RESULT
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Operateur non reconnu."
+                   MOVE 0 TO WS-RESULT
+           END-EVALUATE.
+       2000-CALCULATE-END.
+           EXIT.
 
+      ***** Memoire : M+ ajoute le resultat courant a WS-RESULT-STOCKE *
+       3000-MEMORY-START.
+           DISPLAY "Ajouter ce resultat a la memoire (M+) ? (O/N)"
+           ACCEPT WS-MEM-FUNC.
+           IF WS-MEM-FUNC = "O" OR WS-MEM-FUNC = "o"
+               ADD WS-RESULT TO WS-RESULT-STOCKE
+               DISPLAY "Memoire : " WS-RESULT-STOCKE
+           END-IF.
+       3000-MEMORY-END.
+           EXIT.
 
-       
\ No newline at end of file
+      ***** Trace du calcul dans le journal partage calculs.log *****
+       4000-JOURNAL-START.
+           OPEN EXTEND FIC-LOG.
+           IF WS-LOG-STATUS = '35'
+               OPEN OUTPUT FIC-LOG
+           END-IF.
+           MOVE SPACES TO REC-CALCLOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOG-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOG-HEURE.
+           MOVE "calc2"    TO LOG-PROGRAMME.
+           MOVE WS-NB1     TO LOG-OPERANDE1.
+           MOVE WS-OPERS   TO LOG-OPERATEUR.
+           MOVE WS-NB2     TO LOG-OPERANDE2.
+           MOVE WS-RESULT  TO LOG-RESULTAT.
+           WRITE REC-CALCLOG.
+           CLOSE FIC-LOG.
+       4000-JOURNAL-END.
+           EXIT.
