@@ -2,13 +2,43 @@
        PROGRAM-ID.  calc1.
        AUTHOR. Bafode.
 
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Ajout d'une trace de chaque calcul dans le
+      *                 journal partage calculs.log (CALCLOG.cpy).
+      *    2026-08-09  OPEN EXTEND echouait (statut 35) tant que
+      *                 calculs.log n'existait pas encore : le journal
+      *                 est maintenant cree par un OPEN OUTPUT la toute
+      *                 premiere fois.
+      *    2026-08-09  Le FILLER separateur de REC-CALCLOG n'etait
+      *                 jamais initialise avant le WRITE et contenait
+      *                 un caractere non imprimable, ce qui faisait
+      *                 echouer le WRITE (statut 71) : l'enregistrement
+      *                 est maintenant vide a blancs avant d'etre
+      *                 renseigne.
+      *    2026-08-09  DIVISIOON : END-IF manquant apres le ELSE,
+      *                 ajoute pour que EXIT reste une phrase separee
+      *                 (cf. calc4.cbl).
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-LOG ASSIGN TO 'calculs.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FIC-LOG.
+           COPY CALCLOG.
+
        WORKING-STORAGE SECTION.
 
         01 CHIFFRE1      PIC S9(5).
         01 CHIFFRE2      PIC S9(5).
-        01 RESULTAT      PIC 9(4).
+        01 RESULTAT      PIC S9(8)V99.
         01 OPERATEUR     PIC X.
+        01 WS-LOG-STATUS PIC X(2).
      
 
         
@@ -36,9 +66,28 @@
             END-EVALUATE
 
            DISPLAY "Le resultat est :" RESULTAT
+           PERFORM JOURNAL-CALCUL
            STOP RUN.
-           
-      *****       addition                                         *****    
+
+      *****  Trace du calcul dans le journal partage calculs.log   *****
+       JOURNAL-CALCUL.
+           OPEN EXTEND FIC-LOG.
+           IF WS-LOG-STATUS = '35'
+               OPEN OUTPUT FIC-LOG
+           END-IF.
+           MOVE SPACES TO REC-CALCLOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOG-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOG-HEURE.
+           MOVE "calc1"       TO LOG-PROGRAMME.
+           MOVE CHIFFRE1      TO LOG-OPERANDE1.
+           MOVE OPERATEUR     TO LOG-OPERATEUR.
+           MOVE CHIFFRE2      TO LOG-OPERANDE2.
+           MOVE RESULTAT      TO LOG-RESULTAT.
+           WRITE REC-CALCLOG.
+           CLOSE FIC-LOG.
+           EXIT.
+
+      *****       addition                                         *****
        ADDITION.
            ADD CHIFFRE1 TO CHIFFRE2 GIVING RESULTAT.
            EXIT.
@@ -53,9 +102,10 @@
       *****      DIVISION                                          *****
        DIVISIOON.
            IF CHIFFRE2 NOT = 0
-             COMPUTE RESULTAT = CHIFFRE1 / CHIFFRE2
-           ELSE 
+             COMPUTE RESULTAT ROUNDED = CHIFFRE1 / CHIFFRE2
+           ELSE
              DISPLAY "Division par zero impossible."
+           END-IF.
            EXIT.
            
            
