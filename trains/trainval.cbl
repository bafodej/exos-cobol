@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  trainval.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation. Controle de coherence heure d'arrivee/
+      *                 heure de depart sur chaque enregistrement TRAIN3,
+      *                 en tenant compte des trains de nuit qui passent
+      *                 minuit (ex: depart 23:50, arrivee 00:10), a
+      *                 l'image du rapport d'exceptions d'assurxrf.cbl.
+      *                 La duree reelle (arrivee - depart, +24H si la
+      *                 nuit est franchie) est comparee a la duree
+      *                 annoncee (TRAIN3-NBRE-HEURES) ; toute
+      *                 incoherence est listee dans le rapport.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN3 ASSIGN TO 'train3.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-TRAIN3-STATUS.
+
+           SELECT FIC-EXCEPT ASSIGN TO 'trainval.lis'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY 'TRAIN3-FDESCRIPTION.cpy'.
+
+       FD  FIC-EXCEPT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-EXCEPT                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAIN3-LEN           PIC 9(3) VALUE 143.
+       01  WS-TRAIN3-STATUS        PIC X(02).
+           88  WS-TRAIN3-OK        VALUE '00'.
+           88  WS-TRAIN3-END       VALUE '10'.
+       01  WS-EXCEPT-STATUS        PIC X(02).
+
+       01  WS-NB-TRAINS             PIC 9(7) VALUE 0.
+       01  WS-NB-ANOMALIES          PIC 9(7) VALUE 0.
+
+       01  WS-DEP-MIN               PIC 9(4).
+       01  WS-ARR-MIN               PIC 9(4).
+       01  WS-DUREE-MIN             PIC 9(4).
+       01  WS-DUREE-HEURES          PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           OPEN INPUT  TRAIN3.
+           OPEN OUTPUT FIC-EXCEPT.
+
+           MOVE SPACES TO REC-EXCEPT.
+           STRING 'TRAINS AVEC HORAIRE INCOHERENT' DELIMITED BY SIZE
+               INTO REC-EXCEPT
+           END-STRING.
+           WRITE REC-EXCEPT.
+
+           PERFORM 1000-CHECK-LOOP-START
+               THRU 1000-CHECK-LOOP-END
+               UNTIL WS-TRAIN3-END.
+
+           CLOSE TRAIN3.
+           CLOSE FIC-EXCEPT.
+
+           DISPLAY 'TRAINS CONTROLES  : ' WS-NB-TRAINS.
+           DISPLAY 'ANOMALIES DETECTEES: ' WS-NB-ANOMALIES.
+       0000-MAIN-END.
+           STOP RUN.
+
+       1000-CHECK-LOOP-START.
+           READ TRAIN3
+               AT END
+                   SET WS-TRAIN3-END TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB-TRAINS
+                   PERFORM 1100-CHECK-TRAIN-START
+                       THRU 1100-CHECK-TRAIN-END
+           END-READ.
+       1000-CHECK-LOOP-END.
+           EXIT.
+
+      ***** Duree reelle (avec franchissement de minuit eventuel) ********
+      ***** comparee a la duree annoncee TRAIN3-NBRE-HEURES **************
+       1100-CHECK-TRAIN-START.
+           COMPUTE WS-DEP-MIN = TRAIN3-TIME-HH * 60 + TRAIN3-TIME-MM.
+           COMPUTE WS-ARR-MIN = TRAIN3-ARR-HH * 60 + TRAIN3-ARR-MM.
+
+           IF WS-ARR-MIN < WS-DEP-MIN
+               COMPUTE WS-DUREE-MIN = WS-ARR-MIN + 1440 - WS-DEP-MIN
+           ELSE
+               COMPUTE WS-DUREE-MIN = WS-ARR-MIN - WS-DEP-MIN
+           END-IF.
+
+           COMPUTE WS-DUREE-HEURES ROUNDED = WS-DUREE-MIN / 60.
+
+           IF WS-DUREE-MIN = 0
+               OR WS-DUREE-HEURES NOT = TRAIN3-NBRE-HEURES
+               PERFORM 1110-FLAG-ANOMALIE-START
+                   THRU 1110-FLAG-ANOMALIE-END
+           END-IF.
+       1100-CHECK-TRAIN-END.
+           EXIT.
+
+       1110-FLAG-ANOMALIE-START.
+           ADD 1 TO WS-NB-ANOMALIES.
+           MOVE SPACES TO REC-EXCEPT.
+           STRING
+               'TYPE:'             DELIMITED BY SIZE
+               TRAIN3-TYPE         DELIMITED BY SIZE
+               ' DEPART:'          DELIMITED BY SIZE
+               STATION-DEPART      DELIMITED BY SIZE
+               ' '                 DELIMITED BY SIZE
+               TRAIN3-TIME-HH      DELIMITED BY SIZE
+               ':'                 DELIMITED BY SIZE
+               TRAIN3-TIME-MM      DELIMITED BY SIZE
+               ' ARRIVEE '         DELIMITED BY SIZE
+               TRAIN3-ARR-HH       DELIMITED BY SIZE
+               ':'                 DELIMITED BY SIZE
+               TRAIN3-ARR-MM       DELIMITED BY SIZE
+               ' DUREE ANNONCEE:'  DELIMITED BY SIZE
+               TRAIN3-NBRE-HEURES  DELIMITED BY SIZE
+               ' DUREE REELLE:'    DELIMITED BY SIZE
+               WS-DUREE-HEURES     DELIMITED BY SIZE
+               INTO REC-EXCEPT
+           END-STRING.
+           WRITE REC-EXCEPT.
+       1110-FLAG-ANOMALIE-END.
+           EXIT.
