@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  trainsch.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation. Rapport des horaires du jour regroupes
+      *                 par type de train (TGV/CORAIL/TER), a l'image du
+      *                 rapport de synthese par statut d'assurep.cbl.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN3 ASSIGN TO 'train3.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-TRAIN3-STATUS.
+
+           SELECT FIC-RAPPORT ASSIGN TO 'trainsch.lis'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY 'TRAIN3-FDESCRIPTION.cpy'.
+
+       FD  FIC-RAPPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-RAPPORT                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAIN3-LEN           PIC 9(3) VALUE 143.
+       01  WS-TRAIN3-STATUS        PIC X(02).
+           88  WS-TRAIN3-OK        VALUE '00'.
+           88  WS-TRAIN3-END       VALUE '10'.
+       01  WS-RAPPORT-STATUS       PIC X(02).
+
+       01  WS-NB-TRAINS             PIC 9(03) VALUE 0.
+       01  TRAINS-TBL.
+           03  TRAIN-ENTRY OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-NB-TRAINS
+               INDEXED BY IDX-TRAIN.
+               05  T-TYPE          PIC X(03).
+               05  T-STATION       PIC X(18).
+               05  T-DEP-HH        PIC 99.
+               05  T-DEP-MM        PIC 99.
+               05  T-ARR-HH        PIC 99.
+               05  T-ARR-MM        PIC 99.
+               05  T-NB-HEURES     PIC 99.
+               05  T-NB-STOPS      PIC 99.
+
+       01  WS-TYPE-FILTRE           PIC X(03).
+       01  WS-TYPE-LIBELLE          PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           PERFORM 1000-LOAD-START THRU 1000-LOAD-END.
+
+           OPEN OUTPUT FIC-RAPPORT.
+
+           MOVE 'TGV' TO WS-TYPE-FILTRE.
+           MOVE 'HORAIRES TGV' TO WS-TYPE-LIBELLE.
+           PERFORM 2000-PRINT-SECTION-START
+               THRU 2000-PRINT-SECTION-END.
+
+           MOVE 'COR' TO WS-TYPE-FILTRE.
+           MOVE 'HORAIRES CORAIL' TO WS-TYPE-LIBELLE.
+           PERFORM 2000-PRINT-SECTION-START
+               THRU 2000-PRINT-SECTION-END.
+
+           MOVE 'TER' TO WS-TYPE-FILTRE.
+           MOVE 'HORAIRES TER' TO WS-TYPE-LIBELLE.
+           PERFORM 2000-PRINT-SECTION-START
+               THRU 2000-PRINT-SECTION-END.
+
+           CLOSE FIC-RAPPORT.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ***** Chargement des enregistrements TRAIN3 en memoire *************
+       1000-LOAD-START.
+           OPEN INPUT TRAIN3.
+           PERFORM 1010-LOAD-LINE-START
+               THRU 1010-LOAD-LINE-END
+               UNTIL WS-TRAIN3-END.
+           CLOSE TRAIN3.
+       1000-LOAD-END.
+           EXIT.
+
+       1010-LOAD-LINE-START.
+           READ TRAIN3
+               AT END
+                   SET WS-TRAIN3-END TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB-TRAINS
+                   MOVE TRAIN3-TYPE        TO T-TYPE(WS-NB-TRAINS)
+                   MOVE STATION-DEPART     TO T-STATION(WS-NB-TRAINS)
+                   MOVE TRAIN3-TIME-HH     TO T-DEP-HH(WS-NB-TRAINS)
+                   MOVE TRAIN3-TIME-MM     TO T-DEP-MM(WS-NB-TRAINS)
+                   MOVE TRAIN3-ARR-HH      TO T-ARR-HH(WS-NB-TRAINS)
+                   MOVE TRAIN3-ARR-MM      TO T-ARR-MM(WS-NB-TRAINS)
+                   MOVE TRAIN3-NBRE-HEURES TO T-NB-HEURES(WS-NB-TRAINS)
+                   MOVE TRAIN3-NBRE-STOPS  TO T-NB-STOPS(WS-NB-TRAINS)
+           END-READ.
+       1010-LOAD-LINE-END.
+           EXIT.
+
+      ***** Section du rapport pour le type de train WS-TYPE-FILTRE ******
+       2000-PRINT-SECTION-START.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING WS-TYPE-LIBELLE DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+           MOVE ALL '-' TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+
+           PERFORM VARYING IDX-TRAIN FROM 1 BY 1
+                   UNTIL IDX-TRAIN > WS-NB-TRAINS
+               IF T-TYPE(IDX-TRAIN) = WS-TYPE-FILTRE
+                   PERFORM 2100-PRINT-LINE-START
+                       THRU 2100-PRINT-LINE-END
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+       2000-PRINT-SECTION-END.
+           EXIT.
+
+      ***** Une ligne d'horaire pour le train a IDX-TRAIN *****************
+       2100-PRINT-LINE-START.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING
+               T-STATION(IDX-TRAIN) DELIMITED BY SIZE
+               ' DEPART '       DELIMITED BY SIZE
+               T-DEP-HH(IDX-TRAIN)  DELIMITED BY SIZE
+               ':'              DELIMITED BY SIZE
+               T-DEP-MM(IDX-TRAIN)  DELIMITED BY SIZE
+               ' ARRIVEE '      DELIMITED BY SIZE
+               T-ARR-HH(IDX-TRAIN)  DELIMITED BY SIZE
+               ':'              DELIMITED BY SIZE
+               T-ARR-MM(IDX-TRAIN)  DELIMITED BY SIZE
+               ' ARRETS:'       DELIMITED BY SIZE
+               T-NB-STOPS(IDX-TRAIN) DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+       2100-PRINT-LINE-END.
+           EXIT.
