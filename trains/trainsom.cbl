@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  trainsom.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation. Rapport de synthese comptant, sur tout
+      *                 le fichier train3.dat, le nombre d'arrets de
+      *                 chaque categorie (TRAIN3-STOPS-HERE/-SERVICE/
+      *                 -FRETE), a l'image du total general d'assurep.cbl.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN3 ASSIGN TO 'train3.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-TRAIN3-STATUS.
+
+           SELECT FIC-RAPPORT ASSIGN TO 'trainsom.lis'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY 'TRAIN3-FDESCRIPTION.cpy'.
+
+       FD  FIC-RAPPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-RAPPORT                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAIN3-LEN           PIC 9(3) VALUE 143.
+       01  WS-TRAIN3-STATUS        PIC X(02).
+           88  WS-TRAIN3-OK        VALUE '00'.
+           88  WS-TRAIN3-END       VALUE '10'.
+       01  WS-RAPPORT-STATUS       PIC X(02).
+
+       01  WS-NB-TRAINS             PIC 9(7) VALUE 0.
+       01  WS-STOP-SUB              PIC 9(2).
+       01  WS-NB-HALTE              PIC 9(7) VALUE 0.
+       01  WS-NB-SERVICE            PIC 9(7) VALUE 0.
+       01  WS-NB-FRETE              PIC 9(7) VALUE 0.
+       01  WS-NB-ARRETS-TOTAL       PIC 9(7) VALUE 0.
+
+       01  WS-EDIT-COMPTE           PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           OPEN INPUT TRAIN3.
+           PERFORM 1000-COUNT-LOOP-START
+               THRU 1000-COUNT-LOOP-END
+               UNTIL WS-TRAIN3-END.
+           CLOSE TRAIN3.
+
+           PERFORM 2000-REPORT-START THRU 2000-REPORT-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+       1000-COUNT-LOOP-START.
+           READ TRAIN3
+               AT END
+                   SET WS-TRAIN3-END TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB-TRAINS
+                   PERFORM VARYING WS-STOP-SUB FROM 1 BY 1
+                           UNTIL WS-STOP-SUB > TRAIN3-NBRE-STOPS
+                       PERFORM 1100-COUNT-STOP-START
+                           THRU 1100-COUNT-STOP-END
+                   END-PERFORM
+           END-READ.
+       1000-COUNT-LOOP-END.
+           EXIT.
+
+      ***** Categorisation d'un arret (H/S/F) sur WS-STOP-SUB ************
+       1100-COUNT-STOP-START.
+           ADD 1 TO WS-NB-ARRETS-TOTAL.
+           IF TRAIN3-STOPS-HERE(WS-STOP-SUB)
+               ADD 1 TO WS-NB-HALTE
+           END-IF.
+           IF TRAIN3-SERVICE(WS-STOP-SUB)
+               ADD 1 TO WS-NB-SERVICE
+           END-IF.
+           IF TRAIN3-FRETE(WS-STOP-SUB)
+               ADD 1 TO WS-NB-FRETE
+           END-IF.
+       1100-COUNT-STOP-END.
+           EXIT.
+
+      ***** Impression du rapport de synthese *****************************
+       2000-REPORT-START.
+           OPEN OUTPUT FIC-RAPPORT.
+
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'SYNTHESE DES ARRETS FRET / VOYAGEURS'
+               DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+           MOVE ALL '-' TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+
+           MOVE WS-NB-ARRETS-TOTAL TO WS-EDIT-COMPTE.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'TOTAL ARRETS      : ' DELIMITED BY SIZE
+               WS-EDIT-COMPTE DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           MOVE WS-NB-HALTE TO WS-EDIT-COMPTE.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'ARRETS VOYAGEURS(H): ' DELIMITED BY SIZE
+               WS-EDIT-COMPTE DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           MOVE WS-NB-SERVICE TO WS-EDIT-COMPTE.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'ARRETS SERVICE(S)  : ' DELIMITED BY SIZE
+               WS-EDIT-COMPTE DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           MOVE WS-NB-FRETE TO WS-EDIT-COMPTE.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'ARRETS FRET(F)     : ' DELIMITED BY SIZE
+               WS-EDIT-COMPTE DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           CLOSE FIC-RAPPORT.
+       2000-REPORT-END.
+           EXIT.
