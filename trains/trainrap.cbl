@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  trainrap.
+       AUTHOR. Bafode.
+
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Creation : premier programme de ce depot a
+      *                 ouvrir, lire et lister un fichier TRAIN3
+      *                 (TRAIN3-FDESCRIPTION.cpy n'etait jusqu'ici
+      *                 qu'une structure inutilisee). Chaque
+      *                 enregistrement est charge dans TRAIN-ENTRY
+      *                 puis liste dans trainrap.lis.
+      *    2026-08-09  Ajout du nom de gare par arret (TRAIN3-HALT-
+      *                 STATION) : chaque arret est maintenant liste
+      *                 sous le train avec son type (H/S/F) et son nom
+      *                 de gare plutot que d'etre reduit au compteur
+      *                 TRAIN3-NBRE-STOPS.
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN3 ASSIGN TO 'train3.dat'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-TRAIN3-STATUS.
+
+           SELECT FIC-RAPPORT ASSIGN TO 'trainrap.lis'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY 'TRAIN3-FDESCRIPTION.cpy'.
+
+       FD  FIC-RAPPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-RAPPORT                      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAIN3-LEN           PIC 9(3) VALUE 143.
+       01  WS-TRAIN3-STATUS        PIC X(02).
+           88  WS-TRAIN3-OK        VALUE '00'.
+           88  WS-TRAIN3-END       VALUE '10'.
+       01  WS-RAPPORT-STATUS       PIC X(02).
+
+       01  WS-NB-TRAINS             PIC 9(03) VALUE 0.
+       01  TRAINS-TBL.
+           03  TRAIN-ENTRY OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-NB-TRAINS
+               INDEXED BY IDX-TRAIN.
+               05  T-TYPE          PIC X(03).
+               05  T-STATION       PIC X(18).
+               05  T-DEP-HH        PIC 99.
+               05  T-DEP-MM        PIC 99.
+               05  T-ARR-HH        PIC 99.
+               05  T-ARR-MM        PIC 99.
+               05  T-NB-HEURES     PIC 99.
+               05  T-NB-STOPS      PIC 99.
+               05  T-HALT-FLAGS    PIC X(10).
+               05  T-HALT-STATION  PIC X(10) OCCURS 10 TIMES.
+
+       01  WS-STOP-SUB              PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           PERFORM 1000-LOAD-START THRU 1000-LOAD-END.
+           PERFORM 2000-LIST-START THRU 2000-LIST-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ***** Chargement des enregistrements TRAIN3 en memoire *************
+       1000-LOAD-START.
+           OPEN INPUT TRAIN3.
+           PERFORM 1010-LOAD-LINE-START
+               THRU 1010-LOAD-LINE-END
+               UNTIL WS-TRAIN3-END.
+           CLOSE TRAIN3.
+       1000-LOAD-END.
+           EXIT.
+
+       1010-LOAD-LINE-START.
+           READ TRAIN3
+               AT END
+                   SET WS-TRAIN3-END TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB-TRAINS
+                   MOVE TRAIN3-TYPE        TO T-TYPE(WS-NB-TRAINS)
+                   MOVE STATION-DEPART     TO T-STATION(WS-NB-TRAINS)
+                   MOVE TRAIN3-TIME-HH     TO T-DEP-HH(WS-NB-TRAINS)
+                   MOVE TRAIN3-TIME-MM     TO T-DEP-MM(WS-NB-TRAINS)
+                   MOVE TRAIN3-ARR-HH      TO T-ARR-HH(WS-NB-TRAINS)
+                   MOVE TRAIN3-ARR-MM      TO T-ARR-MM(WS-NB-TRAINS)
+                   MOVE TRAIN3-NBRE-HEURES TO T-NB-HEURES(WS-NB-TRAINS)
+                   MOVE TRAIN3-NBRE-STOPS  TO T-NB-STOPS(WS-NB-TRAINS)
+                   MOVE TRAIN3-HALT-FLAGS  TO T-HALT-FLAGS(WS-NB-TRAINS)
+                   PERFORM VARYING WS-STOP-SUB FROM 1 BY 1
+                           UNTIL WS-STOP-SUB > 10
+                       MOVE TRAIN3-HALT-STATION(WS-STOP-SUB)
+                           TO T-HALT-STATION(WS-NB-TRAINS WS-STOP-SUB)
+                   END-PERFORM
+           END-READ.
+       1010-LOAD-LINE-END.
+           EXIT.
+
+      ***** Listing complet du fichier TRAIN3, un train par ligne ********
+       2000-LIST-START.
+           OPEN OUTPUT FIC-RAPPORT.
+
+           MOVE SPACES TO REC-RAPPORT.
+           STRING 'LISTING DES TRAINS (TRAIN3.DAT)' DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+           MOVE ALL '-' TO REC-RAPPORT.
+           WRITE REC-RAPPORT.
+
+           PERFORM VARYING IDX-TRAIN FROM 1 BY 1
+                   UNTIL IDX-TRAIN > WS-NB-TRAINS
+               PERFORM 2100-LIST-LINE-START
+                   THRU 2100-LIST-LINE-END
+           END-PERFORM.
+
+           CLOSE FIC-RAPPORT.
+       2000-LIST-END.
+           EXIT.
+
+      ***** Une ligne de listing pour le train a IDX-TRAIN ***************
+       2100-LIST-LINE-START.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING
+               'TYPE:'          DELIMITED BY SIZE
+               T-TYPE(IDX-TRAIN)    DELIMITED BY SIZE
+               ' DEPART:'       DELIMITED BY SIZE
+               T-STATION(IDX-TRAIN) DELIMITED BY SIZE
+               ' A '            DELIMITED BY SIZE
+               T-DEP-HH(IDX-TRAIN)  DELIMITED BY SIZE
+               ':'              DELIMITED BY SIZE
+               T-DEP-MM(IDX-TRAIN)  DELIMITED BY SIZE
+               ' ARRIVEE A '    DELIMITED BY SIZE
+               T-ARR-HH(IDX-TRAIN)  DELIMITED BY SIZE
+               ':'              DELIMITED BY SIZE
+               T-ARR-MM(IDX-TRAIN)  DELIMITED BY SIZE
+               ' ARRETS:'       DELIMITED BY SIZE
+               T-NB-STOPS(IDX-TRAIN) DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+
+           PERFORM VARYING WS-STOP-SUB FROM 1 BY 1
+                   UNTIL WS-STOP-SUB > T-NB-STOPS(IDX-TRAIN)
+               PERFORM 2110-LIST-STOP-START
+                   THRU 2110-LIST-STOP-END
+           END-PERFORM.
+       2100-LIST-LINE-END.
+           EXIT.
+
+      ***** Une ligne d'arret (type + gare) pour WS-STOP-SUB *************
+       2110-LIST-STOP-START.
+           MOVE SPACES TO REC-RAPPORT.
+           STRING
+               '   ARRET '            DELIMITED BY SIZE
+               WS-STOP-SUB            DELIMITED BY SIZE
+               ' TYPE:'               DELIMITED BY SIZE
+               T-HALT-FLAGS(IDX-TRAIN)(WS-STOP-SUB:1) DELIMITED BY SIZE
+               ' GARE:'               DELIMITED BY SIZE
+               T-HALT-STATION(IDX-TRAIN WS-STOP-SUB)  DELIMITED BY SIZE
+               INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT.
+       2110-LIST-STOP-END.
+           EXIT.
