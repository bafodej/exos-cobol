@@ -1,25 +1,44 @@
-   FD  TRAIN3
-       RECORDING MODE IS V                                        
-       RECORD IS VARYING IN SIZE                                  
-       FROM 27 TO 43 DEPENDING ON WS-TRAIN3-LEN.    
-   01 TRAIN3-PLANNING.
-       03 TRAIN3-TYPE       PIC XXX.
-       88 TGV     VALUE 'TGV'.
-       88 CORAIL  VALUE 'COR'.
-       88 TER     VALUE 'TER'.
-       03 STATION-DEPART    PIC X(18).
-       03 TRAIN3-TIME.
-          05 TRAIN3-TIME-HH  PIC 99.
-          05 TRAIN3-TIME-MM  PIC 99.
-       03 TRAIN-ARRIVE.
-          05 TRAIN3-ARR-HH   PIC 99.
-          05 TRAIN3-ARR-MM   PIC 99.		  
-       03 TRAIN3-NBRE-HEURES PIC 99.
-       03 TRAIN3-NBRE-STOPS  PIC 99.
-       03 TRAIN3-HALT-FLAG   PIC X(10).
-       03 TRAIN3-HALT-FLAG REDEFINES TRAIN3-HALT-FLAG 
-	                         PIC X OCCURS 10 TIMES.
-       88 TRAIN3-STOPS-HERE VALUE 'H'.
-       88 TRAIN3-SERVICE    VALUE 'S'.
-       88 TRAIN3-FRETE      VALUE 'F'.   
-       
\ No newline at end of file
+      ***** Description d'un enregistrement TRAIN3 (fichier horaires) ****
+      *    2026-08-09  Remis en format fixe colonnes 8-72 (le copybook
+      *                 etait en fin de ligne CRLF et ses niveaux
+      *                 partaient de la colonne 4, hors zone A/B) et
+      *                 corrige TRAIN3-HALT-FLAG qui se redefinissait
+      *                 lui-meme (meme nom pour le groupe PIC X(10) et
+      *                 sa redefinition en table de 10 cases) : le
+      *                 groupe brut s'appelle maintenant
+      *                 TRAIN3-HALT-FLAGS, et TRAIN3-HALT-FLAG reste le
+      *                 nom de la table indicee utilisee par les 88
+      *                 niveaux existants.
+      *    2026-08-09  Ajout de TRAIN3-HALT-STATION, un nom de gare par
+      *                 case d'arret (parallele a TRAIN3-HALT-FLAG),
+      *                 pour que les rapports puissent dire ou le train
+      *                 s'arrete et pas seulement combien de fois et de
+      *                 quel type. WS-TRAIN3-LEN doit desormais etre
+      *                 declare sur 3 chiffres (PIC 9(3)) cote appelant
+      *                 pour couvrir la nouvelle longueur maximale.
+      **********************************************************************
+       FD  TRAIN3
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE
+           FROM 27 TO 143 DEPENDING ON WS-TRAIN3-LEN.
+       01  TRAIN3-PLANNING.
+           03  TRAIN3-TYPE        PIC XXX.
+               88  TGV            VALUE 'TGV'.
+               88  CORAIL         VALUE 'COR'.
+               88  TER            VALUE 'TER'.
+           03  STATION-DEPART     PIC X(18).
+           03  TRAIN3-TIME.
+               05  TRAIN3-TIME-HH PIC 99.
+               05  TRAIN3-TIME-MM PIC 99.
+           03  TRAIN-ARRIVE.
+               05  TRAIN3-ARR-HH  PIC 99.
+               05  TRAIN3-ARR-MM  PIC 99.
+           03  TRAIN3-NBRE-HEURES PIC 99.
+           03  TRAIN3-NBRE-STOPS  PIC 99.
+           03  TRAIN3-HALT-FLAGS  PIC X(10).
+           03  TRAIN3-HALT-FLAG REDEFINES TRAIN3-HALT-FLAGS
+                                  PIC X OCCURS 10 TIMES.
+               88  TRAIN3-STOPS-HERE VALUE 'H'.
+               88  TRAIN3-SERVICE    VALUE 'S'.
+               88  TRAIN3-FRETE      VALUE 'F'.
+           03  TRAIN3-HALT-STATION PIC X(10) OCCURS 10 TIMES.
