@@ -1,41 +1,128 @@
-      ******************************************************************
-      *    Programme simple visant a affecter une valeur au variables  *
-      *    préalablement déclaré et a affiché la valeur.               *
-      *                                                                *
-      ******************************************************************       
-          
-       
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  aff.
        AUTHOR. Bafode.
 
+      ***** Historique des modifications *********************************
+      *    2026-08-09  Le programme ne faisait qu'afficher un client
+      *                 "Oliveur" code en dur, sans jamais lire aucun
+      *                 fichier. Transforme en veritable recherche
+      *                 client : un code client est saisi en ligne de
+      *                 commande, recherche dans le fichier maitre
+      *                 fichierclient.txt (le meme que lit depart.cbl)
+      *                 via le copybook partage FCLIENT.cpy, et le
+      *                 client trouve est affiche.
+      *    2026-08-09  Ajout de controles de vraisemblance avant
+      *                 affichage : CODE-CLT et SALAIRE-CLT doivent
+      *                 etre entierement numeriques et AGENCE-CLT ne
+      *                 doit pas etre a blanc. L'ancien programme
+      *                 validait code-postale (5 chiffres), email-
+      *                 client (presence d'un '@') et salaire-client
+      *                 (non negatif) mais aucun de ces trois champs
+      *                 n'existe dans l'enregistrement client reel :
+      *                 les controles ont ete reportes sur les champs
+      *                 reels qui jouent un role equivalent (CODE-CLT
+      *                 et SALAIRE-CLT numeriques, AGENCE-CLT
+      *                 renseignee).
+      **********************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-CLIENT ASSIGN TO 'fichierclient.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE  IS SEQUENTIAL
+               FILE STATUS IS WS-CLIENT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FIC-CLIENT
+           RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+           COPY 'FCLIENT.cpy'.
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       01  WS-CLIENT-STATUS         PIC X(02).
+           88  WS-CLIENT-OK         VALUE '00'.
+           88  WS-CLIENT-END        VALUE '10'.
 
-        01 id-client         PIC 9(8). 
-        01 prenom-client     PIC X(10).
-        01 profession-client PIC X(17).
-        01 email-client      PIC X(26).
-        01 code-postale      PIC 9(5).
-        01 salaire-client    PIC 9(8).
+       01  WS-CMD-LINE              PIC X(20) VALUE SPACES.
+       01  WS-ID-RECHERCHE          PIC X(08) VALUE SPACES.
+       01  WS-TROUVE                PIC X(01) VALUE 'N'.
+           88  WS-TROUVE-OUI        VALUE 'O'.
 
+       01  WS-ANOMALIE              PIC X(01) VALUE 'N'.
+           88  WS-ANOMALIE-OUI      VALUE 'O'.
 
        PROCEDURE DIVISION.
+       0000-MAIN-START.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-ID-RECHERCHE
+           END-UNSTRING.
 
-           MOVE "59050287"                TO id-client.
-           MOVE "Oliveur"                 TO prenom-client.
-           MOVE "Mecanicien"              TO profession-client.
-           MOVE "59008"                   TO code-postale.
-           MOVE "Solange.Oliveur@pro.com" TO email-client.
-           MOVE "00120000"                TO salaire-client.
+           IF WS-ID-RECHERCHE = SPACES
+               DISPLAY 'USAGE: aff <code-client>'
+           ELSE
+               PERFORM 1000-LOOKUP-START THRU 1000-LOOKUP-END
+           END-IF.
+       0000-MAIN-END.
+           STOP RUN.
 
+      ***** Recherche sequentielle du client dans fichierclient.txt ******
+       1000-LOOKUP-START.
+           MOVE 'N' TO WS-TROUVE.
+           OPEN INPUT FIC-CLIENT.
+           PERFORM 1010-LOOKUP-LOOP-START
+               THRU 1010-LOOKUP-LOOP-END
+               UNTIL WS-CLIENT-END OR WS-TROUVE-OUI.
+           CLOSE FIC-CLIENT.
 
+           IF WS-TROUVE-OUI
+               PERFORM 2000-VALIDATE-START THRU 2000-VALIDATE-END
+               PERFORM 3000-DISPLAY-START  THRU 3000-DISPLAY-END
+           ELSE
+               DISPLAY 'CLIENT INCONNU: ' WS-ID-RECHERCHE
+           END-IF.
+       1000-LOOKUP-END.
+           EXIT.
 
-           DISPLAY id-client prenom-client profession-client
-     -      code-postale email-client salaire-client.
-          
+       1010-LOOKUP-LOOP-START.
+           READ FIC-CLIENT
+               AT END
+                   SET WS-CLIENT-END TO TRUE
+               NOT AT END
+                   IF CODE-CLT = WS-ID-RECHERCHE
+                       SET WS-TROUVE-OUI TO TRUE
+                   END-IF
+           END-READ.
+       1010-LOOKUP-LOOP-END.
+           EXIT.
 
-           STOP RUN.
+      ***** Controles de vraisemblance sur le client trouve **************
+       2000-VALIDATE-START.
+           MOVE 'N' TO WS-ANOMALIE.
+           IF CODE-CLT NOT NUMERIC
+               SET WS-ANOMALIE-OUI TO TRUE
+           END-IF.
+           IF SALAIRE-CLT NOT NUMERIC
+               SET WS-ANOMALIE-OUI TO TRUE
+           END-IF.
+           IF AGENCE-CLT = SPACES
+               SET WS-ANOMALIE-OUI TO TRUE
+           END-IF.
+       2000-VALIDATE-END.
+           EXIT.
 
+      ***** Affichage du client, signale si les donnees sont douteuses ***
+       3000-DISPLAY-START.
+           IF WS-ANOMALIE-OUI
+               DISPLAY 'ATTENTION - DONNEES CLIENT SUSPECTES:'
+           END-IF.
+           DISPLAY 'CODE:'    CODE-CLT
+                   ' NOM:'    NOM-CLT
+                   ' PRENOM:' PRENOM-CLT
+                   ' METIER:' METIER-CLT
+                   ' SALAIRE:' SALAIRE-CLT
+                   ' AGENCE:' AGENCE-CLT.
+       3000-DISPLAY-END.
+           EXIT.
